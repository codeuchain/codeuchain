@@ -0,0 +1,126 @@
+      *================================================================*
+      * CodeUChain COBOL Batch - Context Expiry Sweep                 *
+      *                                                                *
+      * CONTEXT's GET already treats an expired record as NOTFOUND,   *
+      * but the record itself stays in context.dat until something    *
+      * actually deletes it. Run nightly (or whenever the file's       *
+      * growing), this walks every record in key order and DELETEs     *
+      * the ones whose CONTEXT-EXPIRY has passed, the same reclaim-    *
+      * what's-expired job LOG-PURGE does for codeuchain.log.          *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTEXT-EXPIRY-SWEEP.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTEXT-FILE ASSIGN TO "context.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONTEXT-KEY
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTEXT-FILE.
+       01  CONTEXT-RECORD.
+           05  CONTEXT-KEY           PIC X(50).
+           05  CONTEXT-VALUE         PIC X(10000).
+           05  CONTEXT-EXPIRY        PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS               PIC XX.
+           88  FILE-STATUS-BUSY              VALUES "91" THRU "99".
+       01  WS-EOF-SWITCH             PIC X(1) VALUE "N".
+           88  WS-END-OF-FILE                VALUE "Y".
+       01  WS-TODAY-DATE             PIC 9(8).
+       01  WS-RECORDS-SCANNED        PIC 9(7) VALUE 0.
+       01  WS-RECORDS-DELETED        PIC 9(7) VALUE 0.
+
+      * Same bounded retry-with-delay shape CONTEXT itself uses for the
+      * OPEN, since this program is exactly the kind of second job that
+      * might collide with an online CONTEXT link or another batch run.
+       01  WS-RETRY-COUNT            PIC 9(02) VALUE 0.
+       01  WS-MAX-RETRIES            PIC 9(02) VALUE 10.
+       01  WS-RETRY-DELAY-SECS       PIC 9(04) COMP VALUE 1.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "=========================================="
+           DISPLAY "CodeUChain COBOL - Context Expiry Sweep"
+           DISPLAY "=========================================="
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+
+           PERFORM OPEN-I-O-CONTEXT-WITH-RETRY
+           IF FILE-STATUS = "00"
+               PERFORM READ-NEXT-CONTEXT-RECORD
+               PERFORM PROCESS-ONE-CONTEXT-RECORD
+                   UNTIL WS-END-OF-FILE
+               CLOSE CONTEXT-FILE
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               IF FILE-STATUS-BUSY
+                   DISPLAY "CONTEXT-EXPIRY-SWEEP: Gave up waiting "
+                           "for file lock"
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   DISPLAY "CONTEXT-EXPIRY-SWEEP: Unable to open "
+                           "context.dat, status " FILE-STATUS
+                           " -- nothing to sweep"
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           DISPLAY "=========================================="
+           DISPLAY "Records scanned: " WS-RECORDS-SCANNED
+           DISPLAY "Records deleted: " WS-RECORDS-DELETED
+           DISPLAY "Return code: " RETURN-CODE
+           DISPLAY "=========================================="
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * PROCESS-ONE-CONTEXT-RECORD - an unexpired record (CONTEXT-     *
+      * EXPIRY of zero, or not yet past today) is left alone and the   *
+      * scan just moves on to the next one.                            *
+      *----------------------------------------------------------------*
+       PROCESS-ONE-CONTEXT-RECORD.
+           ADD 1 TO WS-RECORDS-SCANNED
+           IF CONTEXT-EXPIRY > 0 AND CONTEXT-EXPIRY < WS-TODAY-DATE
+               DELETE CONTEXT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       ADD 1 TO WS-RECORDS-DELETED
+               END-DELETE
+           END-IF
+           PERFORM READ-NEXT-CONTEXT-RECORD.
+
+       READ-NEXT-CONTEXT-RECORD.
+           READ CONTEXT-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * OPEN-I-O-CONTEXT-WITH-RETRY - mirrors CONTEXT's own open-with- *
+      * retry paragraph of the same name.                              *
+      *----------------------------------------------------------------*
+       OPEN-I-O-CONTEXT-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           OPEN I-O CONTEXT-FILE
+           PERFORM RETRY-I-O-OPEN
+               UNTIL NOT FILE-STATUS-BUSY
+                  OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+       RETRY-I-O-OPEN.
+           ADD 1 TO WS-RETRY-COUNT
+           CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+           OPEN I-O CONTEXT-FILE.
+
+       END PROGRAM CONTEXT-EXPIRY-SWEEP.
