@@ -0,0 +1,131 @@
+      *================================================================*
+      * CodeUChain COBOL Batch - Library Health Check                 *
+      *                                                                *
+      * Exercises the handful of library entry points a broken build  *
+      * or a bad deploy would most likely take down -- CONTEXT's      *
+      * keyed insert/get/delete round trip and LINK-INTERFACE's       *
+      * dispatch to FINANCIAL-CALCULATOR -- and reports PASS/FAIL for *
+      * each the same way TEST-FINANCIAL-CALCULATOR and the other     *
+      * tests/test_*.cob programs do, but as a batch step with a      *
+      * RETURN-CODE a scheduler can act on instead of a test report a *
+      * person has to read.                                            *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HEALTH-CHECK.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-CHECKS-RUN             PIC 9(3) VALUE 0.
+       01  WS-CHECKS-PASSED          PIC 9(3) VALUE 0.
+       01  WS-CHECKS-FAILED          PIC 9(3) VALUE 0.
+
+       01  WS-CONTEXT-KEY            PIC X(50).
+       01  WS-CONTEXT-VALUE          PIC X(10000).
+       01  WS-CONTEXT-RESULT         PIC X(10).
+
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY WS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY WS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY WS-LINK-NAME.
+       01  WS-INPUT-CONTEXT          PIC X(10000).
+       01  WS-OUTPUT-CONTEXT         PIC X(10000).
+       01  WS-LINK-RESULT            PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "=========================================="
+           DISPLAY "CodeUChain COBOL - Library Health Check"
+           DISPLAY "=========================================="
+
+           PERFORM CHECK-CONTEXT-ROUND-TRIP
+           PERFORM CHECK-FINANCIAL-CALCULATOR-LINK
+
+           DISPLAY "=========================================="
+           DISPLAY "Checks run:    " WS-CHECKS-RUN
+           DISPLAY "Checks passed: " WS-CHECKS-PASSED
+           DISPLAY "Checks failed: " WS-CHECKS-FAILED
+           DISPLAY "=========================================="
+
+           IF WS-CHECKS-FAILED > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * CHECK-CONTEXT-ROUND-TRIP - INSERT a throwaway key, GET it back *
+      * and confirm the value matches, then DELETE it and confirm a    *
+      * second GET comes back NOTFOUND, so context.dat is left exactly *
+      * as it was found.                                               *
+      *----------------------------------------------------------------*
+       CHECK-CONTEXT-ROUND-TRIP.
+           ADD 1 TO WS-CHECKS-RUN
+           DISPLAY "Check: CONTEXT insert/get/delete round trip"
+
+           MOVE "INSERT HEALTH-CHECK-PROBE" TO WS-CONTEXT-KEY
+           MOVE "HEALTH-CHECK-VALUE" TO WS-CONTEXT-VALUE
+           CALL "CONTEXT" USING
+               WS-CONTEXT-KEY, WS-CONTEXT-VALUE, WS-CONTEXT-RESULT
+
+           IF WS-CONTEXT-RESULT NOT = "SUCCESS"
+               PERFORM FAIL-CONTEXT-ROUND-TRIP
+           ELSE
+               MOVE "GET HEALTH-CHECK-PROBE" TO WS-CONTEXT-KEY
+               CALL "CONTEXT" USING
+                   WS-CONTEXT-KEY, WS-CONTEXT-VALUE, WS-CONTEXT-RESULT
+
+               IF WS-CONTEXT-RESULT NOT = "SUCCESS"
+                   OR WS-CONTEXT-VALUE NOT = "HEALTH-CHECK-VALUE"
+                   PERFORM FAIL-CONTEXT-ROUND-TRIP
+               ELSE
+                   MOVE "DELETE HEALTH-CHECK-PROBE" TO WS-CONTEXT-KEY
+                   CALL "CONTEXT" USING
+                       WS-CONTEXT-KEY, WS-CONTEXT-VALUE,
+                       WS-CONTEXT-RESULT
+                   ADD 1 TO WS-CHECKS-PASSED
+                   DISPLAY "PASS: CONTEXT insert/get/delete round trip"
+               END-IF
+           END-IF.
+
+       FAIL-CONTEXT-ROUND-TRIP.
+           ADD 1 TO WS-CHECKS-FAILED
+           DISPLAY "FAIL: CONTEXT insert/get/delete round trip, "
+                   "result " WS-CONTEXT-RESULT.
+
+      *----------------------------------------------------------------*
+      * CHECK-FINANCIAL-CALCULATOR-LINK - dispatches a known loan      *
+      * calculation through LINK-INTERFACE and confirms it comes back  *
+      * SUCCESS, proving both the dispatch table and FINANCIAL-        *
+      * CALCULATOR itself are reachable and working.                   *
+      *----------------------------------------------------------------*
+       CHECK-FINANCIAL-CALCULATOR-LINK.
+           ADD 1 TO WS-CHECKS-RUN
+           DISPLAY "Check: LINK-INTERFACE / FINANCIAL-CALCULATOR"
+
+           MOVE 20 TO WS-LINK-NAME-LEN
+           MOVE "FINANCIAL-CALCULATOR" TO WS-LINK-NAME-DATA
+           MOVE "Principal: 1000, Rate: 5, Term: 1"
+               TO WS-INPUT-CONTEXT
+           MOVE SPACES TO WS-OUTPUT-CONTEXT
+
+           CALL "LINK-INTERFACE" USING
+               WS-LINK-NAME, WS-INPUT-CONTEXT,
+               WS-OUTPUT-CONTEXT, WS-LINK-RESULT
+
+           IF WS-LINK-RESULT = "SUCCESS"
+               ADD 1 TO WS-CHECKS-PASSED
+               DISPLAY "PASS: LINK-INTERFACE / FINANCIAL-CALCULATOR"
+           ELSE
+               ADD 1 TO WS-CHECKS-FAILED
+               DISPLAY "FAIL: LINK-INTERFACE / FINANCIAL-CALCULATOR, "
+                       "result " WS-LINK-RESULT
+           END-IF.
+
+       END PROGRAM HEALTH-CHECK.
