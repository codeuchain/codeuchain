@@ -0,0 +1,165 @@
+      *================================================================*
+      * CodeUChain COBOL Batch - Nightly Log Purge/Archive Utility    *
+      *                                                                *
+      * codeuchain.log (written by LOGGING-MIDDLEWARE) grows forever  *
+      * with no housekeeping of its own. Run nightly, this splits it  *
+      * on a retention cutoff: anything older is appended to          *
+      * codeuchain.log.archive and dropped from the active log, so    *
+      * codeuchain.log stays a manageable size while the history is   *
+      * still there if it's ever needed.                               *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG-PURGE.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "codeuchain.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN TO "codeuchain.log.archive"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+           SELECT RETAINED-FILE ASSIGN TO "codeuchain.log.new"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RETAINED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-RECORD.
+           05  LOG-TIMESTAMP         PIC X(20).
+           05  LOG-LEVEL             PIC X(10).
+           05  LOG-COMPONENT         PIC X(50).
+           05  LOG-MESSAGE           PIC X(500).
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD            PIC X(580).
+
+       FD  RETAINED-FILE.
+       01  RETAINED-RECORD           PIC X(580).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS             PIC XX.
+       01  WS-ARCHIVE-STATUS         PIC XX.
+       01  WS-RETAINED-STATUS        PIC XX.
+       01  WS-EOF-SWITCH             PIC X(1) VALUE "N".
+           88  WS-END-OF-FILE                VALUE "Y".
+
+      * Records with a log timestamp older than WS-RETENTION-DAYS
+      * before today go to the archive; everything else is retained.
+       01  WS-RETENTION-DAYS         PIC 9(3) VALUE 30.
+       01  WS-CURRENT-DATE           PIC X(8).
+       01  WS-CURRENT-DATE-NUM       PIC 9(8).
+       01  WS-CURRENT-INTEGER        PIC S9(9) COMP.
+       01  WS-CUTOFF-INTEGER         PIC S9(9) COMP.
+       01  WS-CUTOFF-DATE            PIC 9(8).
+       01  WS-RECORD-DATE            PIC 9(8).
+
+       01  WS-RECORDS-READ           PIC 9(7) VALUE 0.
+       01  WS-RECORDS-ARCHIVED       PIC 9(7) VALUE 0.
+       01  WS-RECORDS-RETAINED       PIC 9(7) VALUE 0.
+
+       01  WS-OLD-LOG-NAME           PIC X(20) VALUE "codeuchain.log".
+       01  WS-NEW-LOG-NAME           PIC X(20)
+               VALUE "codeuchain.log.new".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "=========================================="
+           DISPLAY "CodeUChain COBOL - Log Purge/Archive"
+           DISPLAY "=========================================="
+
+           PERFORM COMPUTE-CUTOFF-DATE
+           DISPLAY "Retention cutoff date: " WS-CUTOFF-DATE
+
+           OPEN INPUT LOG-FILE
+           IF WS-LOG-STATUS = "00"
+               PERFORM OPEN-ARCHIVE-FOR-APPEND
+               OPEN OUTPUT RETAINED-FILE
+
+               PERFORM READ-NEXT-LOG-RECORD
+               PERFORM PROCESS-ONE-LOG-RECORD
+                   UNTIL WS-END-OF-FILE
+
+               CLOSE LOG-FILE
+               CLOSE ARCHIVE-FILE
+               CLOSE RETAINED-FILE
+
+               CALL "CBL_DELETE_FILE" USING WS-OLD-LOG-NAME
+               CALL "CBL_RENAME_FILE" USING
+                   WS-NEW-LOG-NAME, WS-OLD-LOG-NAME
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "LOG-PURGE: Unable to open codeuchain.log, "
+                       "status " WS-LOG-STATUS " -- nothing to purge"
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+           DISPLAY "=========================================="
+           DISPLAY "Records read: " WS-RECORDS-READ
+           DISPLAY "Archived: " WS-RECORDS-ARCHIVED
+               "  Retained: " WS-RECORDS-RETAINED
+           DISPLAY "Return code: " RETURN-CODE
+           DISPLAY "=========================================="
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * COMPUTE-CUTOFF-DATE - today minus the retention period, via    *
+      * the Gregorian day-number intrinsics so month/year boundaries   *
+      * take care of themselves.                                       *
+      *----------------------------------------------------------------*
+       COMPUTE-CUTOFF-DATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-NUM
+           COMPUTE WS-CURRENT-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM)
+           COMPUTE WS-CUTOFF-INTEGER =
+               WS-CURRENT-INTEGER - WS-RETENTION-DAYS
+           COMPUTE WS-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER).
+
+      *----------------------------------------------------------------*
+      * OPEN-ARCHIVE-FOR-APPEND - creates codeuchain.log.archive the   *
+      * first time this runs, the same create-if-missing pattern       *
+      * CONTEXT uses for context.dat.                                  *
+      *----------------------------------------------------------------*
+       OPEN-ARCHIVE-FOR-APPEND.
+           OPEN EXTEND ARCHIVE-FILE
+           IF WS-ARCHIVE-STATUS = "35"
+               OPEN OUTPUT ARCHIVE-FILE
+               CLOSE ARCHIVE-FILE
+               OPEN EXTEND ARCHIVE-FILE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * PROCESS-ONE-LOG-RECORD - routes the current record to the      *
+      * archive or the retained file based on its timestamp.           *
+      *----------------------------------------------------------------*
+       PROCESS-ONE-LOG-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+           MOVE LOG-TIMESTAMP(1:8) TO WS-RECORD-DATE
+
+           IF WS-RECORD-DATE < WS-CUTOFF-DATE
+               MOVE LOG-RECORD TO ARCHIVE-RECORD
+               WRITE ARCHIVE-RECORD
+               ADD 1 TO WS-RECORDS-ARCHIVED
+           ELSE
+               MOVE LOG-RECORD TO RETAINED-RECORD
+               WRITE RETAINED-RECORD
+               ADD 1 TO WS-RECORDS-RETAINED
+           END-IF
+
+           PERFORM READ-NEXT-LOG-RECORD.
+
+       READ-NEXT-LOG-RECORD.
+           READ LOG-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       END PROGRAM LOG-PURGE.
