@@ -0,0 +1,876 @@
+      *================================================================*
+      * CodeUChain COBOL Batch - Loan Application Batch Driver        *
+      *                                                                *
+      * Reads a file of loan applications, one per line, builds a     *
+      * business context string for each the same way                *
+      * COMPLETE-ARCHITECTURE-DEMO does, and drives                   *
+      * CHAIN-ORCHESTRATOR's BUSINESS-PROCESS-CHAIN once per record   *
+      * so a day's worth of applications can run unattended instead   *
+      * of one at a time by hand. At end of run, writes a summary     *
+      * report of records processed, successes/failures, and the     *
+      * total/average FINANCIAL-CALCULATOR result across the batch.  *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-LOAN-DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-APPLICATION-FILE
+               ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPLICATION-FILE-STATUS.
+           SELECT SUMMARY-REPORT-FILE
+               ASSIGN TO DYNAMIC WS-SUMMARY-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT REJECT-FILE
+               ASSIGN TO "loan_rejects.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+           SELECT RECONCILE-REPORT-FILE
+               ASSIGN TO "batch_reconciliation.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECONCILE-FILE-STATUS.
+           SELECT CONTEXT-FILE ASSIGN TO "context.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONTEXT-KEY
+               FILE STATUS IS WS-CTXFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-APPLICATION-FILE.
+       01  LOAN-APPLICATION-RECORD.
+           05  LAR-APPLICANT-NAME    PIC X(30).
+           05  LAR-LOAN-AMOUNT       PIC 9(9)V99.
+           05  LAR-LOAN-TERM-YEARS   PIC 9(3).
+           05  LAR-INTEREST-RATE     PIC 9(2)V99.
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-LINE       PIC X(80).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD             PIC X(132).
+
+       FD  RECONCILE-REPORT-FILE.
+       01  RECONCILE-REPORT-LINE     PIC X(132).
+
+      * Own connector onto context.dat (CONTEXT's own FD, opened here
+      * INPUT-only and never written through, the same way CONTEXT-
+      * RANGE-REPORT browses the file directly instead of going
+      * through CONTEXT's CALL interface) so CONTEXT-RECONCILIATION
+      * can walk every LOANAPP- key in ascending order.
+       FD  CONTEXT-FILE.
+       01  CONTEXT-RECORD.
+           05  CONTEXT-KEY           PIC X(50).
+           05  CONTEXT-VALUE         PIC X(10000).
+           05  CONTEXT-EXPIRY        PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+      * Command-line overrides for the input application file and the
+      * output summary report: positional argument 1 and 2, each
+      * defaulting to the file this driver has always run against when
+      * the argument is not supplied, the same "missing -> fall back
+      * to the existing default" approach CHAIN-DEFINITION's file-
+      * driven link order already uses.
+       01  WS-INPUT-FILE-NAME          PIC X(100)
+                                    VALUE "loan_applications.dat".
+       01  WS-SUMMARY-FILE-NAME        PIC X(100)
+                                    VALUE "batch_summary.rpt".
+
+       01  WS-APPLICATION-FILE-STATUS  PIC XX.
+       01  WS-REPORT-FILE-STATUS       PIC XX.
+       01  WS-REJECT-FILE-STATUS       PIC XX.
+       01  WS-RECONCILE-FILE-STATUS    PIC XX.
+       01  WS-EOF-SWITCH                PIC X(1) VALUE "N".
+           88  WS-END-OF-FILE                   VALUE "Y".
+
+       01  WS-RECORD-COUNT              PIC 9(7) VALUE 0.
+       01  WS-SUCCESS-COUNT             PIC 9(7) VALUE 0.
+       01  WS-FAILURE-COUNT             PIC 9(7) VALUE 0.
+       01  WS-REJECT-COUNT              PIC 9(7) VALUE 0.
+
+      * Edit/validation switch and reject reason text, set by
+      * VALIDATE-APPLICATION-RECORD before a record is ever built
+      * into a context or handed to the chain.
+       01  WS-VALID-SWITCH              PIC X(1) VALUE "Y".
+           88  WS-RECORD-VALID                  VALUE "Y".
+       01  WS-REJECT-REASON             PIC X(60) VALUE SPACES.
+
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-EDITED-AMOUNT.
+       01  WS-EDITED-RATE               PIC Z9.99.
+
+      * Input-vs-context.dat reconciliation: every accepted application
+      * is persisted to CONTEXT under a LOANAPP- key as it's built
+      * (SAVE-APPLICATION-CONTEXT) and tracked in this run's in-memory
+      * table (TRACK-APPLICATION-FOR-RECONCILE). At end of job,
+      * CONTEXT-RECONCILIATION walks context.dat's actual LOANAPP- keys
+      * and cross-checks them two ways against that table: a LOANAPP-
+      * key with no matching table entry is orphaned (leftover from a
+      * prior day, or a save this run never actually reached), and a
+      * table entry never matched against a context.dat key means this
+      * run's context for that application was never actually
+      * persisted. Applicant names embed the odd space, which the
+      * CONTEXT call interface's own space-delimited operation/key
+      * parsing can't carry through a key, so the name is stored in
+      * the key with every space turned to an underscore.
+       01  WS-MISMATCH-COUNT            PIC 9(7) VALUE 0.
+       01  WS-ORPHAN-COUNT              PIC 9(7) VALUE 0.
+       01  WS-RECON-KEY-SCRATCH         PIC X(30).
+       01  WS-KEY-CHAR-IDX              PIC S9(4) COMP.
+
+       01  WS-RECON-MAX                 PIC S9(4) COMP VALUE 1000.
+       01  WS-RECON-TABLE-COUNT         PIC S9(4) COMP VALUE 0.
+       01  WS-RECON-TABLE.
+           05  WS-RECON-ENTRY OCCURS 1000 TIMES
+                                    INDEXED BY WS-RECON-IDX.
+               10  WS-RECON-NAME        PIC X(30).
+               10  WS-RECON-KEY-NAME    PIC X(30).
+               10  WS-RECON-MATCHED     PIC X(1) VALUE "N".
+                   88  WS-RECON-WAS-MATCHED    VALUE "Y".
+
+       01  WS-RECON-FOUND-SWITCH        PIC X(1) VALUE "N".
+           88  WS-RECON-FOUND                   VALUE "Y".
+       01  WS-CTXFILE-STATUS            PIC XX.
+       01  WS-CTXFILE-EOF-SWITCH        PIC X(1) VALUE "N".
+           88  WS-CTXFILE-AT-EOF                VALUE "Y".
+       01  WS-LOW-KEY                   PIC X(50) VALUE "LOANAPP-".
+
+      * Pulling the computed future value back out of the chain's
+      * final context text (same "Future Value: NNNN.NN" label
+      * FINANCIAL-CALCULATOR builds) to accumulate batch totals.
+       01  WS-PARSE-REST                PIC X(10000).
+       01  WS-PARSE-JUNK                PIC X(10000).
+       01  WS-RESULT-TOKEN              PIC X(50).
+       01  WS-PERIOD-RESULT             PIC S9(15)V9(4) COMP-3.
+       01  WS-TOTAL-RESULT              PIC S9(17)V9(4) COMP-3 VALUE 0.
+       01  WS-AVERAGE-RESULT            PIC S9(15)V9(4) COMP-3 VALUE 0.
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-EDITED-TOTAL.
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-EDITED-AVERAGE.
+
+       01  WS-CONTEXT-DATA              PIC X(10000).
+       01  WS-RESULT                    PIC X(10000).
+       01  WS-CHAIN-RESULT              PIC X(10).
+       COPY "chain-name.cob"
+           REPLACING PFX-CHAIN-NAME-LEN  BY WS-CHAIN-NAME-LEN
+                     PFX-CHAIN-NAME-DATA BY WS-CHAIN-NAME-DATA
+                     PFX-CHAIN-NAME      BY WS-CHAIN-NAME.
+
+      * Job log run-id header/trailer, written through LOGGING-
+      * MIDDLEWARE so this run's entries are bracketed in
+      * codeuchain.log and can be told apart from the next one.
+       01  WS-RUN-ID                    PIC X(14).
+       01  WS-JOB-LOG-CONTEXT           PIC X(10000).
+       01  WS-JOB-LOG-RESULT            PIC X(10).
+       COPY "middleware-name.cob"
+           REPLACING PFX-MIDDLEWARE-NAME-LEN  BY WS-MIDDLEWARE-NAME-LEN
+                     PFX-MIDDLEWARE-NAME-DATA BY WS-MIDDLEWARE-NAME-DATA
+                     PFX-MIDDLEWARE-NAME      BY WS-MIDDLEWARE-NAME.
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-OPERATION-DATA
+                     PFX-OPERATION      BY WS-OPERATION.
+
+      * Year-to-date / month-to-date control totals: this run's record
+      * count and total calculated value are folded into running
+      * totals kept in CONTEXT under a key derived from the run-id's
+      * year (YTD) and year+month (MTD), so the totals survive across
+      * batch runs instead of resetting every time this job runs.
+       01  WS-CTL-YTD-KEY               PIC X(50).
+       01  WS-CTL-MTD-KEY               PIC X(50).
+       01  WS-CTL-OP-KEY                PIC X(50).
+       01  WS-CTL-CONTEXT-VALUE         PIC X(10000).
+       COPY "result-status.cob"
+           REPLACING PFX-RESULT-STATUS  BY WS-CTL-CONTEXT-RESULT
+                     PFX-RESULT-SUCCESS BY WS-CTL-RESULT-SUCCESS
+                     PFX-RESULT-LOCKED  BY WS-CTL-RESULT-LOCKED.
+       01  WS-YTD-COUNT                 PIC 9(7) VALUE 0.
+       01  WS-YTD-TOTAL                 PIC S9(17)V9(4) COMP-3 VALUE 0.
+       01  WS-YTD-TOTAL-DISPLAY         PIC 9(17)V9(4).
+       01  WS-MTD-COUNT                 PIC 9(7) VALUE 0.
+       01  WS-MTD-TOTAL                 PIC S9(17)V9(4) COMP-3 VALUE 0.
+       01  WS-MTD-TOTAL-DISPLAY         PIC 9(17)V9(4).
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-EDITED-YTD-TOTAL.
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-EDITED-MTD-TOTAL.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "=========================================="
+           DISPLAY "CodeUChain COBOL - Batch Loan Driver"
+           DISPLAY "=========================================="
+
+           PERFORM READ-COMMAND-LINE-PARAMETERS
+           DISPLAY "Input file: " FUNCTION TRIM(WS-INPUT-FILE-NAME)
+           DISPLAY "Summary report: "
+                   FUNCTION TRIM(WS-SUMMARY-FILE-NAME)
+
+           MOVE 18 TO WS-MIDDLEWARE-NAME-LEN
+           MOVE "LOGGING-MIDDLEWARE" TO WS-MIDDLEWARE-NAME-DATA
+           PERFORM WRITE-JOB-HEADER
+
+           MOVE 22 TO WS-CHAIN-NAME-LEN
+           MOVE "BUSINESS-PROCESS-CHAIN" TO WS-CHAIN-NAME-DATA
+
+           OPEN INPUT LOAN-APPLICATION-FILE
+           OPEN OUTPUT REJECT-FILE
+           OPEN OUTPUT RECONCILE-REPORT-FILE
+
+           IF WS-APPLICATION-FILE-STATUS = "00"
+               PERFORM READ-NEXT-APPLICATION
+               PERFORM PROCESS-ONE-APPLICATION
+                   UNTIL WS-END-OF-FILE
+               CLOSE LOAN-APPLICATION-FILE
+           ELSE
+               DISPLAY "BATCH-LOAN-DRIVER: Unable to open "
+                       "loan_applications.dat, status "
+                       WS-APPLICATION-FILE-STATUS
+           END-IF
+
+           PERFORM CONTEXT-RECONCILIATION
+
+           CLOSE REJECT-FILE
+           CLOSE RECONCILE-REPORT-FILE
+
+           PERFORM UPDATE-CONTROL-TOTALS
+           PERFORM WRITE-SUMMARY-REPORT
+           PERFORM WRITE-JOB-TRAILER
+           PERFORM SET-RUN-RETURN-CODE
+
+           DISPLAY "=========================================="
+           DISPLAY "Run ID: " WS-RUN-ID
+           DISPLAY "Applications processed: " WS-RECORD-COUNT
+           DISPLAY "Successful: " WS-SUCCESS-COUNT
+               " Failed: " WS-FAILURE-COUNT
+               " Rejected: " WS-REJECT-COUNT
+           DISPLAY "Reconciliation mismatches: " WS-MISMATCH-COUNT
+           DISPLAY "Year-to-date total: " WS-EDITED-YTD-TOTAL
+               " (" WS-YTD-COUNT " applications)"
+           DISPLAY "Month-to-date total: " WS-EDITED-MTD-TOTAL
+               " (" WS-MTD-COUNT " applications)"
+           DISPLAY "Return code: " RETURN-CODE
+           DISPLAY "=========================================="
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * READ-COMMAND-LINE-PARAMETERS - positional argument 1 is the    *
+      * input application file, argument 2 the summary report file;    *
+      * either one left off the command line keeps this run's default. *
+      *----------------------------------------------------------------*
+       READ-COMMAND-LINE-PARAMETERS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-INPUT-FILE-NAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-SUMMARY-FILE-NAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+
+      *----------------------------------------------------------------*
+      * SET-RUN-RETURN-CODE - condition code a calling shell/JCL step  *
+      * can branch on: 16 if the input file never opened (nothing ran  *
+      * at all), 8 if any application outright failed, 4 if the run    *
+      * completed but produced rejects or reconciliation mismatches    *
+      * worth a human look, 0 for a fully clean run.                   *
+      *----------------------------------------------------------------*
+       SET-RUN-RETURN-CODE.
+           IF WS-APPLICATION-FILE-STATUS NOT = "00"
+               MOVE 16 TO RETURN-CODE
+           ELSE IF WS-FAILURE-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE IF WS-REJECT-COUNT > 0 OR WS-MISMATCH-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * WRITE-JOB-HEADER / WRITE-JOB-TRAILER - bracket this run in the *
+      * shared audit log with a run-id so separate batch runs can be   *
+      * told apart; the trailer repeats the run-id alongside the       *
+      * record/success/failure counts from this run.                  *
+      *----------------------------------------------------------------*
+       WRITE-JOB-HEADER.
+           MOVE 9 TO WS-OPERATION-LEN
+           MOVE "JOB-START" TO WS-OPERATION-DATA
+           MOVE SPACES TO WS-JOB-LOG-CONTEXT
+           CALL "LOGGING-MIDDLEWARE" USING
+               WS-MIDDLEWARE-NAME,
+               WS-JOB-LOG-CONTEXT,
+               WS-OPERATION,
+               WS-JOB-LOG-RESULT
+           MOVE WS-JOB-LOG-CONTEXT(1:14) TO WS-RUN-ID.
+
+       WRITE-JOB-TRAILER.
+           MOVE SPACES TO WS-JOB-LOG-CONTEXT
+           STRING "run-id=" DELIMITED BY SIZE
+                   WS-RUN-ID DELIMITED BY SIZE
+                   " records=" DELIMITED BY SIZE
+                   WS-RECORD-COUNT DELIMITED BY SIZE
+                   " success=" DELIMITED BY SIZE
+                   WS-SUCCESS-COUNT DELIMITED BY SIZE
+                   " failed=" DELIMITED BY SIZE
+                   WS-FAILURE-COUNT DELIMITED BY SIZE
+                   INTO WS-JOB-LOG-CONTEXT
+           END-STRING
+
+           MOVE 7 TO WS-OPERATION-LEN
+           MOVE "JOB-END" TO WS-OPERATION-DATA
+           CALL "LOGGING-MIDDLEWARE" USING
+               WS-MIDDLEWARE-NAME,
+               WS-JOB-LOG-CONTEXT,
+               WS-OPERATION,
+               WS-JOB-LOG-RESULT.
+
+      *----------------------------------------------------------------*
+      * PROCESS-ONE-APPLICATION - builds the business context for the *
+      * current record and drives one full run of the chain against   *
+      * it, then reads the next record.                                *
+      *----------------------------------------------------------------*
+       PROCESS-ONE-APPLICATION.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM VALIDATE-APPLICATION-RECORD
+
+           IF WS-RECORD-VALID
+               PERFORM BUILD-RECONCILE-KEY-NAME
+               PERFORM BUILD-CONTEXT-FOR-APPLICATION
+               PERFORM SAVE-APPLICATION-CONTEXT
+               PERFORM TRACK-APPLICATION-FOR-RECONCILE
+
+               DISPLAY "Processing application " WS-RECORD-COUNT
+                       ": " LAR-APPLICANT-NAME
+
+               CALL "CHAIN-ORCHESTRATOR" USING
+                   WS-CHAIN-NAME,
+                   WS-CONTEXT-DATA,
+                   WS-RESULT,
+                   WS-CHAIN-RESULT
+
+               IF WS-CHAIN-RESULT = "SUCCESS"
+                   ADD 1 TO WS-SUCCESS-COUNT
+                   DISPLAY "  Result: " WS-RESULT(1:60)
+                   PERFORM ACCUMULATE-RESULT-VALUE
+               ELSE
+                   ADD 1 TO WS-FAILURE-COUNT
+                   DISPLAY "  Chain failed for " LAR-APPLICANT-NAME
+                           ", result: " WS-CHAIN-RESULT
+               END-IF
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "Rejecting application " WS-RECORD-COUNT
+                       ": " WS-REJECT-REASON
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+
+           PERFORM READ-NEXT-APPLICATION.
+
+      *----------------------------------------------------------------*
+      * VALIDATE-APPLICATION-RECORD - edits the raw input record       *
+      * before it is ever turned into a context or handed to the       *
+      * chain, so a bad record never reaches FINANCIAL-CALCULATOR's    *
+      * own validation at all; it goes straight to the reject file     *
+      * instead.                                                        *
+      *----------------------------------------------------------------*
+       VALIDATE-APPLICATION-RECORD.
+           MOVE "Y" TO WS-VALID-SWITCH
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF LAR-APPLICANT-NAME = SPACES
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE "Applicant name is blank" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-VALID AND LAR-LOAN-AMOUNT = 0
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE "Loan amount is zero" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-VALID AND LAR-LOAN-TERM-YEARS = 0
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE "Loan term is zero" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-VALID AND LAR-LOAN-TERM-YEARS > 50
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE "Loan term exceeds 50 years" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-VALID AND LAR-INTEREST-RATE = 0
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE "Interest rate is zero" TO WS-REJECT-REASON
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * WRITE-REJECT-RECORD - appends the rejected application and the *
+      * reason it was edited out to loan_rejects.dat, so a day's bad   *
+      * records can be corrected and resubmitted instead of silently   *
+      * dropped.                                                        *
+      *----------------------------------------------------------------*
+       WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-RECORD
+           STRING FUNCTION TRIM(LAR-APPLICANT-NAME) DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   WS-REJECT-REASON DELIMITED BY SIZE
+               INTO REJECT-RECORD
+           END-STRING
+           WRITE REJECT-RECORD.
+
+      *----------------------------------------------------------------*
+      * ACCUMULATE-RESULT-VALUE - pulls the "Future Value: NNNN.NN"    *
+      * figure out of the chain's final context and adds it to the    *
+      * running batch total.                                          *
+      *----------------------------------------------------------------*
+       ACCUMULATE-RESULT-VALUE.
+           MOVE SPACES TO WS-PARSE-REST
+           UNSTRING WS-RESULT DELIMITED BY "Future Value:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+
+           IF WS-PARSE-REST NOT = SPACES
+               MOVE SPACES TO WS-RESULT-TOKEN
+               MOVE SPACES TO WS-PARSE-JUNK
+               UNSTRING WS-PARSE-REST DELIMITED BY SPACE
+                   INTO WS-PARSE-JUNK WS-RESULT-TOKEN
+               END-UNSTRING
+               COMPUTE WS-PERIOD-RESULT =
+                   FUNCTION NUMVAL(WS-RESULT-TOKEN)
+               ADD WS-PERIOD-RESULT TO WS-TOTAL-RESULT
+           END-IF.
+
+       BUILD-CONTEXT-FOR-APPLICATION.
+           MOVE LAR-LOAN-AMOUNT TO WS-EDITED-AMOUNT
+           MOVE LAR-INTEREST-RATE TO WS-EDITED-RATE
+           MOVE SPACES TO WS-CONTEXT-DATA
+           STRING
+               "Business Process: Loan Application, "
+               "Applicant: " FUNCTION TRIM(LAR-APPLICANT-NAME) ", "
+               "Amount: $" FUNCTION TRIM(WS-EDITED-AMOUNT) ", "
+               "Term: " LAR-LOAN-TERM-YEARS " years, "
+               "Rate: " FUNCTION TRIM(WS-EDITED-RATE) "%"
+               DELIMITED BY SIZE
+               INTO WS-CONTEXT-DATA
+           END-STRING.
+
+      *----------------------------------------------------------------*
+      * BUILD-RECONCILE-KEY-NAME - the CONTEXT call interface splits   *
+      * its "<operation> <key>" argument on the first space, so a key  *
+      * built straight from an applicant's name would lose everything  *
+      * after the name's first space. Every space in the name is       *
+      * turned into an underscore here instead, giving a single-token  *
+      * key that survives the round trip through CONTEXT and back.     *
+      *----------------------------------------------------------------*
+       BUILD-RECONCILE-KEY-NAME.
+           MOVE LAR-APPLICANT-NAME TO WS-RECON-KEY-SCRATCH
+           PERFORM VARYING WS-KEY-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-KEY-CHAR-IDX > 30
+               IF WS-RECON-KEY-SCRATCH(WS-KEY-CHAR-IDX:1) = SPACE
+                   MOVE "_" TO WS-RECON-KEY-SCRATCH(WS-KEY-CHAR-IDX:1)
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * SAVE-APPLICATION-CONTEXT - persists this application's context *
+      * in CONTEXT under a LOANAPP- key, so CONTEXT-RECONCILIATION can *
+      * later confirm, from context.dat itself, that a context record  *
+      * genuinely exists for every application in today's input file.  *
+      *----------------------------------------------------------------*
+       SAVE-APPLICATION-CONTEXT.
+           MOVE SPACES TO WS-CTL-OP-KEY
+           STRING "INSERT LOANAPP-" DELIMITED BY SIZE
+                   WS-RECON-KEY-SCRATCH DELIMITED BY SIZE
+               INTO WS-CTL-OP-KEY
+           END-STRING
+           CALL "CONTEXT" USING WS-CTL-OP-KEY, WS-CONTEXT-DATA,
+               WS-CTL-CONTEXT-RESULT
+           IF WS-CTL-RESULT-LOCKED
+               DISPLAY "BATCH-LOAN-DRIVER: Application context save "
+                       "skipped for " LAR-APPLICANT-NAME
+                       ", locked by another job"
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * TRACK-APPLICATION-FOR-RECONCILE - records this run's applicant *
+      * in the in-memory table CONTEXT-RECONCILIATION checks every     *
+      * context.dat LOANAPP- key against at end of job.                *
+      *----------------------------------------------------------------*
+       TRACK-APPLICATION-FOR-RECONCILE.
+           IF WS-RECON-TABLE-COUNT < WS-RECON-MAX
+               ADD 1 TO WS-RECON-TABLE-COUNT
+               MOVE LAR-APPLICANT-NAME
+                   TO WS-RECON-NAME(WS-RECON-TABLE-COUNT)
+               MOVE WS-RECON-KEY-SCRATCH
+                   TO WS-RECON-KEY-NAME(WS-RECON-TABLE-COUNT)
+               MOVE "N" TO WS-RECON-MATCHED(WS-RECON-TABLE-COUNT)
+           ELSE
+               DISPLAY "BATCH-LOAN-DRIVER: Reconciliation table "
+                       "full, skipping " LAR-APPLICANT-NAME
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CONTEXT-RECONCILIATION - two-way check, run once at end of     *
+      * job, between context.dat's actual LOANAPP- records and today's *
+      * input file. A LOANAPP- key found in context.dat with no        *
+      * matching entry in this run's table is orphaned -- leftover     *
+      * state from a prior day, or a save this run never reached. A    *
+      * table entry never matched against a context.dat key means this *
+      * run's context for that application was never actually          *
+      * persisted, the "chain never really ran for it" case a same-run *
+      * string comparison could never have caught.                     *
+      *----------------------------------------------------------------*
+       CONTEXT-RECONCILIATION.
+           MOVE 0 TO WS-ORPHAN-COUNT
+           MOVE "N" TO WS-CTXFILE-EOF-SWITCH
+           OPEN INPUT CONTEXT-FILE
+           IF WS-CTXFILE-STATUS = "00"
+               MOVE WS-LOW-KEY TO CONTEXT-KEY
+               START CONTEXT-FILE KEY IS NOT LESS THAN CONTEXT-KEY
+                   INVALID KEY
+                       MOVE "Y" TO WS-CTXFILE-EOF-SWITCH
+               END-START
+               IF NOT WS-CTXFILE-AT-EOF
+                   PERFORM READ-NEXT-CONTEXT-RECORD
+                   PERFORM CHECK-ONE-CONTEXT-RECORD
+                       UNTIL WS-CTXFILE-AT-EOF
+               END-IF
+               CLOSE CONTEXT-FILE
+           ELSE
+               DISPLAY "BATCH-LOAN-DRIVER: Unable to open "
+                       "context.dat for reconciliation, status "
+                       WS-CTXFILE-STATUS
+           END-IF
+
+           PERFORM REPORT-UNMATCHED-APPLICATION
+               VARYING WS-RECON-IDX FROM 1 BY 1
+               UNTIL WS-RECON-IDX > WS-RECON-TABLE-COUNT.
+
+       READ-NEXT-CONTEXT-RECORD.
+           READ CONTEXT-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-CTXFILE-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * CHECK-ONE-CONTEXT-RECORD - the file is in ascending key order, *
+      * so the first key seen that no longer starts with LOANAPP- ends *
+      * the range the same way CONTEXT-RANGE-REPORT stops at its high  *
+      * bound.                                                         *
+      *----------------------------------------------------------------*
+       CHECK-ONE-CONTEXT-RECORD.
+           IF CONTEXT-KEY(1:8) NOT = "LOANAPP-"
+               MOVE "Y" TO WS-CTXFILE-EOF-SWITCH
+           ELSE
+               PERFORM FIND-MATCHING-APPLICATION
+               IF NOT WS-RECON-FOUND
+                   ADD 1 TO WS-ORPHAN-COUNT
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   MOVE SPACES TO RECONCILE-REPORT-LINE
+                   STRING "ORPHANED CONTEXT RECORD: "
+                           DELIMITED BY SIZE
+                           CONTEXT-KEY(9:30) DELIMITED BY SIZE
+                       INTO RECONCILE-REPORT-LINE
+                   END-STRING
+                   WRITE RECONCILE-REPORT-LINE
+               END-IF
+               PERFORM READ-NEXT-CONTEXT-RECORD
+           END-IF.
+
+       FIND-MATCHING-APPLICATION.
+           MOVE "N" TO WS-RECON-FOUND-SWITCH
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-RECON-TABLE-COUNT
+                      OR WS-RECON-FOUND
+               IF WS-RECON-KEY-NAME(WS-RECON-IDX) = CONTEXT-KEY(9:30)
+                   MOVE "Y" TO WS-RECON-FOUND-SWITCH
+                   MOVE "Y" TO WS-RECON-MATCHED(WS-RECON-IDX)
+               END-IF
+           END-PERFORM.
+
+       REPORT-UNMATCHED-APPLICATION.
+           IF NOT WS-RECON-WAS-MATCHED(WS-RECON-IDX)
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE SPACES TO RECONCILE-REPORT-LINE
+               STRING "UNMATCHED INPUT RECORD: " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-RECON-NAME(WS-RECON-IDX))
+                           DELIMITED BY SIZE
+                   INTO RECONCILE-REPORT-LINE
+               END-STRING
+               WRITE RECONCILE-REPORT-LINE
+           END-IF.
+
+       READ-NEXT-APPLICATION.
+           READ LOAN-APPLICATION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * UPDATE-CONTROL-TOTALS - folds this run's record count and      *
+      * total calculated value into the running year-to-date and       *
+      * month-to-date control totals kept in CONTEXT, keyed off the    *
+      * year and year+month of this run's run-id. A missing prior      *
+      * total (NOTFOUND/NOFILE, the first run of the year or month) is *
+      * treated as zero; LOCKED leaves the running total at whatever   *
+      * was loaded (zero) rather than risk double-counting a total     *
+      * this run cannot actually read.                                 *
+      *----------------------------------------------------------------*
+       UPDATE-CONTROL-TOTALS.
+           MOVE SPACES TO WS-CTL-YTD-KEY
+           STRING "CTLTOT-YTD-" DELIMITED BY SIZE
+                   WS-RUN-ID(1:4) DELIMITED BY SIZE
+                   INTO WS-CTL-YTD-KEY
+           END-STRING
+
+           MOVE SPACES TO WS-CTL-MTD-KEY
+           STRING "CTLTOT-MTD-" DELIMITED BY SIZE
+                   WS-RUN-ID(1:6) DELIMITED BY SIZE
+                   INTO WS-CTL-MTD-KEY
+           END-STRING
+
+           PERFORM LOAD-YTD-TOTAL
+           ADD WS-SUCCESS-COUNT TO WS-YTD-COUNT
+           ADD WS-TOTAL-RESULT TO WS-YTD-TOTAL
+           PERFORM SAVE-YTD-TOTAL
+
+           PERFORM LOAD-MTD-TOTAL
+           ADD WS-SUCCESS-COUNT TO WS-MTD-COUNT
+           ADD WS-TOTAL-RESULT TO WS-MTD-TOTAL
+           PERFORM SAVE-MTD-TOTAL
+
+           MOVE WS-YTD-TOTAL TO WS-EDITED-YTD-TOTAL
+           MOVE WS-MTD-TOTAL TO WS-EDITED-MTD-TOTAL.
+
+      *----------------------------------------------------------------*
+      * LOAD-YTD-TOTAL / LOAD-MTD-TOTAL - look up the prior control    *
+      * total and, if found, parse its count and total back out of     *
+      * "Count: N Total: N" the same way RECONCILE-INPUT-TO-CONTEXT    *
+      * parses the chain's context strings.                            *
+      *----------------------------------------------------------------*
+       LOAD-YTD-TOTAL.
+           MOVE 0 TO WS-YTD-COUNT
+           MOVE 0 TO WS-YTD-TOTAL
+           MOVE SPACES TO WS-CTL-OP-KEY
+           STRING "GET " DELIMITED BY SIZE
+                   WS-CTL-YTD-KEY DELIMITED BY SPACE
+                   INTO WS-CTL-OP-KEY
+           END-STRING
+           CALL "CONTEXT" USING WS-CTL-OP-KEY, WS-CTL-CONTEXT-VALUE,
+               WS-CTL-CONTEXT-RESULT
+
+           IF WS-CTL-RESULT-SUCCESS
+               MOVE SPACES TO WS-PARSE-REST
+               UNSTRING WS-CTL-CONTEXT-VALUE DELIMITED BY "Count:"
+                   INTO WS-PARSE-JUNK WS-PARSE-REST
+               END-UNSTRING
+               MOVE SPACES TO WS-RESULT-TOKEN
+               UNSTRING WS-PARSE-REST DELIMITED BY " Total:"
+                   INTO WS-RESULT-TOKEN
+               END-UNSTRING
+               COMPUTE WS-YTD-COUNT =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-RESULT-TOKEN))
+
+               MOVE SPACES TO WS-PARSE-REST
+               UNSTRING WS-CTL-CONTEXT-VALUE DELIMITED BY "Total:"
+                   INTO WS-PARSE-JUNK WS-PARSE-REST
+               END-UNSTRING
+               COMPUTE WS-YTD-TOTAL =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-PARSE-REST))
+           ELSE
+               IF WS-CTL-RESULT-LOCKED
+                   DISPLAY "BATCH-LOAN-DRIVER: Year-to-date total "
+                           "locked by another job, treating as zero"
+               END-IF
+           END-IF.
+
+       LOAD-MTD-TOTAL.
+           MOVE 0 TO WS-MTD-COUNT
+           MOVE 0 TO WS-MTD-TOTAL
+           MOVE SPACES TO WS-CTL-OP-KEY
+           STRING "GET " DELIMITED BY SIZE
+                   WS-CTL-MTD-KEY DELIMITED BY SPACE
+                   INTO WS-CTL-OP-KEY
+           END-STRING
+           CALL "CONTEXT" USING WS-CTL-OP-KEY, WS-CTL-CONTEXT-VALUE,
+               WS-CTL-CONTEXT-RESULT
+
+           IF WS-CTL-RESULT-SUCCESS
+               MOVE SPACES TO WS-PARSE-REST
+               UNSTRING WS-CTL-CONTEXT-VALUE DELIMITED BY "Count:"
+                   INTO WS-PARSE-JUNK WS-PARSE-REST
+               END-UNSTRING
+               MOVE SPACES TO WS-RESULT-TOKEN
+               UNSTRING WS-PARSE-REST DELIMITED BY " Total:"
+                   INTO WS-RESULT-TOKEN
+               END-UNSTRING
+               COMPUTE WS-MTD-COUNT =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-RESULT-TOKEN))
+
+               MOVE SPACES TO WS-PARSE-REST
+               UNSTRING WS-CTL-CONTEXT-VALUE DELIMITED BY "Total:"
+                   INTO WS-PARSE-JUNK WS-PARSE-REST
+               END-UNSTRING
+               COMPUTE WS-MTD-TOTAL =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-PARSE-REST))
+           ELSE
+               IF WS-CTL-RESULT-LOCKED
+                   DISPLAY "BATCH-LOAN-DRIVER: Month-to-date total "
+                           "locked by another job, treating as zero"
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * SAVE-YTD-TOTAL / SAVE-MTD-TOTAL - write the updated running    *
+      * totals back to CONTEXT for the next run to pick up.            *
+      *----------------------------------------------------------------*
+       SAVE-YTD-TOTAL.
+           MOVE WS-YTD-TOTAL TO WS-YTD-TOTAL-DISPLAY
+           MOVE SPACES TO WS-CTL-CONTEXT-VALUE
+           STRING "Count: " DELIMITED BY SIZE
+                   WS-YTD-COUNT DELIMITED BY SIZE
+                   " Total: " DELIMITED BY SIZE
+                   WS-YTD-TOTAL-DISPLAY DELIMITED BY SIZE
+               INTO WS-CTL-CONTEXT-VALUE
+           END-STRING
+
+           MOVE SPACES TO WS-CTL-OP-KEY
+           STRING "INSERT " DELIMITED BY SIZE
+                   WS-CTL-YTD-KEY DELIMITED BY SPACE
+                   INTO WS-CTL-OP-KEY
+           END-STRING
+           CALL "CONTEXT" USING WS-CTL-OP-KEY, WS-CTL-CONTEXT-VALUE,
+               WS-CTL-CONTEXT-RESULT
+           IF WS-CTL-RESULT-LOCKED
+               DISPLAY "BATCH-LOAN-DRIVER: Year-to-date total save "
+                       "skipped, locked by another job"
+           END-IF.
+
+       SAVE-MTD-TOTAL.
+           MOVE WS-MTD-TOTAL TO WS-MTD-TOTAL-DISPLAY
+           MOVE SPACES TO WS-CTL-CONTEXT-VALUE
+           STRING "Count: " DELIMITED BY SIZE
+                   WS-MTD-COUNT DELIMITED BY SIZE
+                   " Total: " DELIMITED BY SIZE
+                   WS-MTD-TOTAL-DISPLAY DELIMITED BY SIZE
+               INTO WS-CTL-CONTEXT-VALUE
+           END-STRING
+
+           MOVE SPACES TO WS-CTL-OP-KEY
+           STRING "INSERT " DELIMITED BY SIZE
+                   WS-CTL-MTD-KEY DELIMITED BY SPACE
+                   INTO WS-CTL-OP-KEY
+           END-STRING
+           CALL "CONTEXT" USING WS-CTL-OP-KEY, WS-CTL-CONTEXT-VALUE,
+               WS-CTL-CONTEXT-RESULT
+           IF WS-CTL-RESULT-LOCKED
+               DISPLAY "BATCH-LOAN-DRIVER: Month-to-date total save "
+                       "skipped, locked by another job"
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * WRITE-SUMMARY-REPORT - records processed, success/failure      *
+      * counts, and the total/average calculated future value across  *
+      * the run, so the batch leaves a file behind instead of only    *
+      * whatever scrolled past on the console.                        *
+      *----------------------------------------------------------------*
+       WRITE-SUMMARY-REPORT.
+           IF WS-SUCCESS-COUNT > 0
+               COMPUTE WS-AVERAGE-RESULT ROUNDED =
+                   WS-TOTAL-RESULT / WS-SUCCESS-COUNT
+           ELSE
+               MOVE 0 TO WS-AVERAGE-RESULT
+           END-IF
+           MOVE WS-TOTAL-RESULT TO WS-EDITED-TOTAL
+           MOVE WS-AVERAGE-RESULT TO WS-EDITED-AVERAGE
+
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           IF WS-REPORT-FILE-STATUS = "00"
+               MOVE "BATCH LOAN DRIVER - SUMMARY REPORT"
+                   TO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "Run ID: " DELIMITED BY SIZE
+                       WS-RUN-ID DELIMITED BY SIZE
+                       INTO SUMMARY-REPORT-LINE
+               END-STRING
+               WRITE SUMMARY-REPORT-LINE
+
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "Records Processed: " DELIMITED BY SIZE
+                       WS-RECORD-COUNT DELIMITED BY SIZE
+                       INTO SUMMARY-REPORT-LINE
+               END-STRING
+               WRITE SUMMARY-REPORT-LINE
+
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "Successful: " DELIMITED BY SIZE
+                       WS-SUCCESS-COUNT DELIMITED BY SIZE
+                       "  Failed: " DELIMITED BY SIZE
+                       WS-FAILURE-COUNT DELIMITED BY SIZE
+                       "  Rejected: " DELIMITED BY SIZE
+                       WS-REJECT-COUNT DELIMITED BY SIZE
+                       INTO SUMMARY-REPORT-LINE
+               END-STRING
+               WRITE SUMMARY-REPORT-LINE
+
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "Reconciliation Mismatches: " DELIMITED BY SIZE
+                       WS-MISMATCH-COUNT DELIMITED BY SIZE
+                       INTO SUMMARY-REPORT-LINE
+               END-STRING
+               WRITE SUMMARY-REPORT-LINE
+
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "Total Calculated Value: " DELIMITED BY SIZE
+                       WS-EDITED-TOTAL DELIMITED BY SIZE
+                       INTO SUMMARY-REPORT-LINE
+               END-STRING
+               WRITE SUMMARY-REPORT-LINE
+
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "Average Calculated Value: " DELIMITED BY SIZE
+                       WS-EDITED-AVERAGE DELIMITED BY SIZE
+                       INTO SUMMARY-REPORT-LINE
+               END-STRING
+               WRITE SUMMARY-REPORT-LINE
+
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "Year-to-Date Total: " DELIMITED BY SIZE
+                       WS-EDITED-YTD-TOTAL DELIMITED BY SIZE
+                       "  (" DELIMITED BY SIZE
+                       WS-YTD-COUNT DELIMITED BY SIZE
+                       " applications)" DELIMITED BY SIZE
+                       INTO SUMMARY-REPORT-LINE
+               END-STRING
+               WRITE SUMMARY-REPORT-LINE
+
+               MOVE SPACES TO SUMMARY-REPORT-LINE
+               STRING "Month-to-Date Total: " DELIMITED BY SIZE
+                       WS-EDITED-MTD-TOTAL DELIMITED BY SIZE
+                       "  (" DELIMITED BY SIZE
+                       WS-MTD-COUNT DELIMITED BY SIZE
+                       " applications)" DELIMITED BY SIZE
+                       INTO SUMMARY-REPORT-LINE
+               END-STRING
+               WRITE SUMMARY-REPORT-LINE
+
+               CLOSE SUMMARY-REPORT-FILE
+           ELSE
+               DISPLAY "BATCH-LOAN-DRIVER: Unable to open "
+                       "batch_summary.rpt, status "
+                       WS-REPORT-FILE-STATUS
+           END-IF.
+
+       END PROGRAM BATCH-LOAN-DRIVER.
