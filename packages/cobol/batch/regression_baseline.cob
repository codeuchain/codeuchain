@@ -0,0 +1,228 @@
+      *================================================================*
+      * CodeUChain COBOL Batch - Regression Baseline Capture/Compare  *
+      *                                                                *
+      * Compares any two line-sequential text files, line for line,   *
+      * snapshotting one as the known-good baseline (CAPTURE) and      *
+      * flagging every line that has drifted from it on a later run    *
+      * (COMPARE). Defaults to batch_summary.rpt/.baseline, its        *
+      * original use; run_regression.sh instead points it at a pair    *
+      * of dated TEST-* program result files, so the same line-level   *
+      * DIFF logic catches a test whose PASS/FAIL line flipped.        *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGRESSION-BASELINE.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENT-REPORT-FILE ASSIGN TO DYNAMIC
+                   WS-CURRENT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CURRENT-STATUS.
+           SELECT BASELINE-FILE ASSIGN TO DYNAMIC
+                   WS-BASELINE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BASELINE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURRENT-REPORT-FILE.
+       01  CURRENT-REPORT-LINE       PIC X(132).
+
+       FD  BASELINE-FILE.
+       01  BASELINE-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-STATUS         PIC XX.
+       01  WS-BASELINE-STATUS        PIC XX.
+       01  WS-CURRENT-EOF-SWITCH     PIC X(1) VALUE "N".
+           88  WS-CURRENT-AT-EOF             VALUE "Y".
+       01  WS-BASELINE-EOF-SWITCH    PIC X(1) VALUE "N".
+           88  WS-BASELINE-AT-EOF            VALUE "Y".
+
+       01  WS-MODE-ENTRY             PIC X(7).
+
+      * Positional command-line parameters, same ARGUMENT-VALUE
+      * convention BATCH-LOAN-DRIVER's READ-COMMAND-LINE-PARAMETERS
+      * uses: argument 1 is the mode, 2 the current file, 3 the
+      * baseline file; any left off keeps this run's default, so a
+      * plain "regression_baseline" with no arguments still falls
+      * back to the original interactive batch_summary.rpt/.baseline
+      * prompt-driven behavior.
+       01  WS-MODE-ARG               PIC X(7) VALUE SPACES.
+       01  WS-CURRENT-FILE-NAME      PIC X(100)
+                                  VALUE "batch_summary.rpt".
+       01  WS-BASELINE-FILE-NAME     PIC X(100)
+                                  VALUE "batch_summary.baseline".
+
+       01  WS-LINE-NUMBER            PIC 9(5) VALUE 0.
+       01  WS-DIFF-COUNT             PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "=========================================="
+           DISPLAY "CodeUChain COBOL - Regression Baseline Tool"
+           DISPLAY "=========================================="
+
+           PERFORM READ-COMMAND-LINE-PARAMETERS
+
+           IF WS-MODE-ARG NOT = SPACES
+               MOVE WS-MODE-ARG TO WS-MODE-ENTRY
+           ELSE
+               DISPLAY "Mode (CAPTURE/COMPARE): " WITH NO ADVANCING
+               ACCEPT WS-MODE-ENTRY
+           END-IF
+
+           DISPLAY "Current file: "
+                   FUNCTION TRIM(WS-CURRENT-FILE-NAME)
+           DISPLAY "Baseline file: "
+                   FUNCTION TRIM(WS-BASELINE-FILE-NAME)
+
+           EVALUATE WS-MODE-ENTRY
+               WHEN "CAPTURE"
+                   PERFORM CAPTURE-BASELINE
+               WHEN "COMPARE"
+                   PERFORM COMPARE-TO-BASELINE
+               WHEN OTHER
+                   DISPLAY "Unrecognized mode '" WS-MODE-ENTRY
+                           "' -- expected CAPTURE or COMPARE"
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE
+
+           DISPLAY "=========================================="
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * READ-COMMAND-LINE-PARAMETERS - argument 1 is the mode,          *
+      * argument 2 the current file, argument 3 the baseline file;     *
+      * any one left off the command line keeps this run's default,    *
+      * the same approach BATCH-LOAN-DRIVER's own command-line         *
+      * parameters use.                                                 *
+      *----------------------------------------------------------------*
+       READ-COMMAND-LINE-PARAMETERS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-MODE-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-CURRENT-FILE-NAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-BASELINE-FILE-NAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+
+      *----------------------------------------------------------------*
+      * CAPTURE-BASELINE - copies the current file verbatim over the   *
+      * baseline file, line for line, so this run becomes the one      *
+      * future runs are compared against.                              *
+      *----------------------------------------------------------------*
+       CAPTURE-BASELINE.
+           OPEN INPUT CURRENT-REPORT-FILE
+           IF WS-CURRENT-STATUS NOT = "00"
+               DISPLAY "REGRESSION-BASELINE: Unable to open "
+                       FUNCTION TRIM(WS-CURRENT-FILE-NAME)
+                       ", status " WS-CURRENT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT BASELINE-FILE
+               PERFORM READ-NEXT-CURRENT-LINE
+               PERFORM COPY-ONE-LINE-TO-BASELINE
+                   UNTIL WS-CURRENT-AT-EOF
+               CLOSE CURRENT-REPORT-FILE
+               CLOSE BASELINE-FILE
+               DISPLAY "Captured " WS-LINE-NUMBER " lines to "
+                       FUNCTION TRIM(WS-BASELINE-FILE-NAME)
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       COPY-ONE-LINE-TO-BASELINE.
+           ADD 1 TO WS-LINE-NUMBER
+           WRITE BASELINE-LINE FROM CURRENT-REPORT-LINE
+           PERFORM READ-NEXT-CURRENT-LINE.
+
+       READ-NEXT-CURRENT-LINE.
+           READ CURRENT-REPORT-FILE
+               AT END
+                   MOVE "Y" TO WS-CURRENT-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * COMPARE-TO-BASELINE - walks both files in lockstep, line by    *
+      * line, reporting a DIFF for any line where the text doesn't     *
+      * match; a file that runs out of lines before the other is       *
+      * treated as a blank line for the remaining comparisons so an    *
+      * added or dropped trailing line still gets flagged.              *
+      *----------------------------------------------------------------*
+       COMPARE-TO-BASELINE.
+           OPEN INPUT CURRENT-REPORT-FILE
+           OPEN INPUT BASELINE-FILE
+           IF WS-CURRENT-STATUS NOT = "00"
+               DISPLAY "REGRESSION-BASELINE: Unable to open "
+                       FUNCTION TRIM(WS-CURRENT-FILE-NAME)
+                       ", status " WS-CURRENT-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE IF WS-BASELINE-STATUS NOT = "00"
+               DISPLAY "REGRESSION-BASELINE: Unable to open "
+                       FUNCTION TRIM(WS-BASELINE-FILE-NAME)
+                       ", status " WS-BASELINE-STATUS
+               DISPLAY "Run CAPTURE first to establish a baseline."
+               CLOSE CURRENT-REPORT-FILE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM READ-NEXT-CURRENT-LINE
+               PERFORM READ-NEXT-BASELINE-LINE
+               PERFORM COMPARE-ONE-LINE-PAIR
+                   UNTIL WS-CURRENT-AT-EOF AND WS-BASELINE-AT-EOF
+               CLOSE CURRENT-REPORT-FILE
+               CLOSE BASELINE-FILE
+
+               DISPLAY "Lines compared: " WS-LINE-NUMBER
+               DISPLAY "Differences found: " WS-DIFF-COUNT
+               IF WS-DIFF-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       COMPARE-ONE-LINE-PAIR.
+           ADD 1 TO WS-LINE-NUMBER
+           IF WS-CURRENT-AT-EOF
+               MOVE SPACES TO CURRENT-REPORT-LINE
+           END-IF
+           IF WS-BASELINE-AT-EOF
+               MOVE SPACES TO BASELINE-LINE
+           END-IF
+
+           IF CURRENT-REPORT-LINE NOT = BASELINE-LINE
+               ADD 1 TO WS-DIFF-COUNT
+               DISPLAY "DIFF line " WS-LINE-NUMBER ":"
+               DISPLAY "  baseline: " BASELINE-LINE
+               DISPLAY "  current:  " CURRENT-REPORT-LINE
+           END-IF
+
+           IF NOT WS-CURRENT-AT-EOF
+               PERFORM READ-NEXT-CURRENT-LINE
+           END-IF
+           IF NOT WS-BASELINE-AT-EOF
+               PERFORM READ-NEXT-BASELINE-LINE
+           END-IF.
+
+       READ-NEXT-BASELINE-LINE.
+           READ BASELINE-FILE
+               AT END
+                   MOVE "Y" TO WS-BASELINE-EOF-SWITCH
+           END-READ.
+
+       END PROGRAM REGRESSION-BASELINE.
