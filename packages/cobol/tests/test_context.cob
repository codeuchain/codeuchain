@@ -12,7 +12,7 @@
            05  TESTS-FAILED          PIC 9(3) VALUE 0.
 
        01  WS-KEY                    PIC X(50).
-       01  WS-VALUE                  PIC X(1000).
+       01  WS-VALUE                  PIC X(10000).
        01  WS-RESULT                 PIC X(10).
 
        PROCEDURE DIVISION.
