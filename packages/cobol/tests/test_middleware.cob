@@ -11,9 +11,10 @@
            05  TESTS-PASSED          PIC 9(3) VALUE 0.
            05  TESTS-FAILED          PIC 9(3) VALUE 0.
 
-       01  WS-MIDDLEWARE-NAME.
-           05  WS-MIDDLEWARE-NAME-LEN    PIC S9(4) COMP.
-           05  WS-MIDDLEWARE-NAME-DATA   PIC X(30).
+       COPY "middleware-name.cob"
+           REPLACING PFX-MIDDLEWARE-NAME-LEN  BY WS-MIDDLEWARE-NAME-LEN
+                     PFX-MIDDLEWARE-NAME-DATA BY WS-MIDDLEWARE-NAME-DATA
+                     PFX-MIDDLEWARE-NAME      BY WS-MIDDLEWARE-NAME.
        01  WS-CONTEXT-DATA          PIC X(10000).
        01  WS-OPERATION             PIC X(20).
        01  WS-RESULT                PIC X(10).
