@@ -11,13 +11,15 @@
            05  TESTS-PASSED          PIC 9(3) VALUE 0.
            05  TESTS-FAILED          PIC 9(3) VALUE 0.
 
-       01  WS-LINK-NAME.
-           05  WS-LINK-NAME-LEN     PIC S9(4) COMP.
-           05  WS-LINK-NAME-DATA    PIC X(30).
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY WS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY WS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY WS-LINK-NAME.
        01  WS-INPUT-CONTEXT         PIC X(10000).
-       01  WS-OPERATION.
-           05  WS-OPERATION-LEN     PIC S9(4) COMP.
-           05  WS-OPERATION-DATA    PIC X(20).
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-OPERATION-DATA
+                     PFX-OPERATION      BY WS-OPERATION.
        01  WS-LINK-RESULT           PIC X(10).
 
        PROCEDURE DIVISION.
