@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-APPROVAL-QUEUE.
+       AUTHOR. CodeUChain Test Suite.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TEST-RESULTS.
+           05  TESTS-RUN             PIC 9(3) VALUE 0.
+           05  TESTS-PASSED          PIC 9(3) VALUE 0.
+           05  TESTS-FAILED          PIC 9(3) VALUE 0.
+
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY WS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY WS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY WS-LINK-NAME.
+       01  WS-INPUT-CONTEXT         PIC X(10000).
+       01  WS-OUTPUT-CONTEXT        PIC X(10000).
+       01  WS-LINK-RESULT           PIC X(10).
+       01  WS-SAVED-APPROVED-CONTEXT PIC X(10000).
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "CodeUChain COBOL - Approval Queue Module Tests"
+           DISPLAY "================================================"
+
+           MOVE 14 TO WS-LINK-NAME-LEN
+           MOVE "APPROVAL-QUEUE" TO WS-LINK-NAME-DATA
+
+           PERFORM TEST-PASSTHROUGH-WHEN-NOT-FLAGGED
+           PERFORM TEST-SUBMIT-HALTS-PENDING
+           PERFORM TEST-DUAL-CONTROL-REJECTS-SELF-APPROVAL
+           PERFORM TEST-APPROVE-CLEARS-ITEM
+           PERFORM TEST-ALREADY-APPROVED-PASSES-THROUGH
+
+           PERFORM DISPLAY-TEST-RESULTS
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * TEST-PASSTHROUGH-WHEN-NOT-FLAGGED - an item with no "Review    *
+      * Required: YES" in its context has nothing for this link to do. *
+      *----------------------------------------------------------------*
+       TEST-PASSTHROUGH-WHEN-NOT-FLAGGED.
+           ADD 1 TO TESTS-RUN
+           DISPLAY "Test: Passthrough when review not required"
+
+           MOVE SPACES TO WS-INPUT-CONTEXT
+           STRING "Applicant: Jane Doe Review Required: NO"
+               DELIMITED BY SIZE
+               INTO WS-INPUT-CONTEXT
+           END-STRING
+           MOVE SPACES TO WS-OUTPUT-CONTEXT
+
+           CALL "APPROVAL-QUEUE" USING
+               WS-LINK-NAME, WS-INPUT-CONTEXT,
+               WS-OUTPUT-CONTEXT, WS-LINK-RESULT
+
+           IF WS-LINK-RESULT = "SUCCESS"
+                   AND WS-OUTPUT-CONTEXT = WS-INPUT-CONTEXT
+               ADD 1 TO TESTS-PASSED
+               DISPLAY "PASS: Passthrough when review not required"
+           ELSE
+               ADD 1 TO TESTS-FAILED
+               DISPLAY "FAIL: Passthrough when review not required, "
+                       "result " WS-LINK-RESULT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * TEST-SUBMIT-HALTS-PENDING - a flagged item is parked as         *
+      * PENDING and the chain is told to stop (HALT) instead of         *
+      * completing unattended.                                          *
+      *----------------------------------------------------------------*
+       TEST-SUBMIT-HALTS-PENDING.
+           ADD 1 TO TESTS-RUN
+           DISPLAY "Test: Submit halts item as pending"
+
+           MOVE SPACES TO WS-INPUT-CONTEXT
+           STRING "Applicant: Jane Doe Amount: 75000.00 "
+               "Review Required: YES Reference: REF9001, "
+               "Submitted By: alice"
+               DELIMITED BY SIZE
+               INTO WS-INPUT-CONTEXT
+           END-STRING
+           MOVE SPACES TO WS-OUTPUT-CONTEXT
+
+           CALL "APPROVAL-QUEUE" USING
+               WS-LINK-NAME, WS-INPUT-CONTEXT,
+               WS-OUTPUT-CONTEXT, WS-LINK-RESULT
+
+           IF WS-LINK-RESULT = "HALT"
+               ADD 1 TO TESTS-PASSED
+               DISPLAY "PASS: Submit halts item as pending"
+           ELSE
+               ADD 1 TO TESTS-FAILED
+               DISPLAY "FAIL: Submit halts item as pending, result "
+                       WS-LINK-RESULT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * TEST-DUAL-CONTROL-REJECTS-SELF-APPROVAL - the same REF9001     *
+      * item submitted above cannot be cleared by its own submitter,   *
+      * the whole point of dual control.                                *
+      *----------------------------------------------------------------*
+       TEST-DUAL-CONTROL-REJECTS-SELF-APPROVAL.
+           ADD 1 TO TESTS-RUN
+           DISPLAY "Test: Dual control rejects self-approval"
+
+           MOVE SPACES TO WS-INPUT-CONTEXT
+           STRING "Approval: APPROVE Reference: REF9001, "
+               "Approved By: alice"
+               DELIMITED BY SIZE
+               INTO WS-INPUT-CONTEXT
+           END-STRING
+           MOVE SPACES TO WS-OUTPUT-CONTEXT
+
+           CALL "APPROVAL-QUEUE" USING
+               WS-LINK-NAME, WS-INPUT-CONTEXT,
+               WS-OUTPUT-CONTEXT, WS-LINK-RESULT
+
+           IF WS-LINK-RESULT = "INVALID"
+               ADD 1 TO TESTS-PASSED
+               DISPLAY "PASS: Dual control rejects self-approval"
+           ELSE
+               ADD 1 TO TESTS-FAILED
+               DISPLAY "FAIL: Dual control rejects self-approval, "
+                       "result " WS-LINK-RESULT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * TEST-APPROVE-CLEARS-ITEM - a different approver clears REF9001 *
+      * and gets back the original context with an approved marker.    *
+      *----------------------------------------------------------------*
+       TEST-APPROVE-CLEARS-ITEM.
+           ADD 1 TO TESTS-RUN
+           DISPLAY "Test: Approve clears item for a different approver"
+
+           MOVE SPACES TO WS-INPUT-CONTEXT
+           STRING "Approval: APPROVE Reference: REF9001, "
+               "Approved By: bob"
+               DELIMITED BY SIZE
+               INTO WS-INPUT-CONTEXT
+           END-STRING
+           MOVE SPACES TO WS-OUTPUT-CONTEXT
+
+           CALL "APPROVAL-QUEUE" USING
+               WS-LINK-NAME, WS-INPUT-CONTEXT,
+               WS-OUTPUT-CONTEXT, WS-LINK-RESULT
+
+           MOVE WS-OUTPUT-CONTEXT TO WS-SAVED-APPROVED-CONTEXT
+
+           IF WS-LINK-RESULT = "SUCCESS"
+               ADD 1 TO TESTS-PASSED
+               DISPLAY "PASS: Approve clears item for a different "
+                       "approver"
+           ELSE
+               ADD 1 TO TESTS-FAILED
+               DISPLAY "FAIL: Approve clears item for a different "
+                       "approver, result " WS-LINK-RESULT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * TEST-ALREADY-APPROVED-PASSES-THROUGH - a resumed chain replays *
+      * the approved context back through this same link; it must not  *
+      * be re-submitted for approval all over again.                   *
+      *----------------------------------------------------------------*
+       TEST-ALREADY-APPROVED-PASSES-THROUGH.
+           ADD 1 TO TESTS-RUN
+           DISPLAY "Test: Already-approved context passes through"
+
+           MOVE WS-SAVED-APPROVED-CONTEXT TO WS-INPUT-CONTEXT
+           MOVE SPACES TO WS-OUTPUT-CONTEXT
+
+           CALL "APPROVAL-QUEUE" USING
+               WS-LINK-NAME, WS-INPUT-CONTEXT,
+               WS-OUTPUT-CONTEXT, WS-LINK-RESULT
+
+           IF WS-LINK-RESULT = "SUCCESS"
+               ADD 1 TO TESTS-PASSED
+               DISPLAY "PASS: Already-approved context passes through"
+           ELSE
+               ADD 1 TO TESTS-FAILED
+               DISPLAY "FAIL: Already-approved context passes "
+                       "through, result " WS-LINK-RESULT
+           END-IF.
+
+       DISPLAY-TEST-RESULTS.
+           DISPLAY "================================================"
+           DISPLAY "Test Results:"
+           DISPLAY "Total Tests Run: " TESTS-RUN
+           DISPLAY "Tests Passed: " TESTS-PASSED
+           DISPLAY "Tests Failed: " TESTS-FAILED
+           DISPLAY "================================================"
+
+           IF TESTS-FAILED = 0
+               DISPLAY "All tests passed!"
+           ELSE
+               DISPLAY "Some tests failed."
+           END-IF.
+
+       END PROGRAM TEST-APPROVAL-QUEUE.
