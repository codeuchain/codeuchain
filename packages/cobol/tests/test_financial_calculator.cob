@@ -11,9 +11,10 @@
            05  TESTS-PASSED          PIC 9(3) VALUE 0.
            05  TESTS-FAILED          PIC 9(3) VALUE 0.
 
-       01  WS-LINK-NAME.
-           05  WS-LINK-NAME-LEN     PIC S9(4) COMP.
-           05  WS-LINK-NAME-DATA    PIC X(30).
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY WS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY WS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY WS-LINK-NAME.
        01  WS-INPUT-CONTEXT         PIC X(10000).
        01  WS-OUTPUT-CONTEXT        PIC X(10000).
        01  WS-LINK-RESULT           PIC X(10).
