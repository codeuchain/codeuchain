@@ -13,12 +13,14 @@
        WORKING-STORAGE SECTION.
 
        01  WS-CONTEXT-DATA          PIC X(10000).
-       01  WS-MIDDLEWARE-NAME.
-           05  WS-MIDDLEWARE-NAME-LEN    PIC S9(4) COMP.
-           05  WS-MIDDLEWARE-NAME-DATA   PIC X(30).
-       01  WS-OPERATION.
-           05  WS-OPERATION-LEN          PIC S9(4) COMP.
-           05  WS-OPERATION-DATA         PIC X(20).
+       COPY "middleware-name.cob"
+           REPLACING PFX-MIDDLEWARE-NAME-LEN  BY WS-MIDDLEWARE-NAME-LEN
+                     PFX-MIDDLEWARE-NAME-DATA BY WS-MIDDLEWARE-NAME-DATA
+                     PFX-MIDDLEWARE-NAME      BY WS-MIDDLEWARE-NAME.
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-OPERATION-DATA
+                     PFX-OPERATION      BY WS-OPERATION.
        01  WS-RESULT                PIC X(10).
        01  WS-DISPLAY-NAME          PIC X(30).
 
