@@ -16,12 +16,14 @@
        01  WS-RESULT                PIC X(10000).
        01  WS-LINK-RESULT           PIC X(10).
        01  WS-CHAIN-RESULT          PIC X(10).
-       01  WS-LINK-NAME.
-           05  WS-LINK-NAME-LEN     PIC S9(4) COMP.
-           05  WS-LINK-NAME-DATA    PIC X(30).
-       01  WS-CHAIN-NAME.
-           05  WS-CHAIN-NAME-LEN    PIC S9(4) COMP.
-           05  WS-CHAIN-NAME-DATA   PIC X(30).
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY WS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY WS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY WS-LINK-NAME.
+       COPY "chain-name.cob"
+           REPLACING PFX-CHAIN-NAME-LEN  BY WS-CHAIN-NAME-LEN
+                     PFX-CHAIN-NAME-DATA BY WS-CHAIN-NAME-DATA
+                     PFX-CHAIN-NAME      BY WS-CHAIN-NAME.
 
        PROCEDURE DIVISION.
 
