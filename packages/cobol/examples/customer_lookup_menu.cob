@@ -0,0 +1,172 @@
+      *================================================================*
+      * CodeUChain COBOL Example - Interactive Lookup Menu            *
+      *                                                                *
+      * A console front end over three of the library's lookups       *
+      * (CUSTOMER-MASTER, RATE-TABLE, CONTEXT) so an operator can      *
+      * check a customer's on-file details, a credit tier's current   *
+      * rate, or a context key's stored value without writing a       *
+      * throwaway driver program every time.                          *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-LOOKUP-MENU.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-MENU-CHOICE            PIC 9(1) VALUE 0.
+       01  WS-DONE-SWITCH            PIC X(1) VALUE "N".
+           88  WS-DONE                       VALUE "Y".
+
+      * CUSTOMER-MASTER lookup.
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-OPERATION-DATA
+                     PFX-OPERATION      BY WS-OPERATION.
+       01  WS-CUSTOMER-ID            PIC X(10).
+       COPY "customer-record.cob"
+           REPLACING PFX-CUST-NAME        BY WS-CUST-NAME
+                     PFX-CUST-CREDIT-TIER BY WS-CUST-CREDIT-TIER
+                     PFX-CUST-PHONE       BY WS-CUST-PHONE
+                     PFX-CUSTOMER-RECORD  BY WS-CUSTOMER-RECORD.
+       COPY "result-status.cob"
+           REPLACING PFX-RESULT-STATUS   BY WS-CUSTOMER-RESULT
+                     PFX-RESULT-SUCCESS  BY WS-CUSTOMER-SUCCESS
+                     PFX-RESULT-NOTFOUND BY WS-CUSTOMER-NOTFOUND.
+
+      * RATE-TABLE lookup.
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY WS-RATE-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY WS-RATE-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY WS-RATE-LINK-NAME.
+       01  WS-RATE-INPUT-CONTEXT     PIC X(10000).
+       01  WS-RATE-OUTPUT-CONTEXT    PIC X(10000).
+       01  WS-RATE-LINK-RESULT       PIC X(10).
+       01  WS-CREDIT-TIER-ENTRY      PIC X(1).
+
+      * CONTEXT lookup.
+       01  WS-CONTEXT-KEY-ENTRY      PIC X(44).
+       01  WS-CONTEXT-LOOKUP-KEY     PIC X(50).
+       01  WS-CONTEXT-VALUE          PIC X(10000).
+       01  WS-CONTEXT-RESULT         PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "=========================================="
+           DISPLAY "CodeUChain COBOL - Interactive Lookup Menu"
+           DISPLAY "=========================================="
+
+           PERFORM PROCESS-ONE-MENU-CHOICE
+               UNTIL WS-DONE
+
+           DISPLAY "=========================================="
+           DISPLAY "Goodbye."
+           DISPLAY "=========================================="
+
+           STOP RUN.
+
+       PROCESS-ONE-MENU-CHOICE.
+           PERFORM DISPLAY-MENU
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM PROCESS-CUSTOMER-LOOKUP
+               WHEN 2
+                   PERFORM PROCESS-RATE-LOOKUP
+               WHEN 3
+                   PERFORM PROCESS-CONTEXT-LOOKUP
+               WHEN 9
+                   MOVE "Y" TO WS-DONE-SWITCH
+               WHEN OTHER
+                   DISPLAY "Please enter 1, 2, 3, or 9."
+           END-EVALUATE.
+
+       DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "1. Customer lookup (by Customer ID)"
+           DISPLAY "2. Rate table lookup (by Credit Tier)"
+           DISPLAY "3. Context lookup (by key)"
+           DISPLAY "9. Exit"
+           DISPLAY "Choice: " WITH NO ADVANCING.
+
+      *----------------------------------------------------------------*
+      * PROCESS-CUSTOMER-LOOKUP - looks a customer ID up directly in   *
+      * CUSTOMER-MASTER and prints the record on a hit.                *
+      *----------------------------------------------------------------*
+       PROCESS-CUSTOMER-LOOKUP.
+           DISPLAY "Customer ID: " WITH NO ADVANCING
+           ACCEPT WS-CUSTOMER-ID
+
+           MOVE 3 TO WS-OPERATION-LEN
+           MOVE "GET" TO WS-OPERATION-DATA
+           MOVE SPACES TO WS-CUSTOMER-RECORD
+           CALL "CUSTOMER-MASTER" USING
+               WS-OPERATION, WS-CUSTOMER-ID, WS-CUSTOMER-RECORD,
+               WS-CUSTOMER-RESULT
+
+           IF WS-CUSTOMER-SUCCESS
+               DISPLAY "  Name:        " WS-CUST-NAME
+               DISPLAY "  Credit Tier: " WS-CUST-CREDIT-TIER
+               DISPLAY "  Phone:       " WS-CUST-PHONE
+           ELSE
+               IF WS-CUSTOMER-NOTFOUND
+                   DISPLAY "  No customer on file for " WS-CUSTOMER-ID
+               ELSE
+                   DISPLAY "  Lookup unavailable (" WS-CUSTOMER-RESULT
+                           ")"
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * PROCESS-RATE-LOOKUP - builds the "Credit Tier: x" context text *
+      * RATE-TABLE expects and prints back whatever rate it quotes.    *
+      *----------------------------------------------------------------*
+       PROCESS-RATE-LOOKUP.
+           DISPLAY "Credit Tier (A/B/C/D): " WITH NO ADVANCING
+           ACCEPT WS-CREDIT-TIER-ENTRY
+
+           MOVE 10 TO WS-RATE-LINK-NAME-LEN
+           MOVE "RATE-TABLE" TO WS-RATE-LINK-NAME-DATA
+           MOVE SPACES TO WS-RATE-INPUT-CONTEXT
+           STRING "Credit Tier: " DELIMITED BY SIZE
+                   WS-CREDIT-TIER-ENTRY DELIMITED BY SIZE
+               INTO WS-RATE-INPUT-CONTEXT
+           END-STRING
+
+           CALL "RATE-TABLE" USING
+               WS-RATE-LINK-NAME, WS-RATE-INPUT-CONTEXT,
+               WS-RATE-OUTPUT-CONTEXT, WS-RATE-LINK-RESULT
+
+           DISPLAY "  " WS-RATE-OUTPUT-CONTEXT.
+
+      *----------------------------------------------------------------*
+      * PROCESS-CONTEXT-LOOKUP - a plain "GET <key>" against CONTEXT,  *
+      * the same calling convention CONTEXT-DUMP and CHAIN-ORCHESTRATOR*
+      * already use.                                                   *
+      *----------------------------------------------------------------*
+       PROCESS-CONTEXT-LOOKUP.
+           DISPLAY "Context key: " WITH NO ADVANCING
+           ACCEPT WS-CONTEXT-KEY-ENTRY
+
+           MOVE SPACES TO WS-CONTEXT-LOOKUP-KEY
+           STRING "GET " DELIMITED BY SIZE
+                   WS-CONTEXT-KEY-ENTRY DELIMITED BY SIZE
+               INTO WS-CONTEXT-LOOKUP-KEY
+           END-STRING
+
+           MOVE SPACES TO WS-CONTEXT-VALUE
+           CALL "CONTEXT" USING
+               WS-CONTEXT-LOOKUP-KEY, WS-CONTEXT-VALUE,
+               WS-CONTEXT-RESULT
+
+           IF WS-CONTEXT-RESULT = "SUCCESS"
+               DISPLAY "  Value: " WS-CONTEXT-VALUE
+           ELSE
+               DISPLAY "  Lookup result: " WS-CONTEXT-RESULT
+           END-IF.
+
+       END PROGRAM CUSTOMER-LOOKUP-MENU.
