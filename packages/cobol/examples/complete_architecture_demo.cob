@@ -16,19 +16,25 @@
        01  WS-RESULT                PIC X(10000).
        01  WS-LINK-RESULT           PIC X(10).
        01  WS-CHAIN-RESULT          PIC X(10).
-       01  WS-LINK-NAME.
-           05  WS-LINK-NAME-LEN     PIC S9(4) COMP.
-           05  WS-LINK-NAME-DATA    PIC X(30).
-       01  WS-CHAIN-NAME.
-           05  WS-CHAIN-NAME-LEN    PIC S9(4) COMP.
-           05  WS-CHAIN-NAME-DATA   PIC X(30).
-       01  WS-MIDDLEWARE-NAME.
-           05  WS-MIDDLEWARE-NAME-LEN    PIC S9(4) COMP.
-           05  WS-MIDDLEWARE-NAME-DATA   PIC X(30).
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY WS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY WS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY WS-LINK-NAME.
+       COPY "chain-name.cob"
+           REPLACING PFX-CHAIN-NAME-LEN  BY WS-CHAIN-NAME-LEN
+                     PFX-CHAIN-NAME-DATA BY WS-CHAIN-NAME-DATA
+                     PFX-CHAIN-NAME      BY WS-CHAIN-NAME.
+       COPY "middleware-name.cob"
+           REPLACING PFX-MIDDLEWARE-NAME-LEN  BY WS-MIDDLEWARE-NAME-LEN
+                     PFX-MIDDLEWARE-NAME-DATA BY WS-MIDDLEWARE-NAME-DATA
+                     PFX-MIDDLEWARE-NAME      BY WS-MIDDLEWARE-NAME.
        01  WS-MIDDLEWARE-RESULT     PIC X(10).
-       01  WS-OPERATION.
-           05  WS-OPERATION-LEN          PIC S9(4) COMP.
-           05  WS-OPERATION-DATA         PIC X(20).
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-OPERATION-DATA
+                     PFX-OPERATION      BY WS-OPERATION.
+       01  WS-CHAIN-ABORTED             PIC X(1) VALUE "N".
+           88  CHAIN-IS-ABORTED                 VALUE "Y".
 
        PROCEDURE DIVISION.
 
@@ -68,48 +74,66 @@
 
            IF WS-MIDDLEWARE-RESULT = "SUCCESS"
                DISPLAY "Middleware before-operation successful"
-           END-IF
-
-           DISPLAY "Step 3: Executing financial calculation link..."
-           CALL "FINANCIAL-CALCULATOR" USING
-               WS-LINK-NAME,
-               WS-CONTEXT-DATA,
-               WS-RESULT,
-               WS-LINK-RESULT
-
-           IF WS-LINK-RESULT = "SUCCESS"
-               DISPLAY "Financial calculation completed"
-               MOVE WS-RESULT TO WS-CONTEXT-DATA
            ELSE
-               DISPLAY "Financial calculation failed"
+               IF WS-MIDDLEWARE-RESULT = "HALT"
+                   DISPLAY "Middleware before-operation vetoed the "
+                           "chain - aborting the rest of the chain"
+               ELSE
+                   DISPLAY "Middleware before-operation failed - "
+                           "aborting the rest of the chain"
+               END-IF
+               MOVE "Y" TO WS-CHAIN-ABORTED
            END-IF
 
-           DISPLAY "Step 4: Executing general link processing..."
-           MOVE 19 TO WS-LINK-NAME-LEN
-           MOVE "BUSINESS-PROCESSING" TO WS-LINK-NAME-DATA
-           CALL "LINK-INTERFACE" USING
-               WS-LINK-NAME,
-               WS-CONTEXT-DATA,
-               WS-RESULT,
-               WS-LINK-RESULT
-
-           IF WS-LINK-RESULT = "SUCCESS"
-               DISPLAY "General link processing completed"
-               MOVE WS-RESULT TO WS-CONTEXT-DATA
+           IF NOT CHAIN-IS-ABORTED
+               DISPLAY "Step 3: Executing financial calculation link..."
+               CALL "FINANCIAL-CALCULATOR" USING
+                   WS-LINK-NAME,
+                   WS-CONTEXT-DATA,
+                   WS-RESULT,
+                   WS-LINK-RESULT
+
+               IF WS-LINK-RESULT = "SUCCESS"
+                   DISPLAY "Financial calculation completed"
+                   MOVE WS-RESULT TO WS-CONTEXT-DATA
+               ELSE
+                   DISPLAY "Financial calculation failed"
+               END-IF
            END-IF
 
-           DISPLAY "Step 5: Executing chain orchestration..."
-           CALL "CHAIN-ORCHESTRATOR" USING
-               WS-CHAIN-NAME,
-               WS-CONTEXT-DATA,
-               WS-RESULT,
-               WS-CHAIN-RESULT
+           IF NOT CHAIN-IS-ABORTED
+               DISPLAY "Step 4: Executing general link processing..."
+               MOVE 19 TO WS-LINK-NAME-LEN
+               MOVE "BUSINESS-PROCESSING" TO WS-LINK-NAME-DATA
+               CALL "LINK-INTERFACE" USING
+                   WS-LINK-NAME,
+                   WS-CONTEXT-DATA,
+                   WS-RESULT,
+                   WS-LINK-RESULT
+
+               IF WS-LINK-RESULT = "SUCCESS"
+                   DISPLAY "General link processing completed"
+                   MOVE WS-RESULT TO WS-CONTEXT-DATA
+               END-IF
+           END-IF
 
-           IF WS-CHAIN-RESULT = "SUCCESS"
-               DISPLAY "Chain orchestration completed"
-               DISPLAY "Final result: " WS-RESULT
+           IF NOT CHAIN-IS-ABORTED
+               DISPLAY "Step 5: Executing chain orchestration..."
+               CALL "CHAIN-ORCHESTRATOR" USING
+                   WS-CHAIN-NAME,
+                   WS-CONTEXT-DATA,
+                   WS-RESULT,
+                   WS-CHAIN-RESULT
+
+               IF WS-CHAIN-RESULT = "SUCCESS"
+                   DISPLAY "Chain orchestration completed"
+                   DISPLAY "Final result: " WS-RESULT
+               ELSE
+                   DISPLAY "Chain orchestration failed"
+               END-IF
            ELSE
-               DISPLAY "Chain orchestration failed"
+               DISPLAY "Steps 3-5 skipped: chain aborted after "
+                       "middleware failure"
            END-IF
 
            DISPLAY "Step 6: Executing middleware (after)..."
