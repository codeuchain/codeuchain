@@ -0,0 +1,15 @@
+      *================================================================*
+      * CodeUChain COBOL Library - Chain Name Structure                *
+      *                                                                *
+      * COPY with REPLACING to give this group the WS- or LS- prefix   *
+      * the calling program already uses, e.g.:                        *
+      *                                                                *
+      *     COPY "chain-name.cob"                                      *
+      *         REPLACING PFX-CHAIN-NAME-LEN  BY WS-CHAIN-NAME-LEN     *
+      *                   PFX-CHAIN-NAME-DATA BY WS-CHAIN-NAME-DATA    *
+      *                   PFX-CHAIN-NAME      BY WS-CHAIN-NAME.        *
+      *================================================================*
+
+       01  PFX-CHAIN-NAME.
+           05  PFX-CHAIN-NAME-LEN      PIC S9(4) COMP.
+           05  PFX-CHAIN-NAME-DATA     PIC X(30).
