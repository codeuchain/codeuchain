@@ -0,0 +1,15 @@
+      *================================================================*
+      * CodeUChain COBOL Library - Operation Structure                 *
+      *                                                                *
+      * COPY with REPLACING to give this group the WS- or LS- prefix   *
+      * the calling program already uses, e.g.:                        *
+      *                                                                *
+      *     COPY "operation.cob"                                       *
+      *         REPLACING PFX-OPERATION-LEN  BY WS-OPERATION-LEN       *
+      *                   PFX-OPERATION-DATA BY WS-OPERATION-DATA      *
+      *                   PFX-OPERATION      BY WS-OPERATION.          *
+      *================================================================*
+
+       01  PFX-OPERATION.
+           05  PFX-OPERATION-LEN       PIC S9(4) COMP.
+           05  PFX-OPERATION-DATA      PIC X(20).
