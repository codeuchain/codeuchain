@@ -0,0 +1,15 @@
+      *================================================================*
+      * CodeUChain COBOL Library - Hook Name Structure                 *
+      *                                                                *
+      * COPY with REPLACING to give this group the WS- or LS- prefix   *
+      * the calling program already uses, e.g.:                        *
+      *                                                                *
+      *     COPY "hook-name.cob"                                       *
+      *         REPLACING PFX-HOOK-NAME-LEN  BY WS-HOOK-NAME-LEN       *
+      *                   PFX-HOOK-NAME-DATA BY WS-HOOK-NAME-DATA      *
+      *                   PFX-HOOK-NAME      BY WS-HOOK-NAME.          *
+      *================================================================*
+
+       01  PFX-HOOK-NAME.
+           05  PFX-HOOK-NAME-LEN       PIC S9(4) COMP.
+           05  PFX-HOOK-NAME-DATA      PIC X(30).
