@@ -0,0 +1,35 @@
+      *================================================================*
+      * CodeUChain COBOL Library - Shared Result Status Codes          *
+      *                                                                *
+      * CONTEXT, CHAIN-ORCHESTRATOR and LINK-INTERFACE have each grown *
+      * their own EVALUATE over the same handful of status words       *
+      * ("SUCCESS", "ERROR", "NOTFOUND", "LOCKED", "NOFILE",            *
+      * "INVALID", "HALT") typed out as literals every place they're   *
+      * tested; a typo in one of those literals fails silently instead *
+      * of at compile time. COPY this member with REPLACING to give    *
+      * the one shared set of condition names whatever field the       *
+      * calling program already uses, e.g.:                             *
+      *                                                                *
+      *     COPY "result-status.cob"                                    *
+      *         REPLACING PFX-RESULT-STATUS  BY WS-CONTEXT-RESULT       *
+      *                   PFX-RESULT-SUCCESS BY WS-RESULT-SUCCESS       *
+      *                   PFX-RESULT-ERROR   BY WS-RESULT-ERROR         *
+      *                   PFX-RESULT-NOTFOUND BY WS-RESULT-NOTFOUND     *
+      *                   PFX-RESULT-LOCKED  BY WS-RESULT-LOCKED        *
+      *                   PFX-RESULT-NOFILE  BY WS-RESULT-NOFILE        *
+      *                   PFX-RESULT-INVALID BY WS-RESULT-INVALID       *
+      *                   PFX-RESULT-HALT    BY WS-RESULT-HALT.         *
+      *                                                                *
+      * Not every caller needs every condition name; list only the     *
+      * REPLACING pairs the program actually tests and leave the rest  *
+      * as their PFX- names (unused 88s cost nothing).                 *
+      *================================================================*
+
+       01  PFX-RESULT-STATUS         PIC X(10).
+           88  PFX-RESULT-SUCCESS            VALUE "SUCCESS".
+           88  PFX-RESULT-ERROR              VALUE "ERROR".
+           88  PFX-RESULT-NOTFOUND           VALUE "NOTFOUND".
+           88  PFX-RESULT-LOCKED             VALUE "LOCKED".
+           88  PFX-RESULT-NOFILE             VALUE "NOFILE".
+           88  PFX-RESULT-INVALID            VALUE "INVALID".
+           88  PFX-RESULT-HALT               VALUE "HALT".
