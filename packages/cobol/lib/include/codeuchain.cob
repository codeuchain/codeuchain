@@ -1,41 +1,52 @@
       *================================================================*
-      * CodeUChain COBOL Library - Public Interface                  *
+      * CodeUChain COBOL Library - Shared Data Structures             *
       *                                                                *
-      * This file defines the public API for the CodeUChain COBOL     *
-      * library. Include this file in your programs to use the        *
-      * library functionality.                                        *
-      *================================================================*
-
-      *================================================================*
-      * DATA STRUCTURES                                               *
+      * The group layouts every link/chain/middleware program passes  *
+      * across its CALL boundary used to be hand-declared afresh in   *
+      * every program -- a dozen copies of the same 01/05 LEN-and-DATA *
+      * group that all had to agree on field widths purely by         *
+      * convention. They are now real copybook members under this     *
+      * directory, one member per structure, COPY'd with REPLACING to *
+      * give each field the WS- or LS- prefix (or whatever prefix the *
+      * calling program already uses):                                *
+      *                                                                *
+      *     link-name.cob        - PFX-LINK-NAME       (used by every *
+      *                             link CALL)                         *
+      *     chain-name.cob       - PFX-CHAIN-NAME       (used by chain *
+      *                             orchestration)                     *
+      *     middleware-name.cob  - PFX-MIDDLEWARE-NAME  (used by       *
+      *                             middleware CALLs)                  *
+      *     operation.cob        - PFX-OPERATION        (used by       *
+      *                             middleware CALLs)                  *
+      *                                                                *
+      * This member (COPY REPLACING requires each pseudo-text pair to *
+      * be a whole distinct token, so a hyphenated group like          *
+      * PFX-LINK-NAME-LEN needs its own REPLACING pair separate from   *
+      * PFX-LINK-NAME itself) is kept as documentation only and is not *
+      * itself a COPY target -- COPY the member file for the specific  *
+      * structure you need instead. Usage:                             *
+      *                                                                *
+      *     WORKING-STORAGE SECTION.                                   *
+      *     COPY "link-name.cob"                                       *
+      *         REPLACING PFX-LINK-NAME-LEN  BY WS-LINK-NAME-LEN       *
+      *                   PFX-LINK-NAME-DATA BY WS-LINK-NAME-DATA      *
+      *                   PFX-LINK-NAME      BY WS-LINK-NAME.          *
+      *                                                                *
+      *     LINKAGE SECTION.                                           *
+      *     COPY "link-name.cob"                                       *
+      *         REPLACING PFX-LINK-NAME-LEN  BY LS-LINK-NAME-LEN       *
+      *                   PFX-LINK-NAME-DATA BY LS-LINK-NAME-DATA      *
+      *                   PFX-LINK-NAME      BY LS-LINK-NAME.          *
+      *                                                                *
+      * CONTEXT-DATA (PIC X(10000)) and RESULT-STATUS (PIC X(10)) are  *
+      * plain scalar fields, not compound LEN/DATA groups, and are     *
+      * left as direct declarations in each program -- their per-call  *
+      * field names already vary by direction (LS-INPUT-CONTEXT,       *
+      * LS-OUTPUT-CONTEXT, LS-LINK-RESULT, LS-CHAIN-RESULT, and so on)  *
+      * so a shared copybook would buy nothing but extra REPLACING     *
+      * boilerplate at every call site.                                *
       *================================================================*
 
-      * Link Name Structure (used by all link operations)
-       01  LINK-NAME.
-           05  LINK-NAME-LEN       PIC S9(4) COMP.
-           05  LINK-NAME-DATA      PIC X(30).
-
-      * Chain Name Structure (used by chain operations)
-       01  CHAIN-NAME.
-           05  CHAIN-NAME-LEN      PIC S9(4) COMP.
-           05  CHAIN-NAME-DATA     PIC X(30).
-
-      * Middleware Name Structure (used by middleware operations)
-       01  MIDDLEWARE-NAME.
-           05  MIDDLEWARE-NAME-LEN PIC S9(4) COMP.
-           05  MIDDLEWARE-NAME-DATA PIC X(30).
-
-      * Operation Structure (used by middleware operations)
-       01  OPERATION.
-           05  OPERATION-LEN       PIC S9(4) COMP.
-           05  OPERATION-DATA      PIC X(20).
-
-      * Context Data (large buffer for passing data between components)
-       01  CONTEXT-DATA            PIC X(10000).
-
-      * Result Status (standard result codes)
-       01  RESULT-STATUS           PIC X(10).
-
       *================================================================*
       * PUBLIC API PROCEDURES                                         *
       *================================================================*
@@ -53,6 +64,13 @@
       * CALL "MIDDLEWARE-INTERFACE" USING MIDDLEWARE-NAME, CONTEXT-DATA, OPERATION, RESULT-STATUS
       * CALL "LOGGING-MIDDLEWARE" USING MIDDLEWARE-NAME, CONTEXT-DATA, OPERATION, RESULT-STATUS
 
+      * Early Payoff Calculator Procedures
+      * CALL "EARLY-PAYOFF-CALC" USING LINK-NAME, CONTEXT-DATA, CONTEXT-DATA, RESULT-STATUS
+
+      * Business Context Converter Procedures (business-context.cob)
+      * CALL "BUSINESS-CONTEXT" USING OPERATION, CONTEXT-DATA, BUSINESS-CONTEXT-RECORD, RESULT-STATUS
+      * OPERATION is "PARSE" (text into the structured record) or "FORMAT" (record back into text)
+
       *================================================================*
       * USAGE EXAMPLES                                                *
       *================================================================*
@@ -73,6 +91,6 @@
       * VERSION INFORMATION                                           *
       *================================================================*
 
-      * Library Version: 1.0.0
+      * Library Version: 1.1.0
       * Compatible with: GnuCOBOL 3.0+
-      * Last Updated: September 2025
\ No newline at end of file
+      * Last Updated: August 2026
