@@ -0,0 +1,17 @@
+      *================================================================*
+      * CodeUChain COBOL Library - Customer Record Structure           *
+      *                                                                *
+      * COPY with REPLACING to give this group the WS- or LS- prefix   *
+      * the calling program already uses, e.g.:                        *
+      *                                                                *
+      *     COPY "customer-record.cob"                                 *
+      *         REPLACING PFX-CUST-NAME        BY LS-CUST-NAME         *
+      *                   PFX-CUST-CREDIT-TIER BY LS-CUST-CREDIT-TIER  *
+      *                   PFX-CUST-PHONE       BY LS-CUST-PHONE        *
+      *                   PFX-CUSTOMER-RECORD  BY LS-CUSTOMER-RECORD.  *
+      *================================================================*
+
+       01  PFX-CUSTOMER-RECORD.
+           05  PFX-CUST-NAME              PIC X(30).
+           05  PFX-CUST-CREDIT-TIER       PIC X(1).
+           05  PFX-CUST-PHONE             PIC X(15).
