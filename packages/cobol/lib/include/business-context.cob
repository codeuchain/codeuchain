@@ -0,0 +1,38 @@
+      *================================================================*
+      * CodeUChain COBOL Library - Business Context Record Structure  *
+      *                                                                *
+      * The loan-application fields every link already pulls out of   *
+      * the free-text context one label at a time (FINANCIAL-          *
+      * CALCULATOR, AMORTIZATION-SCHEDULE, the batch driver) collected *
+      * into one structured group, so a new link can ask BUSINESS-    *
+      * CONTEXT (lib/src/business_context.cob) to parse the text once *
+      * and work with real PIC clauses instead of re-running its own  *
+      * UNSTRING chain. COPY with REPLACING to give this group the    *
+      * WS- or LS- prefix the calling program already uses, e.g.:     *
+      *                                                                *
+      *     COPY "business-context.cob"                                *
+      *         REPLACING PFX-BC-APPLICANT-NAME     BY                *
+      *                       WS-BC-APPLICANT-NAME                    *
+      *                   PFX-BC-PRINCIPAL-AMOUNT   BY                *
+      *                       WS-BC-PRINCIPAL-AMOUNT                  *
+      *                   PFX-BC-INTEREST-RATE      BY                *
+      *                       WS-BC-INTEREST-RATE                     *
+      *                   PFX-BC-TIME-PERIOD        BY                *
+      *                       WS-BC-TIME-PERIOD                       *
+      *                   PFX-BC-COMPOUND-FREQUENCY BY                *
+      *                       WS-BC-COMPOUND-FREQUENCY                *
+      *                   PFX-BUSINESS-CONTEXT      BY                *
+      *                       WS-BUSINESS-CONTEXT.                    *
+      *                                                                *
+      * The text labels this maps to are the same ones already in use *
+      * ("Principal:"/"Amount:", "Rate:", "Term:"/"Time:",             *
+      * "Compounding:"), so BUSINESS-CONTEXT round-trips cleanly       *
+      * against context text built by the existing links.             *
+      *================================================================*
+
+       01  PFX-BUSINESS-CONTEXT.
+           05  PFX-BC-APPLICANT-NAME        PIC X(30).
+           05  PFX-BC-PRINCIPAL-AMOUNT      PIC S9(15)V9(4) COMP-3.
+           05  PFX-BC-INTEREST-RATE         PIC S9(3)V9(4) COMP-3.
+           05  PFX-BC-TIME-PERIOD           PIC S9(5)V9(2) COMP-3.
+           05  PFX-BC-COMPOUND-FREQUENCY    PIC S9(2) COMP-3.
