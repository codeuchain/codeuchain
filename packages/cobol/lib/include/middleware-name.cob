@@ -0,0 +1,18 @@
+      *================================================================*
+      * CodeUChain COBOL Library - Middleware Name Structure           *
+      *                                                                *
+      * COPY with REPLACING to give this group the WS- or LS- prefix   *
+      * the calling program already uses, e.g.:                        *
+      *                                                                *
+      *     COPY "middleware-name.cob"                                 *
+      *         REPLACING PFX-MIDDLEWARE-NAME-LEN  BY                  *
+      *                       WS-MIDDLEWARE-NAME-LEN                   *
+      *                   PFX-MIDDLEWARE-NAME-DATA BY                  *
+      *                       WS-MIDDLEWARE-NAME-DATA                  *
+      *                   PFX-MIDDLEWARE-NAME      BY                  *
+      *                       WS-MIDDLEWARE-NAME.                      *
+      *================================================================*
+
+       01  PFX-MIDDLEWARE-NAME.
+           05  PFX-MIDDLEWARE-NAME-LEN PIC S9(4) COMP.
+           05  PFX-MIDDLEWARE-NAME-DATA PIC X(30).
