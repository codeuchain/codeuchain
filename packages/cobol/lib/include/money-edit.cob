@@ -0,0 +1,16 @@
+      *================================================================*
+      * CodeUChain COBOL Library - Shared Edited Money Picture         *
+      *                                                                *
+      * Every program that edits a dollar amount for DISPLAY or for a  *
+      * context/report string used to pick its own PIC clause, and     *
+      * they'd drifted -- some two decimal places, some four, some     *
+      * with a trailing minus and some without, some wide enough for a *
+      * large total and some not. COPY this member with REPLACING to   *
+      * give the one shared picture whatever name the calling program  *
+      * already uses, e.g.:                                            *
+      *                                                                *
+      *     COPY "money-edit.cob"                                      *
+      *         REPLACING PFX-EDITED-MONEY BY WS-EDITED-AMOUNT.        *
+      *================================================================*
+
+       01  PFX-EDITED-MONEY          PIC Z(14)9.99-.
