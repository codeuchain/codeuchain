@@ -0,0 +1,15 @@
+      *================================================================*
+      * CodeUChain COBOL Library - Link Name Structure                 *
+      *                                                                *
+      * COPY with REPLACING to give this group the WS- or LS- prefix   *
+      * the calling program already uses, e.g.:                        *
+      *                                                                *
+      *     COPY "link-name.cob"                                       *
+      *         REPLACING PFX-LINK-NAME-LEN  BY WS-LINK-NAME-LEN       *
+      *                   PFX-LINK-NAME-DATA BY WS-LINK-NAME-DATA      *
+      *                   PFX-LINK-NAME      BY WS-LINK-NAME.          *
+      *================================================================*
+
+       01  PFX-LINK-NAME.
+           05  PFX-LINK-NAME-LEN       PIC S9(4) COMP.
+           05  PFX-LINK-NAME-DATA      PIC X(30).
