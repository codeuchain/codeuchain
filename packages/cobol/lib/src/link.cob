@@ -1,7 +1,11 @@
       *================================================================*
       * CodeUChain COBOL Implementation - Link Interface              *
       *                                                                *
-      * Simple link interface for COBOL implementation.               *
+      * Dispatches a named link to the program that actually does its *
+      * work; a name we don't recognize falls back to echoing the     *
+      * input context straight through, the way this program always  *
+      * has, so callers naming a placeholder/demo link still get a    *
+      * SUCCESS result instead of an abend.                           *
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -13,12 +17,15 @@
        WORKING-STORAGE SECTION.
 
        LINKAGE SECTION.
-       01  LS-LINK-NAME.
-           05  LS-LINK-NAME-LEN     PIC S9(4) COMP.
-           05  LS-LINK-NAME-DATA    PIC X(30).
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY LS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY LS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY LS-LINK-NAME.
        01  LS-INPUT-CONTEXT         PIC X(10000).
        01  LS-OUTPUT-CONTEXT        PIC X(10000).
-       01  LS-LINK-RESULT           PIC X(10).
+       COPY "result-status.cob"
+           REPLACING PFX-RESULT-STATUS  BY LS-LINK-RESULT
+                     PFX-RESULT-SUCCESS BY LS-LINK-RESULT-SUCCESS.
 
        PROCEDURE DIVISION USING LS-LINK-NAME,
                                  LS-INPUT-CONTEXT,
@@ -29,8 +36,66 @@
                    LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
            DISPLAY "Input Context: " LS-INPUT-CONTEXT
 
-           MOVE "SUCCESS" TO LS-LINK-RESULT
-           MOVE LS-INPUT-CONTEXT TO LS-OUTPUT-CONTEXT
+           EVALUATE LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+               WHEN "FINANCIAL-CALCULATOR"
+                   CALL "FINANCIAL-CALCULATOR" USING
+                       LS-LINK-NAME,
+                       LS-INPUT-CONTEXT,
+                       LS-OUTPUT-CONTEXT,
+                       LS-LINK-RESULT
+               WHEN "AMORTIZATION-SCHEDULE"
+                   CALL "AMORTIZATION-SCHEDULE" USING
+                       LS-LINK-NAME,
+                       LS-INPUT-CONTEXT,
+                       LS-OUTPUT-CONTEXT,
+                       LS-LINK-RESULT
+               WHEN "EARLY-PAYOFF-CALC"
+                   CALL "EARLY-PAYOFF-CALC" USING
+                       LS-LINK-NAME,
+                       LS-INPUT-CONTEXT,
+                       LS-OUTPUT-CONTEXT,
+                       LS-LINK-RESULT
+               WHEN "HIGH-VALUE-REVIEW-FLAG"
+                   CALL "HIGH-VALUE-REVIEW-FLAG" USING
+                       LS-LINK-NAME,
+                       LS-INPUT-CONTEXT,
+                       LS-OUTPUT-CONTEXT,
+                       LS-LINK-RESULT
+               WHEN "RATE-TABLE"
+                   CALL "RATE-TABLE" USING
+                       LS-LINK-NAME,
+                       LS-INPUT-CONTEXT,
+                       LS-OUTPUT-CONTEXT,
+                       LS-LINK-RESULT
+               WHEN "CUSTOMER-LOOKUP"
+                   CALL "CUSTOMER-LOOKUP" USING
+                       LS-LINK-NAME,
+                       LS-INPUT-CONTEXT,
+                       LS-OUTPUT-CONTEXT,
+                       LS-LINK-RESULT
+               WHEN "BUSINESS-DAY-CHECK"
+                   CALL "BUSINESS-DAY-CHECK" USING
+                       LS-LINK-NAME,
+                       LS-INPUT-CONTEXT,
+                       LS-OUTPUT-CONTEXT,
+                       LS-LINK-RESULT
+               WHEN "GL-FEED-EXPORT"
+                   CALL "GL-FEED-EXPORT" USING
+                       LS-LINK-NAME,
+                       LS-INPUT-CONTEXT,
+                       LS-OUTPUT-CONTEXT,
+                       LS-LINK-RESULT
+               WHEN "APPROVAL-QUEUE"
+                   CALL "APPROVAL-QUEUE" USING
+                       LS-LINK-NAME,
+                       LS-INPUT-CONTEXT,
+                       LS-OUTPUT-CONTEXT,
+                       LS-LINK-RESULT
+               WHEN OTHER
+                   SET LS-LINK-RESULT-SUCCESS TO TRUE
+                   MOVE LS-INPUT-CONTEXT TO LS-OUTPUT-CONTEXT
+           END-EVALUATE
+
            GOBACK.
 
-       END PROGRAM LINK-INTERFACE.
\ No newline at end of file
+       END PROGRAM LINK-INTERFACE.
