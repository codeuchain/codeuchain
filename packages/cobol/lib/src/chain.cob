@@ -1,7 +1,9 @@
       *================================================================*
       * CodeUChain COBOL Implementation - Chain Module                *
       *                                                                *
-      * Simple chain orchestrator for COBOL implementation.           *
+      * Chain orchestrator for COBOL implementation. Walks an ordered *
+      * list of link program-ids, feeding each link's output context  *
+      * into the next link's input context.                           *
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -9,17 +11,144 @@
        AUTHOR. CodeUChain Team.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHAIN-DEFINITION-FILE ASSIGN TO "chain_definition.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHAINDEF-STATUS.
+           SELECT CHAIN-PERFORMANCE-LOG
+               ASSIGN TO "chain_performance.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERFLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHAIN-DEFINITION-FILE.
+       01  CHAIN-DEFINITION-LINE     PIC X(80).
+
+       FD  CHAIN-PERFORMANCE-LOG.
+       01  CHAIN-PERFORMANCE-RECORD.
+           05  PERFLOG-TIMESTAMP     PIC X(20).
+           05  PERFLOG-CHAIN-NAME    PIC X(30).
+           05  PERFLOG-LINK-NAME     PIC X(30).
+           05  PERFLOG-ELAPSED-SECS  PIC Z(4)9.99.
+
        WORKING-STORAGE SECTION.
 
-       01  WS-LINK-COUNT              PIC S9(4) COMP VALUE 0.
-       01  WS-CONTEXT-DATA           PIC X(10000).
-       01  WS-LINK-RESULT            PIC X(10).
+      * CHAIN-DEFINITION support: chain_definition.dat, when present,
+      * holds "chain-name,link-program-id" rows, one per link, in the
+      * order they should run -- an operator can add a new chain or
+      * reorder an existing one by editing the file, with no recompile.
+      * A line beginning with "*" is a comment, same as a COBOL source
+      * comment, and is skipped. A chain name with no rows in the file
+      * (including when the file doesn't exist at all) falls back to
+      * the built-in defaults in BUILD-LINK-TABLE-FROM-DEFAULTS below,
+      * so every existing caller keeps working unchanged.
+       01  WS-CHAINDEF-STATUS        PIC XX.
+       01  WS-CHAINDEF-EOF-SWITCH    PIC X(1) VALUE "N".
+           88  WS-CHAINDEF-AT-EOF            VALUE "Y".
+       01  WS-CHAINDEF-NAME          PIC X(30).
+       01  WS-CHAINDEF-LINK          PIC X(30).
+
+       01  WS-CHAIN-LINK-TABLE.
+           05  WS-CHAIN-LINK-ENTRY OCCURS 20 TIMES
+                                    INDEXED BY WS-LINK-IDX.
+               10  WS-CHAIN-LINK-PGM       PIC X(30).
+               10  WS-CHAIN-LINK-PGM-LEN   PIC S9(4) COMP.
+               10  WS-CHAIN-LINK-DISP      PIC X(30).
+               10  WS-CHAIN-LINK-DISP-LEN  PIC S9(4) COMP.
+       01  WS-LINK-COUNT             PIC S9(4) COMP VALUE 0.
+       01  WS-NEW-LINK-NAME          PIC X(30).
+       01  WS-NEW-DISPLAY-NAME       PIC X(30).
+
+       01  WS-STEP-LINK-NAME.
+           05  WS-STEP-LINK-NAME-LEN PIC S9(4) COMP.
+           05  WS-STEP-LINK-NAME-DATA PIC X(30).
+       01  WS-STEP-INPUT             PIC X(10000).
+       01  WS-STEP-OUTPUT            PIC X(10000).
+       01  WS-STEP-RESULT            PIC X(10).
+
+      * Per-link elapsed-time instrumentation: ACCEPT FROM TIME gives
+      * HHMMSSss, broken out here so the elapsed hundredths-of-a-second
+      * between the start and end of one link's CALL can be computed
+      * by ordinary arithmetic instead of a straight subtraction, which
+      * would go negative across a midnight rollover -- the same reason
+      * BUSINESS-DAY-CALC goes through FUNCTION INTEGER-OF-DATE rather
+      * than subtracting YYYYMMDD dates directly.
+       01  WS-LINK-START-TIME.
+           05  WS-LINK-START-HH      PIC 9(2).
+           05  WS-LINK-START-MM      PIC 9(2).
+           05  WS-LINK-START-SS      PIC 9(2).
+           05  WS-LINK-START-HS      PIC 9(2).
+       01  WS-LINK-END-TIME.
+           05  WS-LINK-END-HH        PIC 9(2).
+           05  WS-LINK-END-MM        PIC 9(2).
+           05  WS-LINK-END-SS        PIC 9(2).
+           05  WS-LINK-END-HS        PIC 9(2).
+       01  WS-LINK-START-TOTAL-HS    PIC 9(7) COMP-3.
+       01  WS-LINK-END-TOTAL-HS      PIC 9(7) COMP-3.
+       01  WS-LINK-ELAPSED-HS        PIC S9(7) COMP-3.
+       01  WS-LINK-ELAPSED-SECONDS   PIC 9(5)V99.
+       01  WS-LINK-ELAPSED-DISPLAY   PIC Z(4)9.99.
+       01  WS-HUNDREDTHS-PER-DAY     PIC 9(7) COMP-3 VALUE 8640000.
+
+      * CHAIN-PERFORMANCE-LOG support: one line per link call, appended
+      * the same way GL-FEED-EXPORT appends to gl_feed.dat, so a
+      * slow-running nightly batch can be traced back to the specific
+      * link that took the time after the fact instead of only while
+      * someone is watching the DISPLAY output live.
+       01  WS-PERFLOG-STATUS         PIC XX.
+       01  WS-PERFLOG-TIMESTAMP.
+           05  WS-PERFLOG-DATE       PIC X(8).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  WS-PERFLOG-TIME       PIC X(8).
+           05  FILLER                PIC X(3) VALUE SPACES.
+
+      * Compliance gate: LOGGING-MIDDLEWARE's BEFORE operation is run
+      * against the context the chain is about to feed its next link,
+      * the same check COMPLETE-ARCHITECTURE-DEMO runs by hand, so a
+      * "Compliance: BLOCKED" context halts a real chain run and not
+      * only the standalone demo.
+       COPY "middleware-name.cob"
+           REPLACING PFX-MIDDLEWARE-NAME-LEN  BY WS-MIDDLEWARE-NAME-LEN
+                     PFX-MIDDLEWARE-NAME-DATA BY WS-MIDDLEWARE-NAME-DATA
+                     PFX-MIDDLEWARE-NAME      BY WS-MIDDLEWARE-NAME.
+       01  WS-MIDDLEWARE-RESULT      PIC X(10).
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-OPERATION-DATA
+                     PFX-OPERATION      BY WS-OPERATION.
+
+       01  WS-CHECKPOINT-IDX-KEY     PIC X(50).
+       01  WS-CHECKPOINT-CTX-KEY     PIC X(50).
+       01  WS-CONTEXT-OP-KEY         PIC X(50).
+       01  WS-CONTEXT-VALUE          PIC X(10000).
+       COPY "result-status.cob"
+           REPLACING PFX-RESULT-STATUS  BY WS-CONTEXT-RESULT
+                     PFX-RESULT-SUCCESS BY WS-RESULT-SUCCESS
+                     PFX-RESULT-NOTFOUND BY WS-RESULT-NOTFOUND
+                     PFX-RESULT-LOCKED  BY WS-RESULT-LOCKED
+                     PFX-RESULT-NOFILE  BY WS-RESULT-NOFILE.
+       01  WS-CHECKPOINT-IDX-TEXT    PIC 9(4).
+       01  WS-START-IDX              PIC S9(4) COMP VALUE 1.
+       01  WS-CHECKPOINT-SAVE-IDX    PIC S9(4) COMP VALUE 0.
+
+      * Dry run support: "Dry Run: Yes" in the initial context runs
+      * BUILD-LINK-TABLE and displays the plan exactly as a real
+      * execution would resolve it, but never CALLs a link and never
+      * touches the checkpoint, so a caller can see what a chain would
+      * do without risking any of its side effects.
+       01  WS-DRY-RUN-SWITCH         PIC X(1) VALUE "N".
+           88  WS-DRY-RUN                    VALUE "Y".
+       01  WS-PARSE-REST             PIC X(10000).
+       01  WS-PARSE-JUNK             PIC X(10000).
+       01  WS-RAW-TOKEN              PIC X(50).
 
        LINKAGE SECTION.
-       01  LS-LINK-NAME.
-           05  LS-LINK-NAME-LEN     PIC S9(4) COMP.
-           05  LS-LINK-NAME-DATA    PIC X(30).
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY LS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY LS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY LS-LINK-NAME.
        01  LS-INITIAL-CONTEXT       PIC X(10000).
        01  LS-FINAL-CONTEXT         PIC X(10000).
        01  LS-RESULT                 PIC X(10).
@@ -29,11 +158,496 @@
                                   LS-FINAL-CONTEXT,
                                   LS-RESULT.
 
-           DISPLAY "CHAIN-ORCHESTRATOR: Executing chain for: " 
+           DISPLAY "CHAIN-ORCHESTRATOR: Executing chain for: "
                    LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
 
+           PERFORM PARSE-DRY-RUN-FLAG
+           PERFORM BUILD-LINK-TABLE
+
+           IF WS-DRY-RUN
+               PERFORM SIMULATE-CHAIN
+           ELSE
+               PERFORM BUILD-CHECKPOINT-KEYS
+               PERFORM LOAD-CHECKPOINT
+               PERFORM EXECUTE-CHAIN
+
+               IF LS-RESULT = "SUCCESS"
+                   PERFORM CLEAR-CHECKPOINT
+               END-IF
+           END-IF
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * PARSE-DRY-RUN-FLAG - "Dry Run: Yes" anywhere in the initial    *
+      * context requests a simulation instead of a real execution;     *
+      * anything else, including no Dry Run label at all, runs the     *
+      * chain for real the way every existing caller already expects.  *
+      *----------------------------------------------------------------*
+       PARSE-DRY-RUN-FLAG.
+           MOVE "N" TO WS-DRY-RUN-SWITCH
+           MOVE SPACES TO WS-PARSE-REST
+           UNSTRING LS-INITIAL-CONTEXT DELIMITED BY "Dry Run:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+
+           IF WS-PARSE-REST NOT = SPACES
+               MOVE SPACES TO WS-RAW-TOKEN
+               MOVE SPACES TO WS-PARSE-JUNK
+               UNSTRING WS-PARSE-REST DELIMITED BY SPACE
+                   INTO WS-PARSE-JUNK WS-RAW-TOKEN
+               END-UNSTRING
+               IF WS-RAW-TOKEN(1:3) = "Yes"
+                   MOVE "Y" TO WS-DRY-RUN-SWITCH
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * SIMULATE-CHAIN - reports the resolved link order without       *
+      * calling any of them; the final context is handed back          *
+      * unchanged since no link actually ran to transform it.          *
+      *----------------------------------------------------------------*
+       SIMULATE-CHAIN.
+           DISPLAY "CHAIN-ORCHESTRATOR: Dry run requested, no links "
+                   "will actually be called"
+           PERFORM DISPLAY-PLANNED-LINK
+               VARYING WS-LINK-IDX FROM 1 BY 1
+               UNTIL WS-LINK-IDX > WS-LINK-COUNT
+
            MOVE LS-INITIAL-CONTEXT TO LS-FINAL-CONTEXT
+           MOVE "SUCCESS" TO LS-RESULT.
+
+       DISPLAY-PLANNED-LINK.
+           DISPLAY "CHAIN-ORCHESTRATOR: Would call link "
+                   WS-LINK-IDX ": "
+                   WS-CHAIN-LINK-PGM(WS-LINK-IDX).
+
+      *----------------------------------------------------------------*
+      * BUILD-LINK-TABLE - resolves the chain name into the ordered    *
+      * list of link program-ids this run must CALL. chain_definition. *
+      * dat is tried first; if it has no rows for this chain name, the *
+      * built-in defaults below take over.                             *
+      *----------------------------------------------------------------*
+       BUILD-LINK-TABLE.
+           MOVE 0 TO WS-LINK-COUNT
+           PERFORM LOAD-CHAIN-DEFINITION-FROM-FILE
+           IF WS-LINK-COUNT = 0
+               PERFORM BUILD-LINK-TABLE-FROM-DEFAULTS
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOAD-CHAIN-DEFINITION-FROM-FILE - a missing file (status "35") *
+      * is not an error worth reporting; it just means this chain name *
+      * relies entirely on the built-in defaults.                      *
+      *----------------------------------------------------------------*
+       LOAD-CHAIN-DEFINITION-FROM-FILE.
+           MOVE "N" TO WS-CHAINDEF-EOF-SWITCH
+           OPEN INPUT CHAIN-DEFINITION-FILE
+           IF WS-CHAINDEF-STATUS = "00"
+               PERFORM READ-NEXT-CHAINDEF-LINE
+               PERFORM PROCESS-ONE-CHAINDEF-LINE
+                   UNTIL WS-CHAINDEF-AT-EOF
+               CLOSE CHAIN-DEFINITION-FILE
+           END-IF.
+
+       READ-NEXT-CHAINDEF-LINE.
+           READ CHAIN-DEFINITION-FILE
+               AT END
+                   MOVE "Y" TO WS-CHAINDEF-EOF-SWITCH
+           END-READ.
+
+       PROCESS-ONE-CHAINDEF-LINE.
+           IF CHAIN-DEFINITION-LINE(1:1) NOT = "*"
+                   AND CHAIN-DEFINITION-LINE NOT = SPACES
+               MOVE SPACES TO WS-CHAINDEF-NAME
+               MOVE SPACES TO WS-CHAINDEF-LINK
+               UNSTRING CHAIN-DEFINITION-LINE DELIMITED BY ","
+                   INTO WS-CHAINDEF-NAME WS-CHAINDEF-LINK
+               END-UNSTRING
+               IF FUNCTION TRIM(WS-CHAINDEF-NAME) =
+                       LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+                   MOVE FUNCTION TRIM(WS-CHAINDEF-LINK)
+                       TO WS-NEW-LINK-NAME
+                   MOVE WS-NEW-LINK-NAME TO WS-NEW-DISPLAY-NAME
+                   PERFORM APPEND-LINK-ENTRY
+               END-IF
+           END-IF
+           PERFORM READ-NEXT-CHAINDEF-LINE.
+
+      *----------------------------------------------------------------*
+      * BUILD-LINK-TABLE-FROM-DEFAULTS - the chains this module always *
+      * knows about, for when chain_definition.dat doesn't exist or    *
+      * has no rows for the chain name asked for. Known business       *
+      * process chains are listed explicitly; anything else is         *
+      * routed through LINK-INTERFACE as a single-link chain, passing  *
+      * the original name through so LINK-INTERFACE's own dispatch     *
+      * table decides what to do with it. This keeps existing single-  *
+      * link callers working unchanged even though the name they pass  *
+      * (e.g. "SIMPLE-CHAIN") is not itself a callable program-id.     *
+      *----------------------------------------------------------------*
+       BUILD-LINK-TABLE-FROM-DEFAULTS.
+           EVALUATE LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+               WHEN "BUSINESS-PROCESS-CHAIN"
+                   MOVE "FINANCIAL-CALCULATOR" TO WS-NEW-LINK-NAME
+                   MOVE WS-NEW-LINK-NAME TO WS-NEW-DISPLAY-NAME
+                   PERFORM APPEND-LINK-ENTRY
+                   MOVE "LINK-INTERFACE" TO WS-NEW-LINK-NAME
+                   MOVE WS-NEW-LINK-NAME TO WS-NEW-DISPLAY-NAME
+                   PERFORM APPEND-LINK-ENTRY
+               WHEN "LOAN-DISBURSEMENT-CHAIN"
+                   MOVE "HIGH-VALUE-REVIEW-FLAG" TO WS-NEW-LINK-NAME
+                   MOVE WS-NEW-LINK-NAME TO WS-NEW-DISPLAY-NAME
+                   PERFORM APPEND-LINK-ENTRY
+                   MOVE "APPROVAL-QUEUE" TO WS-NEW-LINK-NAME
+                   MOVE WS-NEW-LINK-NAME TO WS-NEW-DISPLAY-NAME
+                   PERFORM APPEND-LINK-ENTRY
+                   MOVE "GL-FEED-EXPORT" TO WS-NEW-LINK-NAME
+                   MOVE WS-NEW-LINK-NAME TO WS-NEW-DISPLAY-NAME
+                   PERFORM APPEND-LINK-ENTRY
+               WHEN OTHER
+                   MOVE "LINK-INTERFACE" TO WS-NEW-LINK-NAME
+                   MOVE LS-LINK-NAME-DATA TO WS-NEW-DISPLAY-NAME
+                   PERFORM APPEND-LINK-ENTRY
+           END-EVALUATE.
+
+       APPEND-LINK-ENTRY.
+           IF WS-LINK-COUNT < 20
+               ADD 1 TO WS-LINK-COUNT
+               SET WS-LINK-IDX TO WS-LINK-COUNT
+               MOVE WS-NEW-LINK-NAME TO WS-CHAIN-LINK-PGM(WS-LINK-IDX)
+               MOVE 30 TO WS-CHAIN-LINK-PGM-LEN(WS-LINK-IDX)
+               INSPECT WS-CHAIN-LINK-PGM(WS-LINK-IDX)
+                   TALLYING WS-CHAIN-LINK-PGM-LEN(WS-LINK-IDX)
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+               MOVE WS-NEW-DISPLAY-NAME
+                   TO WS-CHAIN-LINK-DISP(WS-LINK-IDX)
+               MOVE 30 TO WS-CHAIN-LINK-DISP-LEN(WS-LINK-IDX)
+               INSPECT WS-CHAIN-LINK-DISP(WS-LINK-IDX)
+                   TALLYING WS-CHAIN-LINK-DISP-LEN(WS-LINK-IDX)
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * EXECUTE-CHAIN - CALLs each link program-id in order, feeding  *
+      * each link's output context into the next link's input,        *
+      * starting after whatever link a prior run already checkpointed *
+      * as complete (WS-START-IDX is 1 for a fresh run).               *
+      *----------------------------------------------------------------*
+       EXECUTE-CHAIN.
+           IF WS-START-IDX = 1
+               MOVE LS-INITIAL-CONTEXT TO WS-STEP-INPUT
+           END-IF
            MOVE "SUCCESS" TO LS-RESULT
-           GOBACK.
 
-       END PROGRAM CHAIN-ORCHESTRATOR.
\ No newline at end of file
+           IF WS-START-IDX > WS-LINK-COUNT
+               DISPLAY "CHAIN-ORCHESTRATOR: Nothing left to run, "
+                       "chain already complete per checkpoint"
+           ELSE
+               PERFORM CALL-COMPLIANCE-GATE
+               IF LS-RESULT = "SUCCESS"
+                   PERFORM RUN-ONE-LINK
+                       VARYING WS-LINK-IDX FROM WS-START-IDX BY 1
+                       UNTIL WS-LINK-IDX > WS-LINK-COUNT
+                          OR LS-RESULT NOT = "SUCCESS"
+               END-IF
+           END-IF
+
+           MOVE WS-STEP-INPUT TO LS-FINAL-CONTEXT.
+
+      *----------------------------------------------------------------*
+      * CALL-COMPLIANCE-GATE - runs LOGGING-MIDDLEWARE's BEFORE         *
+      * operation against the context the chain is about to feed its   *
+      * next link. A context carrying "Compliance: BLOCKED" comes back *
+      * HALT here, and the chain stops before any link is called, the  *
+      * same gate COMPLETE-ARCHITECTURE-DEMO exercises by hand -- now a *
+      * real chain run is protected by it too, not only the demo.      *
+      *----------------------------------------------------------------*
+       CALL-COMPLIANCE-GATE.
+           MOVE 6 TO WS-OPERATION-LEN
+           MOVE "BEFORE" TO WS-OPERATION-DATA
+           CALL "LOGGING-MIDDLEWARE" USING
+               WS-MIDDLEWARE-NAME,
+               WS-STEP-INPUT,
+               WS-OPERATION,
+               WS-MIDDLEWARE-RESULT
+
+           IF WS-MIDDLEWARE-RESULT NOT = "SUCCESS"
+               DISPLAY "CHAIN-ORCHESTRATOR: Compliance gate blocked "
+                       "chain execution"
+               MOVE WS-MIDDLEWARE-RESULT TO LS-RESULT
+           END-IF.
+
+       RUN-ONE-LINK.
+           MOVE WS-CHAIN-LINK-DISP-LEN(WS-LINK-IDX)
+               TO WS-STEP-LINK-NAME-LEN
+           MOVE WS-CHAIN-LINK-DISP(WS-LINK-IDX)
+               TO WS-STEP-LINK-NAME-DATA
+
+           DISPLAY "CHAIN-ORCHESTRATOR: Calling link "
+                   WS-CHAIN-LINK-PGM(WS-LINK-IDX)
+
+           ACCEPT WS-LINK-START-TIME FROM TIME
+
+           CALL WS-CHAIN-LINK-PGM(WS-LINK-IDX) USING
+               WS-STEP-LINK-NAME,
+               WS-STEP-INPUT,
+               WS-STEP-OUTPUT,
+               WS-STEP-RESULT
+
+           ACCEPT WS-LINK-END-TIME FROM TIME
+           PERFORM COMPUTE-LINK-ELAPSED-TIME
+           MOVE WS-LINK-ELAPSED-SECONDS TO WS-LINK-ELAPSED-DISPLAY
+           DISPLAY "CHAIN-ORCHESTRATOR: Link "
+                   WS-CHAIN-LINK-PGM(WS-LINK-IDX)
+                   " took " WS-LINK-ELAPSED-DISPLAY " seconds"
+           PERFORM WRITE-PERFORMANCE-LOG-ENTRY
+
+           MOVE WS-STEP-OUTPUT TO WS-STEP-INPUT
+
+           EVALUATE WS-STEP-RESULT
+               WHEN "SUCCESS"
+                   MOVE WS-LINK-IDX TO WS-CHECKPOINT-SAVE-IDX
+                   PERFORM SAVE-CHECKPOINT
+               WHEN "HALT"
+                   DISPLAY "CHAIN-ORCHESTRATOR: Link halted, pending "
+                           "external resolution: "
+                           WS-CHAIN-LINK-PGM(WS-LINK-IDX)
+                   COMPUTE WS-CHECKPOINT-SAVE-IDX = WS-LINK-IDX - 1
+                   PERFORM SAVE-CHECKPOINT
+                   MOVE WS-STEP-RESULT TO LS-RESULT
+               WHEN OTHER
+                   DISPLAY "CHAIN-ORCHESTRATOR: Link failed: "
+                           WS-CHAIN-LINK-PGM(WS-LINK-IDX)
+                   MOVE WS-STEP-RESULT TO LS-RESULT
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      * COMPUTE-LINK-ELAPSED-TIME - turns WS-LINK-START-TIME/-END-TIME *
+      * into whole seconds (to two decimal places) elapsed during the  *
+      * just-completed link CALL, adding a full day's worth of         *
+      * hundredths back in if the link happened to straddle midnight.  *
+      *----------------------------------------------------------------*
+       COMPUTE-LINK-ELAPSED-TIME.
+           COMPUTE WS-LINK-START-TOTAL-HS =
+               ((WS-LINK-START-HH * 60 + WS-LINK-START-MM) * 60
+                   + WS-LINK-START-SS) * 100 + WS-LINK-START-HS
+           COMPUTE WS-LINK-END-TOTAL-HS =
+               ((WS-LINK-END-HH * 60 + WS-LINK-END-MM) * 60
+                   + WS-LINK-END-SS) * 100 + WS-LINK-END-HS
+
+           COMPUTE WS-LINK-ELAPSED-HS =
+               WS-LINK-END-TOTAL-HS - WS-LINK-START-TOTAL-HS
+           IF WS-LINK-ELAPSED-HS < 0
+               COMPUTE WS-LINK-ELAPSED-HS =
+                   WS-LINK-ELAPSED-HS + WS-HUNDREDTHS-PER-DAY
+           END-IF
+
+           COMPUTE WS-LINK-ELAPSED-SECONDS =
+               WS-LINK-ELAPSED-HS / 100.
+
+      *----------------------------------------------------------------*
+      * WRITE-PERFORMANCE-LOG-ENTRY - appends the link just timed to    *
+      * chain_performance.log, the same way GL-FEED-EXPORT appends to  *
+      * gl_feed.dat, auto-creating the file on its first write, so a   *
+      * nightly run that starts taking longer can be traced back to    *
+      * the specific link responsible after the fact.                  *
+      *----------------------------------------------------------------*
+       WRITE-PERFORMANCE-LOG-ENTRY.
+           ACCEPT WS-PERFLOG-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-PERFLOG-TIME FROM TIME
+
+           OPEN EXTEND CHAIN-PERFORMANCE-LOG
+           IF WS-PERFLOG-STATUS = "35"
+               OPEN OUTPUT CHAIN-PERFORMANCE-LOG
+           END-IF
+
+           IF WS-PERFLOG-STATUS = "00" OR WS-PERFLOG-STATUS = "05"
+               MOVE WS-PERFLOG-TIMESTAMP TO PERFLOG-TIMESTAMP
+               MOVE LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+                   TO PERFLOG-CHAIN-NAME
+               MOVE WS-CHAIN-LINK-PGM(WS-LINK-IDX) TO PERFLOG-LINK-NAME
+               MOVE WS-LINK-ELAPSED-DISPLAY TO PERFLOG-ELAPSED-SECS
+               WRITE CHAIN-PERFORMANCE-RECORD
+               CLOSE CHAIN-PERFORMANCE-LOG
+           ELSE
+               DISPLAY "CHAIN-ORCHESTRATOR: Unable to write "
+                       "performance log, status " WS-PERFLOG-STATUS
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * BUILD-CHECKPOINT-KEYS - derives this chain run's CONTEXT keys *
+      * from the chain name, one holding the last link index          *
+      * completed and one holding the running context as of that      *
+      * link, so a restart resumes instead of redoing completed work. *
+      *----------------------------------------------------------------*
+       BUILD-CHECKPOINT-KEYS.
+           MOVE SPACES TO WS-CHECKPOINT-IDX-KEY
+           STRING "CKPTIDX-" DELIMITED BY SIZE
+                   LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+                       DELIMITED BY SIZE
+                   INTO WS-CHECKPOINT-IDX-KEY
+           END-STRING
+           MOVE SPACES TO WS-CHECKPOINT-CTX-KEY
+           STRING "CKPTCTX-" DELIMITED BY SIZE
+                   LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+                       DELIMITED BY SIZE
+                   INTO WS-CHECKPOINT-CTX-KEY
+           END-STRING.
+
+      *----------------------------------------------------------------*
+      * LOAD-CHECKPOINT - a missing checkpoint (NOTFOUND, or NOFILE on *
+      * a box where context.dat has never been created) just means     *
+      * this is the first run of this chain and is not worth a         *
+      * message; LOCKED or ERROR means the checkpoint genuinely        *
+      * couldn't be read even though one may exist, which is worth     *
+      * telling the operator about even though it is not fatal -- the  *
+      * chain still runs from the top, it just can't be sure it isn't  *
+      * redoing already-completed work.                                *
+      *----------------------------------------------------------------*
+       LOAD-CHECKPOINT.
+           MOVE 1 TO WS-START-IDX
+           MOVE SPACES TO WS-CONTEXT-OP-KEY
+           STRING "GET " DELIMITED BY SIZE
+                   WS-CHECKPOINT-IDX-KEY DELIMITED BY SPACE
+                   INTO WS-CONTEXT-OP-KEY
+           END-STRING
+           CALL "CONTEXT" USING WS-CONTEXT-OP-KEY, WS-CONTEXT-VALUE,
+               WS-CONTEXT-RESULT
+
+           EVALUATE TRUE
+               WHEN WS-RESULT-SUCCESS
+                   MOVE WS-CONTEXT-VALUE(1:4) TO WS-CHECKPOINT-IDX-TEXT
+                   COMPUTE WS-START-IDX = WS-CHECKPOINT-IDX-TEXT + 1
+                   DISPLAY "CHAIN-ORCHESTRATOR: Resuming after "
+                           "checkpointed link " WS-CHECKPOINT-IDX-TEXT
+                   PERFORM LOAD-CHECKPOINT-CONTEXT
+               WHEN WS-RESULT-NOTFOUND
+                   CONTINUE
+               WHEN WS-RESULT-NOFILE
+                   CONTINUE
+               WHEN WS-RESULT-LOCKED
+                   DISPLAY "CHAIN-ORCHESTRATOR: Checkpoint locked by "
+                           "another job, starting from the top"
+               WHEN OTHER
+                   DISPLAY "CHAIN-ORCHESTRATOR: Could not read "
+                           "checkpoint (" WS-CONTEXT-RESULT
+                           "), starting from the top"
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      * LOAD-CHECKPOINT-CONTEXT - once an index checkpoint is found,   *
+      * pulls the saved running context that went with it; any result *
+      * other than SUCCESS here (the context key missing, or locked)   *
+      * is treated the same as no checkpoint at all, since resuming    *
+      * with a stale index but no context would feed the next link     *
+      * garbage input.                                                 *
+      *----------------------------------------------------------------*
+       LOAD-CHECKPOINT-CONTEXT.
+           MOVE SPACES TO WS-CONTEXT-OP-KEY
+           STRING "GET " DELIMITED BY SIZE
+                   WS-CHECKPOINT-CTX-KEY DELIMITED BY SPACE
+                   INTO WS-CONTEXT-OP-KEY
+           END-STRING
+           CALL "CONTEXT" USING WS-CONTEXT-OP-KEY, WS-CONTEXT-VALUE,
+               WS-CONTEXT-RESULT
+
+           EVALUATE TRUE
+               WHEN WS-RESULT-SUCCESS
+                   MOVE WS-CONTEXT-VALUE TO WS-STEP-INPUT
+               WHEN WS-RESULT-LOCKED
+                   DISPLAY "CHAIN-ORCHESTRATOR: Checkpointed context "
+                           "locked by another job, starting from the "
+                           "top"
+                   MOVE 1 TO WS-START-IDX
+               WHEN OTHER
+                   MOVE 1 TO WS-START-IDX
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      * SAVE-CHECKPOINT - checkpointing is best-effort: a save that    *
+      * fails does not stop the chain, but LOCKED (another job has the *
+      * file right now) and a genuine ERROR/INVALID are different      *
+      * situations for the operator and are called out separately.     *
+      * Called on both SUCCESS (WS-CHECKPOINT-SAVE-IDX is the link     *
+      * just completed) and HALT (WS-CHECKPOINT-SAVE-IDX is one less   *
+      * than the halted link, so a resume re-enters that same link     *
+      * rather than skipping past it) -- a HALT did not complete its   *
+      * link, so nothing may be marked done past the link before it.   *
+      *----------------------------------------------------------------*
+       SAVE-CHECKPOINT.
+           MOVE WS-CHECKPOINT-SAVE-IDX TO WS-CHECKPOINT-IDX-TEXT
+           MOVE SPACES TO WS-CONTEXT-VALUE
+           MOVE WS-CHECKPOINT-IDX-TEXT TO WS-CONTEXT-VALUE(1:4)
+           MOVE SPACES TO WS-CONTEXT-OP-KEY
+           STRING "INSERT " DELIMITED BY SIZE
+                   WS-CHECKPOINT-IDX-KEY DELIMITED BY SPACE
+                   INTO WS-CONTEXT-OP-KEY
+           END-STRING
+           CALL "CONTEXT" USING WS-CONTEXT-OP-KEY, WS-CONTEXT-VALUE,
+               WS-CONTEXT-RESULT
+           IF NOT WS-RESULT-SUCCESS
+               PERFORM REPORT-CHECKPOINT-SAVE-PROBLEM
+           END-IF
+
+           MOVE WS-STEP-INPUT TO WS-CONTEXT-VALUE
+           MOVE SPACES TO WS-CONTEXT-OP-KEY
+           STRING "INSERT " DELIMITED BY SIZE
+                   WS-CHECKPOINT-CTX-KEY DELIMITED BY SPACE
+                   INTO WS-CONTEXT-OP-KEY
+           END-STRING
+           CALL "CONTEXT" USING WS-CONTEXT-OP-KEY, WS-CONTEXT-VALUE,
+               WS-CONTEXT-RESULT
+           IF NOT WS-RESULT-SUCCESS
+               PERFORM REPORT-CHECKPOINT-SAVE-PROBLEM
+           END-IF.
+
+       REPORT-CHECKPOINT-SAVE-PROBLEM.
+           IF WS-RESULT-LOCKED
+               DISPLAY "CHAIN-ORCHESTRATOR: Checkpoint save skipped, "
+                       "locked by another job"
+           ELSE
+               DISPLAY "CHAIN-ORCHESTRATOR: Checkpoint save failed ("
+                       WS-CONTEXT-RESULT ")"
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CLEAR-CHECKPOINT - same best-effort reasoning as SAVE-          *
+      * CHECKPOINT above; a checkpoint left behind because the delete   *
+      * was locked or failed just gets resumed-past on the next run,    *
+      * so this is informational only, never fatal.                     *
+      *----------------------------------------------------------------*
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO WS-CONTEXT-OP-KEY
+           STRING "DELETE " DELIMITED BY SIZE
+                   WS-CHECKPOINT-IDX-KEY DELIMITED BY SPACE
+                   INTO WS-CONTEXT-OP-KEY
+           END-STRING
+           CALL "CONTEXT" USING WS-CONTEXT-OP-KEY, WS-CONTEXT-VALUE,
+               WS-CONTEXT-RESULT
+           IF NOT WS-RESULT-SUCCESS
+               PERFORM REPORT-CHECKPOINT-CLEAR-PROBLEM
+           END-IF
+
+           MOVE SPACES TO WS-CONTEXT-OP-KEY
+           STRING "DELETE " DELIMITED BY SIZE
+                   WS-CHECKPOINT-CTX-KEY DELIMITED BY SPACE
+                   INTO WS-CONTEXT-OP-KEY
+           END-STRING
+           CALL "CONTEXT" USING WS-CONTEXT-OP-KEY, WS-CONTEXT-VALUE,
+               WS-CONTEXT-RESULT
+           IF NOT WS-RESULT-SUCCESS
+               PERFORM REPORT-CHECKPOINT-CLEAR-PROBLEM
+           END-IF.
+
+       REPORT-CHECKPOINT-CLEAR-PROBLEM.
+           IF WS-RESULT-LOCKED
+               DISPLAY "CHAIN-ORCHESTRATOR: Checkpoint clear skipped, "
+                       "locked by another job"
+           ELSE
+               IF NOT WS-RESULT-NOTFOUND
+                   DISPLAY "CHAIN-ORCHESTRATOR: Checkpoint clear "
+                           "failed (" WS-CONTEXT-RESULT ")"
+               END-IF
+           END-IF.
+
+       END PROGRAM CHAIN-ORCHESTRATOR.
