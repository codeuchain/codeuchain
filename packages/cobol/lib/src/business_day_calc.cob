@@ -0,0 +1,156 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - Business Day Calculator     *
+      *                                                                *
+      * Loan due dates and batch cutoffs both need to land on a day    *
+      * the shop is actually open; this module answers whether a given *
+      * date is a business day (not a weekend, not one of the fixed    *
+      * holidays below) and can roll a date forward to the next one,   *
+      * the same way a payment due date that falls on a Saturday gets  *
+      * pushed to the following Monday.                                *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSINESS-DAY-CALC.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Fixed-date federal holidays observed every year. Holidays that
+      * move from year to year (Thanksgiving, Memorial Day, Labor Day
+      * and the like) aren't on this table; a shop that needs those
+      * would load them from a maintained calendar file rather than
+      * hardcode them here, the same reasoning RATE-TABLE gives for its
+      * own hardcoded pricing.
+       01  WS-HOLIDAY-TABLE.
+           05  WS-HOLIDAY-ENTRY OCCURS 10 TIMES
+                                INDEXED BY WS-HOLIDAY-IDX.
+               10  WS-HOLIDAY-MONTH-DAY PIC 9(4).
+       01  WS-HOLIDAY-COUNT          PIC S9(4) COMP VALUE 0.
+       01  WS-NEW-HOLIDAY-MONTH-DAY  PIC 9(4).
+
+       01  WS-INTEGER-DATE           PIC S9(9) COMP-3.
+       01  WS-DAY-OF-WEEK            PIC 9(1).
+       01  WS-CANDIDATE-MONTH-DAY    PIC 9(4).
+       01  WS-BUSINESS-DAY-SWITCH    PIC X(1) VALUE "N".
+           88  WS-IS-BUSINESS-DAY            VALUE "Y".
+       01  WS-HOLIDAY-MATCH-SWITCH   PIC X(1) VALUE "N".
+           88  WS-HOLIDAY-MATCHED            VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY LS-OPERATION-LEN
+                     PFX-OPERATION-DATA BY LS-OPERATION-DATA
+                     PFX-OPERATION      BY LS-OPERATION.
+       01  LS-DATE                   PIC 9(8).
+       01  LS-IS-BUSINESS-DAY        PIC X(1).
+       COPY "result-status.cob"
+           REPLACING PFX-RESULT-STATUS  BY LS-RESULT
+                     PFX-RESULT-SUCCESS BY LS-RESULT-SUCCESS
+                     PFX-RESULT-ERROR   BY LS-RESULT-ERROR.
+
+       PROCEDURE DIVISION USING LS-OPERATION, LS-DATE,
+                                 LS-IS-BUSINESS-DAY, LS-RESULT.
+
+           PERFORM BUILD-HOLIDAY-TABLE
+
+           EVALUATE LS-OPERATION-DATA(1:LS-OPERATION-LEN)
+               WHEN "IS-BUSINESS-DAY"
+                   PERFORM IS-BUSINESS-DAY-OPERATION
+               WHEN "NEXT-BUSINESS-DAY"
+                   PERFORM NEXT-BUSINESS-DAY-OPERATION
+               WHEN OTHER
+                   SET LS-RESULT-ERROR TO TRUE
+           END-EVALUATE.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * BUILD-HOLIDAY-TABLE - New Year's Day, Juneteenth, Independence *
+      * Day, Veterans Day and Christmas, MMDD packed into one number   *
+      * so a straight numeric compare against LS-DATE(5:4) does the    *
+      * match.                                                         *
+      *----------------------------------------------------------------*
+       BUILD-HOLIDAY-TABLE.
+           MOVE 0 TO WS-HOLIDAY-COUNT
+           MOVE 0101 TO WS-NEW-HOLIDAY-MONTH-DAY
+           PERFORM APPEND-HOLIDAY-ENTRY
+           MOVE 0619 TO WS-NEW-HOLIDAY-MONTH-DAY
+           PERFORM APPEND-HOLIDAY-ENTRY
+           MOVE 0704 TO WS-NEW-HOLIDAY-MONTH-DAY
+           PERFORM APPEND-HOLIDAY-ENTRY
+           MOVE 1111 TO WS-NEW-HOLIDAY-MONTH-DAY
+           PERFORM APPEND-HOLIDAY-ENTRY
+           MOVE 1225 TO WS-NEW-HOLIDAY-MONTH-DAY
+           PERFORM APPEND-HOLIDAY-ENTRY.
+
+       APPEND-HOLIDAY-ENTRY.
+           IF WS-HOLIDAY-COUNT < 10
+               ADD 1 TO WS-HOLIDAY-COUNT
+               SET WS-HOLIDAY-IDX TO WS-HOLIDAY-COUNT
+               MOVE WS-NEW-HOLIDAY-MONTH-DAY
+                   TO WS-HOLIDAY-MONTH-DAY(WS-HOLIDAY-IDX)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * IS-BUSINESS-DAY-OPERATION - answers the question for LS-DATE   *
+      * as given, without moving it.                                   *
+      *----------------------------------------------------------------*
+       IS-BUSINESS-DAY-OPERATION.
+           PERFORM DETERMINE-BUSINESS-DAY-FLAG
+           MOVE WS-BUSINESS-DAY-SWITCH TO LS-IS-BUSINESS-DAY
+           SET LS-RESULT-SUCCESS TO TRUE.
+
+      *----------------------------------------------------------------*
+      * NEXT-BUSINESS-DAY-OPERATION - rolls LS-DATE forward one day at *
+      * a time until it lands on a business day; a date that's already *
+      * a business day is returned unchanged.                          *
+      *----------------------------------------------------------------*
+       NEXT-BUSINESS-DAY-OPERATION.
+           PERFORM DETERMINE-BUSINESS-DAY-FLAG
+           PERFORM ADVANCE-ONE-DAY
+               UNTIL WS-IS-BUSINESS-DAY
+           MOVE "Y" TO LS-IS-BUSINESS-DAY
+           SET LS-RESULT-SUCCESS TO TRUE.
+
+       ADVANCE-ONE-DAY.
+           COMPUTE WS-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE(LS-DATE) + 1
+           COMPUTE LS-DATE = FUNCTION DATE-OF-INTEGER(WS-INTEGER-DATE)
+           PERFORM DETERMINE-BUSINESS-DAY-FLAG.
+
+      *----------------------------------------------------------------*
+      * DETERMINE-BUSINESS-DAY-FLAG - weekend check by day-of-week     *
+      * (Lilian day count modulo 7 is 0 for Sunday, 6 for Saturday),   *
+      * then a holiday-table lookup for what's left.                   *
+      *----------------------------------------------------------------*
+       DETERMINE-BUSINESS-DAY-FLAG.
+           COMPUTE WS-INTEGER-DATE = FUNCTION INTEGER-OF-DATE(LS-DATE)
+           COMPUTE WS-DAY-OF-WEEK = FUNCTION MOD(WS-INTEGER-DATE, 7)
+
+           MOVE "Y" TO WS-BUSINESS-DAY-SWITCH
+           IF WS-DAY-OF-WEEK = 0 OR WS-DAY-OF-WEEK = 6
+               MOVE "N" TO WS-BUSINESS-DAY-SWITCH
+           ELSE
+               MOVE LS-DATE(5:4) TO WS-CANDIDATE-MONTH-DAY
+               PERFORM CHECK-HOLIDAY-TABLE
+               IF WS-HOLIDAY-MATCHED
+                   MOVE "N" TO WS-BUSINESS-DAY-SWITCH
+               END-IF
+           END-IF.
+
+       CHECK-HOLIDAY-TABLE.
+           MOVE "N" TO WS-HOLIDAY-MATCH-SWITCH
+           PERFORM CHECK-ONE-HOLIDAY-ENTRY
+               VARYING WS-HOLIDAY-IDX FROM 1 BY 1
+               UNTIL WS-HOLIDAY-IDX > WS-HOLIDAY-COUNT
+                  OR WS-HOLIDAY-MATCHED.
+
+       CHECK-ONE-HOLIDAY-ENTRY.
+           IF WS-HOLIDAY-MONTH-DAY(WS-HOLIDAY-IDX)
+                   = WS-CANDIDATE-MONTH-DAY
+               MOVE "Y" TO WS-HOLIDAY-MATCH-SWITCH
+           END-IF.
+
+       END PROGRAM BUSINESS-DAY-CALC.
