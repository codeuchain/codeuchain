@@ -1,7 +1,14 @@
       *================================================================*
       * CodeUChain COBOL Implementation - Middleware Interface        *
       *                                                                *
-      * Generic middleware interface for COBOL implementation.        *
+      * Generic middleware interface for COBOL implementation. A      *
+      * BEFORE operation can veto the chain it is guarding by         *
+      * returning LS-RESULT = "HALT" instead of "SUCCESS" -- this stub*
+      * itself never halts anything (it has no policy to enforce) but *
+      * a compliance-style middleware CALLed the same way can, and    *
+      * chain-driving callers are expected to treat "HALT" the same   *
+      * way they already treat any other non-"SUCCESS" result: skip   *
+      * the remaining links instead of running them.                  *
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -12,12 +19,15 @@
        WORKING-STORAGE SECTION.
 
        LINKAGE SECTION.
-       01  LS-MIDDLEWARE-NAME.
-           05  LS-MIDDLEWARE-NAME-LEN    PIC S9(4) COMP.
-           05  LS-MIDDLEWARE-NAME-DATA   PIC X(30).
+       COPY "middleware-name.cob"
+           REPLACING PFX-MIDDLEWARE-NAME-LEN  BY LS-MIDDLEWARE-NAME-LEN
+                     PFX-MIDDLEWARE-NAME-DATA BY LS-MIDDLEWARE-NAME-DATA
+                     PFX-MIDDLEWARE-NAME      BY LS-MIDDLEWARE-NAME.
        01  LS-CONTEXT-DATA          PIC X(10000).
        01  LS-OPERATION             PIC X(20).
-       01  LS-RESULT                PIC X(10).
+       COPY "result-status.cob"
+           REPLACING PFX-RESULT-STATUS  BY LS-RESULT
+                     PFX-RESULT-SUCCESS BY LS-RESULT-SUCCESS.
 
        PROCEDURE DIVISION USING LS-MIDDLEWARE-NAME,
                                LS-CONTEXT-DATA,
@@ -29,7 +39,7 @@
 
            MOVE 20 TO LS-MIDDLEWARE-NAME-LEN
            MOVE "MIDDLEWARE-INTERFACE" TO LS-MIDDLEWARE-NAME-DATA
-           MOVE "SUCCESS" TO LS-RESULT
+           SET LS-RESULT-SUCCESS TO TRUE
            GOBACK.
 
        END PROGRAM MIDDLEWARE-INTERFACE.
\ No newline at end of file
