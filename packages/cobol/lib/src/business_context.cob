@@ -0,0 +1,238 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - Business Context Converter  *
+      *                                                                *
+      * Converts between the free-text business context ("Principal:  *
+      * 25000.00, Rate: 6.5%, Term: 30 years, Compounding: Monthly")  *
+      * every link already builds/parses and the structured           *
+      * BUSINESS-CONTEXT-RECORD layout (business-context.cob), so a   *
+      * link that wants the loan terms as real PIC fields can ask     *
+      * for PARSE once instead of re-running its own UNSTRING chain,  *
+      * and a link that only has the structured fields can FORMAT     *
+      * them back into the text every other link still expects.       *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSINESS-CONTEXT.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Working fields for pulling numeric values out of the free-text
+      * context, same pattern FINANCIAL-CALCULATOR already uses.
+       01  WS-PARSE-REST             PIC X(10000).
+       01  WS-PARSE-JUNK             PIC X(10000).
+       01  WS-RAW-TOKEN              PIC X(50).
+       01  WS-CLEAN-TOKEN            PIC X(50).
+       01  WS-NUMERIC-VALUE          PIC S9(15)V9(4) COMP-3.
+       01  WS-CHAR-IDX               PIC S9(4) COMP.
+       01  WS-OUT-PTR                PIC S9(4) COMP.
+       01  WS-ONE-CHAR               PIC X(1).
+
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-EDITED-AMOUNT.
+       01  WS-EDITED-RATE            PIC Z(1)9.9999.
+       01  WS-EDITED-RATE-PERCENT    PIC S9(5)V9(4) COMP-3.
+       01  WS-EDITED-TERM            PIC Z(4)9.99.
+
+       LINKAGE SECTION.
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY LS-OPERATION-LEN
+                     PFX-OPERATION-DATA BY LS-OPERATION-DATA
+                     PFX-OPERATION      BY LS-OPERATION.
+       01  LS-CONTEXT-TEXT          PIC X(10000).
+       COPY "business-context.cob"
+           REPLACING PFX-BC-APPLICANT-NAME     BY LS-BC-APPLICANT-NAME
+                     PFX-BC-PRINCIPAL-AMOUNT   BY LS-BC-PRINCIPAL-AMOUNT
+                     PFX-BC-INTEREST-RATE      BY LS-BC-INTEREST-RATE
+                     PFX-BC-TIME-PERIOD        BY LS-BC-TIME-PERIOD
+                     PFX-BC-COMPOUND-FREQUENCY BY
+                         LS-BC-COMPOUND-FREQUENCY
+                     PFX-BUSINESS-CONTEXT      BY LS-BUSINESS-CONTEXT.
+       01  LS-RESULT                PIC X(10).
+
+       PROCEDURE DIVISION USING LS-OPERATION,
+                                 LS-CONTEXT-TEXT,
+                                 LS-BUSINESS-CONTEXT,
+                                 LS-RESULT.
+
+           EVALUATE LS-OPERATION-DATA(1:LS-OPERATION-LEN)
+               WHEN "PARSE"
+                   PERFORM PARSE-OPERATION
+                   MOVE "SUCCESS" TO LS-RESULT
+               WHEN "FORMAT"
+                   PERFORM FORMAT-OPERATION
+                   MOVE "SUCCESS" TO LS-RESULT
+               WHEN OTHER
+                   MOVE "INVALID" TO LS-RESULT
+           END-EVALUATE
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * PARSE-OPERATION - pulls applicant, principal, rate, term and  *
+      * compounding frequency out of LS-CONTEXT-TEXT into             *
+      * LS-BUSINESS-CONTEXT, the same labels FINANCIAL-CALCULATOR     *
+      * already understands.                                          *
+      *----------------------------------------------------------------*
+       PARSE-OPERATION.
+           PERFORM PARSE-APPLICANT-NAME
+           PERFORM PARSE-PRINCIPAL
+           PERFORM PARSE-RATE
+           PERFORM PARSE-TIME-PERIOD
+           PERFORM PARSE-COMPOUND-FREQUENCY.
+
+       PARSE-APPLICANT-NAME.
+           MOVE SPACES TO WS-PARSE-REST
+           MOVE SPACES TO LS-BC-APPLICANT-NAME
+           UNSTRING LS-CONTEXT-TEXT DELIMITED BY "Applicant:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+           IF WS-PARSE-REST NOT = SPACES
+               UNSTRING WS-PARSE-REST DELIMITED BY ","
+                   INTO LS-BC-APPLICANT-NAME WS-PARSE-JUNK
+               END-UNSTRING
+               MOVE FUNCTION TRIM(LS-BC-APPLICANT-NAME)
+                   TO LS-BC-APPLICANT-NAME
+           END-IF.
+
+       PARSE-PRINCIPAL.
+           MOVE SPACES TO WS-PARSE-REST
+           UNSTRING LS-CONTEXT-TEXT DELIMITED BY "Principal:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+           IF WS-PARSE-REST = SPACES
+               UNSTRING LS-CONTEXT-TEXT DELIMITED BY "Amount:"
+                   INTO WS-PARSE-JUNK WS-PARSE-REST
+               END-UNSTRING
+           END-IF
+
+           IF WS-PARSE-REST NOT = SPACES
+               PERFORM EXTRACT-FIRST-TOKEN
+               PERFORM CLEAN-TOKEN-TO-NUMBER
+               MOVE WS-NUMERIC-VALUE TO LS-BC-PRINCIPAL-AMOUNT
+           ELSE
+               MOVE 0 TO LS-BC-PRINCIPAL-AMOUNT
+           END-IF.
+
+       PARSE-RATE.
+           MOVE SPACES TO WS-PARSE-REST
+           UNSTRING LS-CONTEXT-TEXT DELIMITED BY "Rate:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+
+           IF WS-PARSE-REST NOT = SPACES
+               PERFORM EXTRACT-FIRST-TOKEN
+               PERFORM CLEAN-TOKEN-TO-NUMBER
+               COMPUTE LS-BC-INTEREST-RATE = WS-NUMERIC-VALUE / 100
+           ELSE
+               MOVE 0 TO LS-BC-INTEREST-RATE
+           END-IF.
+
+       PARSE-TIME-PERIOD.
+           MOVE SPACES TO WS-PARSE-REST
+           UNSTRING LS-CONTEXT-TEXT DELIMITED BY "Term:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+           IF WS-PARSE-REST = SPACES
+               UNSTRING LS-CONTEXT-TEXT DELIMITED BY "Time:"
+                   INTO WS-PARSE-JUNK WS-PARSE-REST
+               END-UNSTRING
+           END-IF
+
+           IF WS-PARSE-REST NOT = SPACES
+               PERFORM EXTRACT-FIRST-TOKEN
+               PERFORM CLEAN-TOKEN-TO-NUMBER
+               MOVE WS-NUMERIC-VALUE TO LS-BC-TIME-PERIOD
+           ELSE
+               MOVE 0 TO LS-BC-TIME-PERIOD
+           END-IF.
+
+       PARSE-COMPOUND-FREQUENCY.
+           MOVE SPACES TO WS-PARSE-REST
+           UNSTRING LS-CONTEXT-TEXT DELIMITED BY "Compounding:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+
+           IF WS-PARSE-REST NOT = SPACES
+               PERFORM EXTRACT-FIRST-TOKEN
+               EVALUATE TRUE
+                   WHEN WS-RAW-TOKEN(1:5) = "Daily"
+                       MOVE 365 TO LS-BC-COMPOUND-FREQUENCY
+                   WHEN WS-RAW-TOKEN(1:6) = "Weekly"
+                       MOVE 52 TO LS-BC-COMPOUND-FREQUENCY
+                   WHEN WS-RAW-TOKEN(1:7) = "Monthly"
+                       MOVE 12 TO LS-BC-COMPOUND-FREQUENCY
+                   WHEN WS-RAW-TOKEN(1:9) = "Quarterly"
+                       MOVE 4 TO LS-BC-COMPOUND-FREQUENCY
+                   WHEN WS-RAW-TOKEN(1:6) = "Annual"
+                       MOVE 1 TO LS-BC-COMPOUND-FREQUENCY
+                   WHEN OTHER
+                       MOVE 12 TO LS-BC-COMPOUND-FREQUENCY
+               END-EVALUATE
+           ELSE
+               MOVE 12 TO LS-BC-COMPOUND-FREQUENCY
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * EXTRACT-FIRST-TOKEN / CLEAN-TOKEN-TO-NUMBER - same pattern     *
+      * FINANCIAL-CALCULATOR uses to pull a clean numeric value out of *
+      * a space-delimited, punctuation-decorated token.                *
+      *----------------------------------------------------------------*
+       EXTRACT-FIRST-TOKEN.
+           MOVE SPACES TO WS-RAW-TOKEN
+           MOVE SPACES TO WS-PARSE-JUNK
+           UNSTRING WS-PARSE-REST DELIMITED BY SPACE
+               INTO WS-PARSE-JUNK WS-RAW-TOKEN
+           END-UNSTRING.
+
+       CLEAN-TOKEN-TO-NUMBER.
+           MOVE SPACES TO WS-CLEAN-TOKEN
+           MOVE 1 TO WS-OUT-PTR
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > 50
+               MOVE WS-RAW-TOKEN(WS-CHAR-IDX:1) TO WS-ONE-CHAR
+               IF WS-ONE-CHAR IS NUMERIC OR WS-ONE-CHAR = "."
+                   STRING WS-ONE-CHAR DELIMITED BY SIZE
+                       INTO WS-CLEAN-TOKEN
+                       WITH POINTER WS-OUT-PTR
+               END-IF
+           END-PERFORM
+
+           IF WS-CLEAN-TOKEN = SPACES
+               MOVE 0 TO WS-NUMERIC-VALUE
+           ELSE
+               COMPUTE WS-NUMERIC-VALUE =
+                   FUNCTION NUMVAL(WS-CLEAN-TOKEN)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * FORMAT-OPERATION - builds LS-CONTEXT-TEXT back out of          *
+      * LS-BUSINESS-CONTEXT, in the same "Label: value" shape the      *
+      * existing links already expect.                                 *
+      *----------------------------------------------------------------*
+       FORMAT-OPERATION.
+           MOVE LS-BC-PRINCIPAL-AMOUNT TO WS-EDITED-AMOUNT
+           COMPUTE WS-EDITED-RATE-PERCENT = LS-BC-INTEREST-RATE * 100
+           MOVE WS-EDITED-RATE-PERCENT TO WS-EDITED-RATE
+           MOVE LS-BC-TIME-PERIOD TO WS-EDITED-TERM
+
+           MOVE SPACES TO LS-CONTEXT-TEXT
+           STRING
+               "Business Process: Loan Application, "
+                   DELIMITED BY SIZE
+               "Applicant: "
+                   DELIMITED BY SIZE
+                   FUNCTION TRIM(LS-BC-APPLICANT-NAME)
+                   DELIMITED BY SIZE
+               ", Principal: " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDITED-AMOUNT) DELIMITED BY SIZE
+               ", Rate: " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDITED-RATE) DELIMITED BY SIZE
+               "%, Term: " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDITED-TERM) DELIMITED BY SIZE
+               " years" DELIMITED BY SIZE
+               INTO LS-CONTEXT-TEXT
+           END-STRING.
+
+       END PROGRAM BUSINESS-CONTEXT.
