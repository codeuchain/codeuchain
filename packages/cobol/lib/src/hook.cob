@@ -0,0 +1,62 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - Hook Interface               *
+      *                                                                *
+      * Dispatches a named lifecycle hook (INIT/BEFORE/AFTER/LOG/      *
+      * ERROR) to the program that actually implements it; a name we  *
+      * don't recognize falls back to a plain SUCCESS the same way     *
+      * LINK-INTERFACE's unrecognized-link fallback works, so a        *
+      * caller naming a hook that hasn't been wired up yet still gets  *
+      * a clean result instead of an abend.                            *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOOK-INTERFACE.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * LOGGING-HOOK takes its operation as the shared operation.cob
+      * LEN/DATA group; LS-OPERATION here is a plain keyword field, so
+      * it's repackaged into that shape before the CALL.
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-HOOK-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-HOOK-OPERATION-DATA
+                     PFX-OPERATION      BY WS-HOOK-OPERATION.
+
+       LINKAGE SECTION.
+       COPY "hook-name.cob"
+           REPLACING PFX-HOOK-NAME-LEN  BY LS-HOOK-NAME-LEN
+                     PFX-HOOK-NAME-DATA BY LS-HOOK-NAME-DATA
+                     PFX-HOOK-NAME      BY LS-HOOK-NAME.
+       01  LS-STATE-DATA            PIC X(10000).
+       01  LS-OPERATION             PIC X(20).
+       01  LS-RESULT                PIC X(10).
+
+       PROCEDURE DIVISION USING LS-HOOK-NAME,
+                                 LS-STATE-DATA,
+                                 LS-OPERATION,
+                                 LS-RESULT.
+
+           DISPLAY "HOOK-INTERFACE: " LS-OPERATION
+                   " called for: "
+                   LS-HOOK-NAME-DATA(1:LS-HOOK-NAME-LEN)
+
+           EVALUATE LS-HOOK-NAME-DATA(1:LS-HOOK-NAME-LEN)
+               WHEN "LOGGING-HOOK"
+                   COMPUTE WS-HOOK-OPERATION-LEN =
+                       FUNCTION LENGTH(FUNCTION TRIM(LS-OPERATION))
+                   MOVE LS-OPERATION TO WS-HOOK-OPERATION-DATA
+                   CALL "LOGGING-HOOK" USING
+                       LS-HOOK-NAME,
+                       LS-STATE-DATA,
+                       WS-HOOK-OPERATION,
+                       LS-RESULT
+               WHEN OTHER
+                   MOVE "SUCCESS" TO LS-RESULT
+           END-EVALUATE
+
+           GOBACK.
+
+       END PROGRAM HOOK-INTERFACE.
