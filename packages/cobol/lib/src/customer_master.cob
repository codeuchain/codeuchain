@@ -0,0 +1,216 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - Customer Master Module       *
+      *                                                                *
+      * Keyed file-based customer master, same indexed-file/retry      *
+      * shape CONTEXT (context.cob) already uses for context.dat, but  *
+      * with a real structured record instead of an opaque value       *
+      * string, since a customer's name/credit tier/phone are fields   *
+      * a link wants to work with directly rather than re-parsing out  *
+      * of free text every time.                                       *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MASTER.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "customer_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-FILE-RECORD.
+           05  CUSTOMER-ID            PIC X(10).
+           COPY "customer-record.cob"
+               REPLACING PFX-CUST-NAME        BY CUSTOMER-NAME
+                         PFX-CUST-CREDIT-TIER BY CUSTOMER-CREDIT-TIER
+                         PFX-CUST-PHONE       BY CUSTOMER-PHONE
+                         PFX-CUSTOMER-RECORD  BY CUSTOMER-MASTER-FIELDS.
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS               PIC XX.
+           88  FILE-STATUS-BUSY              VALUES "91" THRU "99".
+
+      * Concurrent-access handling: same bounded retry-with-delay loop
+      * CONTEXT uses for its own OPEN, since two jobs (or a link and a
+      * batch run) can legitimately try to touch customer_master.dat
+      * at the same moment.
+       01  WS-RETRY-COUNT            PIC 9(02) VALUE 0.
+       01  WS-MAX-RETRIES            PIC 9(02) VALUE 10.
+       01  WS-RETRY-DELAY-SECS       PIC 9(04) COMP VALUE 1.
+
+       LINKAGE SECTION.
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY LS-OPERATION-LEN
+                     PFX-OPERATION-DATA BY LS-OPERATION-DATA
+                     PFX-OPERATION      BY LS-OPERATION.
+       01  LS-CUSTOMER-ID            PIC X(10).
+       COPY "customer-record.cob"
+           REPLACING PFX-CUST-NAME        BY LS-CUST-NAME
+                     PFX-CUST-CREDIT-TIER BY LS-CUST-CREDIT-TIER
+                     PFX-CUST-PHONE       BY LS-CUST-PHONE
+                     PFX-CUSTOMER-RECORD  BY LS-CUSTOMER-RECORD.
+       COPY "result-status.cob"
+           REPLACING PFX-RESULT-STATUS   BY LS-RESULT
+                     PFX-RESULT-SUCCESS  BY LS-RESULT-SUCCESS
+                     PFX-RESULT-NOTFOUND BY LS-RESULT-NOTFOUND
+                     PFX-RESULT-LOCKED   BY LS-RESULT-LOCKED
+                     PFX-RESULT-ERROR    BY LS-RESULT-ERROR.
+
+       PROCEDURE DIVISION USING LS-OPERATION, LS-CUSTOMER-ID,
+                                 LS-CUSTOMER-RECORD, LS-RESULT.
+
+           EVALUATE LS-OPERATION-DATA(1:LS-OPERATION-LEN)
+               WHEN "INSERT"
+                   PERFORM INSERT-OPERATION
+               WHEN "GET"
+                   PERFORM GET-OPERATION
+               WHEN "DELETE"
+                   PERFORM DELETE-OPERATION
+               WHEN OTHER
+                   SET LS-RESULT-ERROR TO TRUE
+           END-EVALUATE.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * INSERT-OPERATION - writes a new customer record, or overwrites *
+      * the existing one for that customer ID via REWRITE so a         *
+      * customer ID never appears more than once in the file.          *
+      *----------------------------------------------------------------*
+       INSERT-OPERATION.
+           PERFORM OPEN-I-O-CUSTOMER-WITH-RETRY
+           IF FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               PERFORM OPEN-I-O-CUSTOMER-WITH-RETRY
+           END-IF
+
+           IF FILE-STATUS = "00"
+               MOVE LS-CUSTOMER-ID TO CUSTOMER-ID
+               MOVE LS-CUSTOMER-RECORD TO CUSTOMER-MASTER-FIELDS
+               WRITE CUSTOMER-FILE-RECORD
+               IF FILE-STATUS = "00"
+                   SET LS-RESULT-SUCCESS TO TRUE
+                   DISPLAY "CUSTOMER-MASTER: Record inserted"
+               ELSE IF FILE-STATUS = "22"
+                   REWRITE CUSTOMER-FILE-RECORD
+                   IF FILE-STATUS = "00"
+                       SET LS-RESULT-SUCCESS TO TRUE
+                       DISPLAY "CUSTOMER-MASTER: Record updated"
+                   ELSE
+                       SET LS-RESULT-ERROR TO TRUE
+                       DISPLAY "CUSTOMER-MASTER: Failed to update "
+                               "record"
+                   END-IF
+               ELSE
+                   SET LS-RESULT-ERROR TO TRUE
+                   DISPLAY "CUSTOMER-MASTER: Failed to write record"
+               END-IF
+               CLOSE CUSTOMER-FILE
+           ELSE
+               IF FILE-STATUS-BUSY
+                   SET LS-RESULT-LOCKED TO TRUE
+                   DISPLAY "CUSTOMER-MASTER: Gave up waiting for "
+                           "file lock"
+               ELSE
+                   SET LS-RESULT-ERROR TO TRUE
+                   DISPLAY "CUSTOMER-MASTER: Failed to open/create "
+                           "file"
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * GET-OPERATION - direct keyed READ instead of a linear scan.    *
+      * Opened INPUT (not I-O), so a plain lookup never takes a        *
+      * record lock of its own and cannot block a concurrent writer.   *
+      *----------------------------------------------------------------*
+       GET-OPERATION.
+           MOVE SPACES TO LS-CUSTOMER-RECORD
+           PERFORM OPEN-INPUT-CUSTOMER-WITH-RETRY
+           IF FILE-STATUS = "00"
+               MOVE LS-CUSTOMER-ID TO CUSTOMER-ID
+               READ CUSTOMER-FILE
+                   KEY IS CUSTOMER-ID
+                   INVALID KEY
+                       SET LS-RESULT-NOTFOUND TO TRUE
+                   NOT INVALID KEY
+                       MOVE CUSTOMER-MASTER-FIELDS TO LS-CUSTOMER-RECORD
+                       SET LS-RESULT-SUCCESS TO TRUE
+               END-READ
+               CLOSE CUSTOMER-FILE
+           ELSE
+               IF FILE-STATUS-BUSY
+                   SET LS-RESULT-LOCKED TO TRUE
+                   DISPLAY "CUSTOMER-MASTER: Gave up waiting for "
+                           "file lock"
+               ELSE
+                   MOVE "NOFILE" TO LS-RESULT
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * DELETE-OPERATION - removes the record for a customer ID so a   *
+      * closed account does not sit in customer_master.dat forever.    *
+      *----------------------------------------------------------------*
+       DELETE-OPERATION.
+           PERFORM OPEN-I-O-CUSTOMER-WITH-RETRY
+           IF FILE-STATUS = "00"
+               MOVE LS-CUSTOMER-ID TO CUSTOMER-ID
+               DELETE CUSTOMER-FILE
+                   INVALID KEY
+                       SET LS-RESULT-NOTFOUND TO TRUE
+                   NOT INVALID KEY
+                       SET LS-RESULT-SUCCESS TO TRUE
+                       DISPLAY "CUSTOMER-MASTER: Record deleted"
+               END-DELETE
+               CLOSE CUSTOMER-FILE
+           ELSE
+               IF FILE-STATUS-BUSY
+                   SET LS-RESULT-LOCKED TO TRUE
+                   DISPLAY "CUSTOMER-MASTER: Gave up waiting for "
+                           "file lock"
+               ELSE
+                   MOVE "NOFILE" TO LS-RESULT
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * OPEN-I-O-CUSTOMER-WITH-RETRY / OPEN-INPUT-CUSTOMER-WITH-RETRY -*
+      * another job holding a lock on customer_master.dat shows up     *
+      * here as a non-zero OPEN status; back off and retry a bounded   *
+      * number of times before surfacing FILE-STATUS-BUSY to the       *
+      * caller.                                                        *
+      *----------------------------------------------------------------*
+       OPEN-I-O-CUSTOMER-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           OPEN I-O CUSTOMER-FILE
+           PERFORM RETRY-I-O-OPEN
+               UNTIL NOT FILE-STATUS-BUSY
+                  OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+       RETRY-I-O-OPEN.
+           ADD 1 TO WS-RETRY-COUNT
+           CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+           OPEN I-O CUSTOMER-FILE.
+
+       OPEN-INPUT-CUSTOMER-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           OPEN INPUT CUSTOMER-FILE
+           PERFORM RETRY-INPUT-OPEN
+               UNTIL NOT FILE-STATUS-BUSY
+                  OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+       RETRY-INPUT-OPEN.
+           ADD 1 TO WS-RETRY-COUNT
+           CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+           OPEN INPUT CUSTOMER-FILE.
+
+       END PROGRAM CUSTOMER-MASTER.
