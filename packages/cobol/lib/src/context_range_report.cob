@@ -0,0 +1,167 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - Context Range Report        *
+      *                                                                *
+      * CONTEXT-DUMP (context_dump.cob) walks the whole of context.dat *
+      * with no way to narrow the listing down. An indexed file keeps  *
+      * its records in ascending key order on a sequential read, so a  *
+      * START positioned at the low end of a key range followed by a   *
+      * READ NEXT loop that stops once the key runs past the high end  *
+      * gives a sorted, range-bounded report without a separate SORT   *
+      * step. The report is written to CONTEXT-RANGE-FILE (a plain     *
+      * report file, same convention as BATCH-LOAN-DRIVER's            *
+      * batch_summary.rpt) as well as echoed to the console.           *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTEXT-RANGE-REPORT.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTEXT-FILE ASSIGN TO "context.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONTEXT-KEY
+               FILE STATUS IS FILE-STATUS.
+           SELECT CONTEXT-RANGE-FILE ASSIGN TO "context_range.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RANGE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTEXT-FILE.
+       01  CONTEXT-RECORD.
+           05  CONTEXT-KEY           PIC X(50).
+           05  CONTEXT-VALUE         PIC X(10000).
+           05  CONTEXT-EXPIRY        PIC 9(8).
+
+       FD  CONTEXT-RANGE-FILE.
+       01  RANGE-REPORT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS               PIC XX.
+           88  FILE-STATUS-NOTFOUND          VALUE "23".
+       01  RANGE-FILE-STATUS         PIC XX.
+       01  WS-RECORD-COUNT           PIC 9(7) VALUE 0.
+       01  WS-EOF-SWITCH             PIC X(1) VALUE "N".
+           88  WS-END-OF-FILE                VALUE "Y".
+       01  WS-PAST-RANGE-SWITCH      PIC X(1) VALUE "N".
+           88  WS-PAST-RANGE                 VALUE "Y".
+
+      * Low/high bounds of the key range to report, taken from the
+      * command line the same way BATCH-LOAN-DRIVER's own
+      * READ-COMMAND-LINE-PARAMETERS takes its positional arguments --
+      * this is a standalone program run directly, not a link called
+      * through LINK-INTERFACE, so its parameters belong in
+      * WORKING-STORAGE via ARGUMENT-VALUE rather than a LINKAGE
+      * SECTION. Either argument left off the command line keeps the
+      * full-file default (LOW-VALUES/HIGH-VALUES), so a run with no
+      * arguments behaves exactly as before.
+       01  WS-LOW-KEY                PIC X(50) VALUE LOW-VALUES.
+       01  WS-HIGH-KEY               PIC X(50) VALUE HIGH-VALUES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "=========================================="
+           DISPLAY "CodeUChain COBOL - CONTEXT-RANGE-REPORT"
+           DISPLAY "=========================================="
+
+           PERFORM READ-COMMAND-LINE-PARAMETERS
+
+           OPEN INPUT CONTEXT-FILE
+           IF FILE-STATUS = "00"
+               OPEN OUTPUT CONTEXT-RANGE-FILE
+               PERFORM WRITE-REPORT-HEADER
+               PERFORM POSITION-AT-LOW-KEY
+               IF NOT WS-END-OF-FILE
+                   PERFORM READ-NEXT-IN-RANGE
+                   PERFORM REPORT-ONE-RECORD
+                       UNTIL WS-END-OF-FILE OR WS-PAST-RANGE
+               END-IF
+               CLOSE CONTEXT-RANGE-FILE
+               CLOSE CONTEXT-FILE
+           ELSE
+               DISPLAY "CONTEXT-RANGE-REPORT: Unable to open "
+                       "context.dat, status " FILE-STATUS
+           END-IF
+
+           DISPLAY "=========================================="
+           DISPLAY "Records in range: " WS-RECORD-COUNT
+           DISPLAY "=========================================="
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * READ-COMMAND-LINE-PARAMETERS - argument 1 is the low key,      *
+      * argument 2 the high key; either one left off the command line  *
+      * keeps the corresponding LOW-VALUES/HIGH-VALUES default, so the *
+      * report still walks the whole file when run unattended.          *
+      *----------------------------------------------------------------*
+       READ-COMMAND-LINE-PARAMETERS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-LOW-KEY FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-HIGH-KEY FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO RANGE-REPORT-LINE
+           STRING "CONTEXT KEY-RANGE REPORT" DELIMITED BY SIZE
+               INTO RANGE-REPORT-LINE
+           END-STRING
+           WRITE RANGE-REPORT-LINE
+
+           MOVE ALL "-" TO RANGE-REPORT-LINE
+           WRITE RANGE-REPORT-LINE.
+
+      *----------------------------------------------------------------*
+      * POSITION-AT-LOW-KEY - START places the file cursor at the      *
+      * first record whose key is greater than or equal to the low     *
+      * bound; INVALID KEY means no such record exists (range is       *
+      * entirely past the end of the file), which is treated the same  *
+      * as an immediate end of file.                                   *
+      *----------------------------------------------------------------*
+       POSITION-AT-LOW-KEY.
+           MOVE WS-LOW-KEY TO CONTEXT-KEY
+           START CONTEXT-FILE KEY IS NOT LESS THAN CONTEXT-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-START.
+
+       REPORT-ONE-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+
+           MOVE SPACES TO RANGE-REPORT-LINE
+           STRING "KEY: " DELIMITED BY SIZE
+                   FUNCTION TRIM(CONTEXT-KEY) DELIMITED BY SIZE
+                   "  VALUE: " DELIMITED BY SIZE
+                   FUNCTION TRIM(CONTEXT-VALUE(1:80))
+                       DELIMITED BY SIZE
+               INTO RANGE-REPORT-LINE
+           END-STRING
+           WRITE RANGE-REPORT-LINE
+
+           DISPLAY FUNCTION TRIM(RANGE-REPORT-LINE)
+
+           PERFORM READ-NEXT-IN-RANGE.
+
+       READ-NEXT-IN-RANGE.
+           READ CONTEXT-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ
+           IF NOT WS-END-OF-FILE
+               IF CONTEXT-KEY > WS-HIGH-KEY
+                   MOVE "Y" TO WS-PAST-RANGE-SWITCH
+               END-IF
+           END-IF.
+
+       END PROGRAM CONTEXT-RANGE-REPORT.
