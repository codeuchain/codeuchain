@@ -1,7 +1,7 @@
       *================================================================*
       * COBOL Implementation - Context Module                        *
       *                                                                *
-      * Simple file-based context storage for COBOL implementation.   *
+      * Keyed file-based context storage for COBOL implementation.    *
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -12,25 +12,80 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CONTEXT-FILE ASSIGN TO "context.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONTEXT-KEY
+               LOCK MODE IS AUTOMATIC
                FILE STATUS IS FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+      * CONTEXT-EXPIRY is an absolute YYYYMMDD expiry date; zero means
+      * the record never expires. Set by INSERT-TTL, left zero by a
+      * plain INSERT, and checked by GET on every lookup so an expired
+      * record reads back as NOTFOUND without waiting on a batch sweep.
        FD  CONTEXT-FILE.
        01  CONTEXT-RECORD.
            05  CONTEXT-KEY           PIC X(50).
-           05  CONTEXT-VALUE         PIC X(1000).
+           05  CONTEXT-VALUE         PIC X(10000).
+           05  CONTEXT-EXPIRY        PIC 9(8).
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS               PIC XX.
+           88  FILE-STATUS-BUSY              VALUES "91" THRU "99".
        01  WS-OPERATION              PIC X(10).
        01  WS-ACTUAL-KEY            PIC X(50).
 
+      * INSERT-TTL support: the key argument carries "<key>:<days>",
+      * split apart here and turned into an absolute expiry date the
+      * same way BUSINESS-DAY-CALC turns a day count into a date --
+      * FUNCTION INTEGER-OF-DATE, add the day count, FUNCTION
+      * DATE-OF-INTEGER back. WS-TARGET-EXPIRY/WS-TARGET-KEY are also
+      * the common inputs INSERT-RECORD-CORE writes from, so a plain
+      * INSERT (which never expires) just sets them directly.
+       01  WS-TARGET-KEY             PIC X(50).
+       01  WS-TARGET-EXPIRY          PIC 9(8) VALUE 0.
+       01  WS-TTL-KEY                PIC X(50).
+       01  WS-TTL-DAYS               PIC X(10).
+       01  WS-TTL-DAYS-NUM           PIC S9(4) COMP.
+       01  WS-TODAY-DATE             PIC 9(8).
+       01  WS-EXPIRY-INTEGER         PIC S9(9) COMP-3.
+
+      * Concurrent-access handling: two batch jobs (or an online link
+      * and a batch job) can legitimately try to touch context.dat at
+      * the same moment. LOCK MODE IS AUTOMATIC above takes a record
+      * lock for every I-O/EXTEND access and releases it at the next
+      * I-O or CLOSE; these fields back a short retry-with-delay loop
+      * for the OPEN itself, which is where a same-record collision
+      * between two jobs actually shows up as a non-zero FILE-STATUS.
+       01  WS-RETRY-COUNT            PIC 9(02) VALUE 0.
+       01  WS-MAX-RETRIES            PIC 9(02) VALUE 10.
+       01  WS-RETRY-DELAY-SECS       PIC 9(04) COMP VALUE 1.
+
+      * GET-LATEST support: the key passed in is treated as a prefix,
+      * not a full key, so a caller can keep several records under one
+      * logical name (e.g. a zero-padded sequence or run-id suffix) and
+      * ask for whichever one sorts last -- the same ascending-key-order
+      * browse CONTEXT-RANGE-REPORT already uses to walk the file.
+       01  WS-PREFIX-LEN             PIC S9(4) COMP VALUE 0.
+       01  WS-PREFIX-DONE-SWITCH     PIC X(1) VALUE "N".
+           88  WS-PREFIX-DONE                VALUE "Y".
+       01  WS-FOUND-SWITCH           PIC X(1) VALUE "N".
+           88  WS-FOUND-MATCH                VALUE "Y".
+       01  WS-LATEST-VALUE           PIC X(10000).
+
        LINKAGE SECTION.
        01  LS-KEY                    PIC X(50).
-       01  LS-VALUE                  PIC X(1000).
-       01  LS-RESULT                 PIC X(10).
+       01  LS-VALUE                  PIC X(10000).
+       COPY "result-status.cob"
+           REPLACING PFX-RESULT-STATUS   BY LS-RESULT
+                     PFX-RESULT-SUCCESS  BY LS-RESULT-SUCCESS
+                     PFX-RESULT-ERROR    BY LS-RESULT-ERROR
+                     PFX-RESULT-NOTFOUND BY LS-RESULT-NOTFOUND
+                     PFX-RESULT-LOCKED   BY LS-RESULT-LOCKED
+                     PFX-RESULT-NOFILE   BY LS-RESULT-NOFILE
+                     PFX-RESULT-INVALID  BY LS-RESULT-INVALID
+                     PFX-RESULT-HALT     BY LS-RESULT-HALT.
 
        PROCEDURE DIVISION USING LS-KEY, LS-VALUE, LS-RESULT.
 
@@ -41,59 +96,258 @@
            EVALUATE WS-OPERATION
                WHEN "INSERT"
                    PERFORM INSERT-OPERATION
+               WHEN "INSERT-TTL"
+                   PERFORM INSERT-TTL-OPERATION
                WHEN "GET"
                    PERFORM GET-OPERATION
+               WHEN "DELETE"
+                   PERFORM DELETE-OPERATION
+               WHEN "GET-LATEST"
+                   PERFORM GET-LATEST-OPERATION
                WHEN OTHER
-                   MOVE "INVALID" TO LS-RESULT
+                   SET LS-RESULT-INVALID TO TRUE
            END-EVALUATE.
 
            GOBACK.
 
+      *----------------------------------------------------------------*
+      * INSERT-OPERATION - writes a new keyed record, or overwrites   *
+      * the existing record for that key via REWRITE so a key never   *
+      * appears more than once in context.dat. A plain INSERT never   *
+      * expires.                                                       *
+      *----------------------------------------------------------------*
        INSERT-OPERATION.
-           OPEN EXTEND CONTEXT-FILE
+           MOVE WS-ACTUAL-KEY TO WS-TARGET-KEY
+           MOVE 0 TO WS-TARGET-EXPIRY
+           PERFORM INSERT-RECORD-CORE.
+
+      *----------------------------------------------------------------*
+      * INSERT-TTL-OPERATION - same as INSERT, but the key argument is *
+      * "<key>:<days>"; the record is written with an absolute expiry  *
+      * date that many days out, so GET stops returning it once it has *
+      * passed and CONTEXT-EXPIRY-SWEEP can reclaim it.                *
+      *----------------------------------------------------------------*
+       INSERT-TTL-OPERATION.
+           PERFORM PARSE-TTL-KEY
+           PERFORM COMPUTE-EXPIRY-DATE
+           PERFORM INSERT-RECORD-CORE.
+
+       PARSE-TTL-KEY.
+           MOVE SPACES TO WS-TTL-KEY
+           MOVE SPACES TO WS-TTL-DAYS
+           UNSTRING WS-ACTUAL-KEY DELIMITED BY ":"
+               INTO WS-TTL-KEY WS-TTL-DAYS
+           END-UNSTRING
+           MOVE WS-TTL-KEY TO WS-TARGET-KEY.
+
+       COMPUTE-EXPIRY-DATE.
+           COMPUTE WS-TTL-DAYS-NUM = FUNCTION NUMVAL(WS-TTL-DAYS)
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-EXPIRY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) + WS-TTL-DAYS-NUM
+           COMPUTE WS-TARGET-EXPIRY =
+               FUNCTION DATE-OF-INTEGER(WS-EXPIRY-INTEGER).
+
+       INSERT-RECORD-CORE.
+           PERFORM OPEN-I-O-CONTEXT-WITH-RETRY
+           IF FILE-STATUS = "35"
+               OPEN OUTPUT CONTEXT-FILE
+               CLOSE CONTEXT-FILE
+               PERFORM OPEN-I-O-CONTEXT-WITH-RETRY
+           END-IF
+
            IF FILE-STATUS = "00"
-               MOVE WS-ACTUAL-KEY TO CONTEXT-KEY
+               MOVE WS-TARGET-KEY TO CONTEXT-KEY
                MOVE LS-VALUE TO CONTEXT-VALUE
+               MOVE WS-TARGET-EXPIRY TO CONTEXT-EXPIRY
                WRITE CONTEXT-RECORD
-               MOVE "SUCCESS" TO LS-RESULT
-               DISPLAY "CONTEXT: Record inserted"
-           ELSE
-               CLOSE CONTEXT-FILE
-               OPEN OUTPUT CONTEXT-FILE
                IF FILE-STATUS = "00"
-                   MOVE WS-ACTUAL-KEY TO CONTEXT-KEY
-                   MOVE LS-VALUE TO CONTEXT-VALUE
-                   WRITE CONTEXT-RECORD
-                   MOVE "SUCCESS" TO LS-RESULT
+                   SET LS-RESULT-SUCCESS TO TRUE
                    DISPLAY "CONTEXT: Record inserted"
+               ELSE IF FILE-STATUS = "22"
+                   REWRITE CONTEXT-RECORD
+                   IF FILE-STATUS = "00"
+                       SET LS-RESULT-SUCCESS TO TRUE
+                       DISPLAY "CONTEXT: Record updated"
+                   ELSE
+                       SET LS-RESULT-ERROR TO TRUE
+                       DISPLAY "CONTEXT: Failed to update record"
+                   END-IF
                ELSE
-                   MOVE "ERROR" TO LS-RESULT
-                   DISPLAY "CONTEXT: Failed to create file"
+                   SET LS-RESULT-ERROR TO TRUE
+                   DISPLAY "CONTEXT: Failed to write record"
                END-IF
-           END-IF
-           CLOSE CONTEXT-FILE.
+               CLOSE CONTEXT-FILE
+           ELSE
+               IF FILE-STATUS-BUSY
+                   SET LS-RESULT-LOCKED TO TRUE
+                   DISPLAY "CONTEXT: Gave up waiting for file lock"
+               ELSE
+                   SET LS-RESULT-ERROR TO TRUE
+                   DISPLAY "CONTEXT: Failed to open/create file"
+               END-IF
+           END-IF.
 
+      *----------------------------------------------------------------*
+      * GET-OPERATION - direct keyed READ instead of a linear scan.   *
+      * Opened INPUT (not I-O), so a plain lookup never takes a       *
+      * record lock of its own and cannot block a concurrent writer.  *
+      *----------------------------------------------------------------*
        GET-OPERATION.
-           OPEN INPUT CONTEXT-FILE
+           MOVE SPACES TO LS-VALUE
+           PERFORM OPEN-INPUT-CONTEXT-WITH-RETRY
            IF FILE-STATUS = "00"
-               MOVE "NOTFOUND" TO LS-RESULT
-               MOVE SPACES TO LS-VALUE
-               PERFORM UNTIL FILE-STATUS NOT = "00"
-                   READ CONTEXT-FILE
-                   AT END
-                       EXIT PERFORM
-                   NOT AT END
-                       IF CONTEXT-KEY = WS-ACTUAL-KEY
-                           MOVE CONTEXT-VALUE TO LS-VALUE
-                           MOVE "SUCCESS" TO LS-RESULT
-                           EXIT PERFORM
-                       END-IF
-                   END-READ
-               END-PERFORM
+               MOVE WS-ACTUAL-KEY TO CONTEXT-KEY
+               READ CONTEXT-FILE
+                   KEY IS CONTEXT-KEY
+                   INVALID KEY
+                       SET LS-RESULT-NOTFOUND TO TRUE
+                   NOT INVALID KEY
+                       PERFORM CHECK-EXPIRY-AND-RETURN-VALUE
+               END-READ
+               CLOSE CONTEXT-FILE
            ELSE
-               MOVE "NOFILE" TO LS-RESULT
-               MOVE SPACES TO LS-VALUE
-           END-IF
-           CLOSE CONTEXT-FILE.
+               IF FILE-STATUS-BUSY
+                   SET LS-RESULT-LOCKED TO TRUE
+                   DISPLAY "CONTEXT: Gave up waiting for file lock"
+               ELSE
+                   SET LS-RESULT-NOFILE TO TRUE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * CHECK-EXPIRY-AND-RETURN-VALUE - a record whose CONTEXT-EXPIRY  *
+      * has passed reads back as NOTFOUND instead of SUCCESS, the same *
+      * as if it had already been swept, so a caller never has to wait *
+      * on the batch sweep to see a TTL take effect. The record itself *
+      * is left in place -- GET is INPUT-only and takes no lock, so    *
+      * deleting it is CONTEXT-EXPIRY-SWEEP's job, not GET's.          *
+      *----------------------------------------------------------------*
+       CHECK-EXPIRY-AND-RETURN-VALUE.
+           IF CONTEXT-EXPIRY > 0
+               ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+               IF CONTEXT-EXPIRY < WS-TODAY-DATE
+                   SET LS-RESULT-NOTFOUND TO TRUE
+               ELSE
+                   MOVE CONTEXT-VALUE TO LS-VALUE
+                   SET LS-RESULT-SUCCESS TO TRUE
+               END-IF
+           ELSE
+               MOVE CONTEXT-VALUE TO LS-VALUE
+               SET LS-RESULT-SUCCESS TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * DELETE-OPERATION - removes the record for a key so abandoned  *
+      * or cancelled work does not sit in context.dat forever.        *
+      *----------------------------------------------------------------*
+       DELETE-OPERATION.
+           PERFORM OPEN-I-O-CONTEXT-WITH-RETRY
+           IF FILE-STATUS = "00"
+               MOVE WS-ACTUAL-KEY TO CONTEXT-KEY
+               DELETE CONTEXT-FILE
+                   INVALID KEY
+                       SET LS-RESULT-NOTFOUND TO TRUE
+                   NOT INVALID KEY
+                       SET LS-RESULT-SUCCESS TO TRUE
+                       DISPLAY "CONTEXT: Record deleted"
+               END-DELETE
+               CLOSE CONTEXT-FILE
+           ELSE
+               IF FILE-STATUS-BUSY
+                   SET LS-RESULT-LOCKED TO TRUE
+                   DISPLAY "CONTEXT: Gave up waiting for file lock"
+               ELSE
+                   SET LS-RESULT-NOFILE TO TRUE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * GET-LATEST-OPERATION - the key supplied is a prefix; this      *
+      * positions at the first key not less than that prefix and reads *
+      * forward while the key still starts with it, keeping the value  *
+      * of the last one seen. Since records sort in ascending key       *
+      * order, and prefix-matching keys are therefore contiguous, the   *
+      * first non-matching key (or end of file) ends the scan.          *
+      *----------------------------------------------------------------*
+       GET-LATEST-OPERATION.
+           MOVE SPACES TO LS-VALUE
+           MOVE "N" TO WS-FOUND-SWITCH
+           MOVE "N" TO WS-PREFIX-DONE-SWITCH
+           MOVE 0 TO WS-PREFIX-LEN
+           INSPECT WS-ACTUAL-KEY
+               TALLYING WS-PREFIX-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           PERFORM OPEN-INPUT-CONTEXT-WITH-RETRY
+           IF FILE-STATUS = "00"
+               MOVE WS-ACTUAL-KEY TO CONTEXT-KEY
+               START CONTEXT-FILE KEY IS NOT LESS THAN CONTEXT-KEY
+                   INVALID KEY
+                       MOVE "Y" TO WS-PREFIX-DONE-SWITCH
+               END-START
+
+               PERFORM SCAN-FOR-LATEST-IN-PREFIX
+                   UNTIL WS-PREFIX-DONE
+
+               CLOSE CONTEXT-FILE
+
+               IF WS-FOUND-MATCH
+                   MOVE WS-LATEST-VALUE TO LS-VALUE
+                   SET LS-RESULT-SUCCESS TO TRUE
+               ELSE
+                   SET LS-RESULT-NOTFOUND TO TRUE
+               END-IF
+           ELSE
+               IF FILE-STATUS-BUSY
+                   SET LS-RESULT-LOCKED TO TRUE
+                   DISPLAY "CONTEXT: Gave up waiting for file lock"
+               ELSE
+                   SET LS-RESULT-NOFILE TO TRUE
+               END-IF
+           END-IF.
+
+       SCAN-FOR-LATEST-IN-PREFIX.
+           IF CONTEXT-KEY(1:WS-PREFIX-LEN) NOT =
+                   WS-ACTUAL-KEY(1:WS-PREFIX-LEN)
+               MOVE "Y" TO WS-PREFIX-DONE-SWITCH
+           ELSE
+               MOVE CONTEXT-VALUE TO WS-LATEST-VALUE
+               MOVE "Y" TO WS-FOUND-SWITCH
+               READ CONTEXT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-PREFIX-DONE-SWITCH
+               END-READ
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * OPEN-I-O-CONTEXT-WITH-RETRY / OPEN-INPUT-CONTEXT-WITH-RETRY -  *
+      * another job holding a lock on context.dat shows up here as a  *
+      * non-zero OPEN status; back off and retry a bounded number of  *
+      * times before surfacing FILE-STATUS-BUSY to the caller.        *
+      *----------------------------------------------------------------*
+       OPEN-I-O-CONTEXT-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           OPEN I-O CONTEXT-FILE
+           PERFORM RETRY-I-O-OPEN
+               UNTIL NOT FILE-STATUS-BUSY
+                  OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+       RETRY-I-O-OPEN.
+           ADD 1 TO WS-RETRY-COUNT
+           CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+           OPEN I-O CONTEXT-FILE.
+
+       OPEN-INPUT-CONTEXT-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           OPEN INPUT CONTEXT-FILE
+           PERFORM RETRY-INPUT-OPEN
+               UNTIL NOT FILE-STATUS-BUSY
+                  OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+       RETRY-INPUT-OPEN.
+           ADD 1 TO WS-RETRY-COUNT
+           CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+           OPEN INPUT CONTEXT-FILE.
 
-       END PROGRAM CONTEXT.
\ No newline at end of file
+       END PROGRAM CONTEXT.
