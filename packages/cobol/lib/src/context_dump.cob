@@ -0,0 +1,79 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - Context Dump Utility        *
+      *                                                                *
+      * Reads every CONTEXT-RECORD out of context.dat sequentially   *
+      * and DISPLAYs the CONTEXT-KEY/CONTEXT-VALUE pair, since         *
+      * CONTEXT (context.cob) only exposes single-key INSERT/GET/     *
+      * DELETE and there was previously no way to see what had        *
+      * accumulated in the file short of a text editor.                *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTEXT-DUMP.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTEXT-FILE ASSIGN TO "context.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CONTEXT-KEY
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTEXT-FILE.
+       01  CONTEXT-RECORD.
+           05  CONTEXT-KEY           PIC X(50).
+           05  CONTEXT-VALUE         PIC X(10000).
+           05  CONTEXT-EXPIRY        PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS               PIC XX.
+       01  WS-RECORD-COUNT           PIC 9(7) VALUE 0.
+       01  WS-EOF-SWITCH             PIC X(1) VALUE "N".
+           88  WS-END-OF-FILE                VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "=========================================="
+           DISPLAY "CodeUChain COBOL - CONTEXT-DUMP"
+           DISPLAY "=========================================="
+
+           OPEN INPUT CONTEXT-FILE
+
+           IF FILE-STATUS = "00"
+               PERFORM READ-NEXT-RECORD
+               PERFORM DISPLAY-ONE-RECORD
+                   UNTIL WS-END-OF-FILE
+               CLOSE CONTEXT-FILE
+           ELSE
+               DISPLAY "CONTEXT-DUMP: Unable to open context.dat, "
+                       "status " FILE-STATUS
+           END-IF
+
+           DISPLAY "=========================================="
+           DISPLAY "Records dumped: " WS-RECORD-COUNT
+           DISPLAY "=========================================="
+
+           STOP RUN.
+
+       DISPLAY-ONE-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           DISPLAY "KEY: " CONTEXT-KEY
+           DISPLAY "VALUE: " CONTEXT-VALUE
+           IF CONTEXT-EXPIRY > 0
+               DISPLAY "EXPIRES: " CONTEXT-EXPIRY
+           END-IF
+           DISPLAY "--------------------------------------------"
+           PERFORM READ-NEXT-RECORD.
+
+       READ-NEXT-RECORD.
+           READ CONTEXT-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       END PROGRAM CONTEXT-DUMP.
