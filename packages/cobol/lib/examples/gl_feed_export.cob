@@ -0,0 +1,238 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - GL Feed Export Link          *
+      *                                                                *
+      * Posts a loan application's principal to the general ledger    *
+      * feed the finance system picks up downstream: a debit to Loans  *
+      * Receivable and an offsetting credit to Cash, appended to       *
+      * gl_feed.dat as a pair of fixed-width entries the same way      *
+      * LOGGING-MIDDLEWARE appends fixed-width entries to              *
+      * codeuchain.log.                                                *
+      *                                                                *
+      * A context still carrying "Review Required: YES" without an    *
+      * "Approval Status: APPROVED" alongside it (HIGH-VALUE-REVIEW-   *
+      * FLAG and APPROVAL-QUEUE's own labels) means the item was       *
+      * flagged for dual control and never cleared -- this link        *
+      * refuses to post it, HALTing the chain the same way APPROVAL-   *
+      * QUEUE itself halts an unapproved submission, so a large loan   *
+      * can't reach the GL feed by skipping the approval step.         *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-FEED-EXPORT.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-FEED-FILE ASSIGN TO "gl_feed.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-FEED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-FEED-FILE.
+       01  GL-FEED-RECORD.
+           05  GL-ENTRY-DATE          PIC X(8).
+           05  GL-ACCOUNT-CODE        PIC X(10).
+           05  GL-DEBIT-CREDIT        PIC X(1).
+           05  GL-AMOUNT              PIC S9(13)V99.
+           05  GL-REFERENCE           PIC X(30).
+           05  GL-DESCRIPTION         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  GL-FEED-STATUS             PIC XX.
+
+       01  WS-LOAN-AMOUNT             PIC S9(15)V9(4) COMP-3.
+       01  WS-POSTING-AMOUNT          PIC S9(13)V99.
+       01  WS-POSTING-DATE            PIC X(8).
+       01  WS-APPLICANT-NAME          PIC X(30).
+
+      * Dual-control gate: an item still flagged for review that has
+      * not been marked APPROVED must not post.
+       01  WS-REVIEW-REQUIRED-FLAG    PIC X(3) VALUE "NO".
+       01  WS-APPROVAL-STATUS         PIC X(10) VALUE SPACES.
+
+      * Applicant and Principal are parsed out of the context text by
+      * BUSINESS-CONTEXT (lib/src/business_context.cob) rather than
+      * re-running the same UNSTRING chain FINANCIAL-CALCULATOR uses;
+      * Review Required/Approval Status still need their own token
+      * extraction below since BUSINESS-CONTEXT doesn't know those
+      * labels.
+       01  WS-PARSE-REST              PIC X(10000).
+       01  WS-PARSE-JUNK              PIC X(10000).
+       01  WS-RAW-TOKEN               PIC X(50).
+
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-BC-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-BC-OPERATION-DATA
+                     PFX-OPERATION      BY WS-BC-OPERATION.
+       COPY "business-context.cob"
+           REPLACING PFX-BC-APPLICANT-NAME     BY WS-BC-APPLICANT-NAME
+                     PFX-BC-PRINCIPAL-AMOUNT   BY WS-BC-PRINCIPAL-AMOUNT
+                     PFX-BC-INTEREST-RATE      BY WS-BC-INTEREST-RATE
+                     PFX-BC-TIME-PERIOD        BY WS-BC-TIME-PERIOD
+                     PFX-BC-COMPOUND-FREQUENCY BY
+                         WS-BC-COMPOUND-FREQUENCY
+                     PFX-BUSINESS-CONTEXT      BY WS-BUSINESS-CONTEXT.
+       01  WS-BC-RESULT               PIC X(10).
+
+       01  WS-ENTRIES-WRITTEN         PIC 9(1) VALUE 0.
+
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-ED-AMOUNT.
+
+      * Fixed chart-of-accounts codes for a loan disbursement posting.
+       01  WS-ACCOUNT-LOANS-RECEIVABLE PIC X(10) VALUE "1200-LOAN".
+       01  WS-ACCOUNT-CASH             PIC X(10) VALUE "1000-CASH".
+
+       LINKAGE SECTION.
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY LS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY LS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY LS-LINK-NAME.
+       01  LS-INPUT-CONTEXT         PIC X(10000).
+       01  LS-OUTPUT-CONTEXT        PIC X(10000).
+       01  LS-LINK-RESULT           PIC X(10).
+
+       PROCEDURE DIVISION USING LS-LINK-NAME,
+                                 LS-INPUT-CONTEXT,
+                                 LS-OUTPUT-CONTEXT,
+                                 LS-LINK-RESULT.
+
+           DISPLAY "GL-FEED-EXPORT: Posting GL entries for: "
+                   LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+
+           PERFORM PARSE-VIA-BUSINESS-CONTEXT
+           PERFORM PARSE-REVIEW-REQUIRED
+           PERFORM PARSE-APPROVAL-STATUS
+
+           IF WS-REVIEW-REQUIRED-FLAG = "YES"
+                   AND WS-APPROVAL-STATUS NOT = "APPROVED"
+               MOVE "HALT" TO LS-LINK-RESULT
+               MOVE SPACES TO LS-OUTPUT-CONTEXT
+               STRING FUNCTION TRIM(LS-INPUT-CONTEXT) DELIMITED BY SIZE
+                       " GL Feed: Blocked pending approval"
+                       DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+           ELSE IF WS-LOAN-AMOUNT = 0
+               MOVE "SUCCESS" TO LS-LINK-RESULT
+               MOVE SPACES TO LS-OUTPUT-CONTEXT
+               STRING FUNCTION TRIM(LS-INPUT-CONTEXT) DELIMITED BY SIZE
+                       " GL Feed: Skipped (no amount to post)"
+                       DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+           ELSE
+               PERFORM POST-GL-ENTRIES
+               PERFORM BUILD-OUTPUT-CONTEXT
+               MOVE "SUCCESS" TO LS-LINK-RESULT
+           END-IF
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * PARSE-VIA-BUSINESS-CONTEXT - hands the context text to         *
+      * BUSINESS-CONTEXT for the applicant name (the GL reference) and *
+      * principal amount (the posting amount), the same PARSE          *
+      * operation AMORTIZATION-SCHEDULE and FINANCIAL-CALCULATOR use.  *
+      *----------------------------------------------------------------*
+       PARSE-VIA-BUSINESS-CONTEXT.
+           MOVE 5 TO WS-BC-OPERATION-LEN
+           MOVE "PARSE" TO WS-BC-OPERATION-DATA
+           CALL "BUSINESS-CONTEXT" USING
+               WS-BC-OPERATION,
+               LS-INPUT-CONTEXT,
+               WS-BUSINESS-CONTEXT,
+               WS-BC-RESULT
+
+           MOVE WS-BC-APPLICANT-NAME TO WS-APPLICANT-NAME
+           MOVE WS-BC-PRINCIPAL-AMOUNT TO WS-LOAN-AMOUNT.
+
+       EXTRACT-FIRST-TOKEN.
+           MOVE SPACES TO WS-RAW-TOKEN
+           MOVE SPACES TO WS-PARSE-JUNK
+           UNSTRING WS-PARSE-REST DELIMITED BY SPACE
+               INTO WS-PARSE-JUNK WS-RAW-TOKEN
+           END-UNSTRING.
+
+      *----------------------------------------------------------------*
+      * PARSE-REVIEW-REQUIRED / PARSE-APPROVAL-STATUS - the dual-      *
+      * control markers HIGH-VALUE-REVIEW-FLAG and APPROVAL-QUEUE      *
+      * leave in the context; missing labels default to "not flagged" *
+      * and "not approved" respectively, the safer default either way. *
+      *----------------------------------------------------------------*
+       PARSE-REVIEW-REQUIRED.
+           MOVE SPACES TO WS-PARSE-REST
+           MOVE "NO" TO WS-REVIEW-REQUIRED-FLAG
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Review Required:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+           IF WS-PARSE-REST NOT = SPACES
+               PERFORM EXTRACT-FIRST-TOKEN
+               MOVE WS-RAW-TOKEN TO WS-REVIEW-REQUIRED-FLAG
+           END-IF.
+
+       PARSE-APPROVAL-STATUS.
+           MOVE SPACES TO WS-PARSE-REST
+           MOVE SPACES TO WS-APPROVAL-STATUS
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Approval Status:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+           IF WS-PARSE-REST NOT = SPACES
+               PERFORM EXTRACT-FIRST-TOKEN
+               MOVE WS-RAW-TOKEN TO WS-APPROVAL-STATUS
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * POST-GL-ENTRIES - a balanced pair: debit Loans Receivable,     *
+      * credit Cash, both for the same amount, so the feed never goes  *
+      * out of balance one entry at a time.                            *
+      *----------------------------------------------------------------*
+       POST-GL-ENTRIES.
+           ACCEPT WS-POSTING-DATE FROM DATE YYYYMMDD
+           MOVE WS-LOAN-AMOUNT TO WS-POSTING-AMOUNT
+           MOVE 0 TO WS-ENTRIES-WRITTEN
+
+           OPEN EXTEND GL-FEED-FILE
+           IF GL-FEED-STATUS = "35"
+               OPEN OUTPUT GL-FEED-FILE
+               CLOSE GL-FEED-FILE
+               OPEN EXTEND GL-FEED-FILE
+           END-IF
+
+           IF GL-FEED-STATUS = "00" OR GL-FEED-STATUS = "05"
+               MOVE WS-POSTING-DATE TO GL-ENTRY-DATE
+               MOVE WS-ACCOUNT-LOANS-RECEIVABLE TO GL-ACCOUNT-CODE
+               MOVE "D" TO GL-DEBIT-CREDIT
+               MOVE WS-POSTING-AMOUNT TO GL-AMOUNT
+               MOVE WS-APPLICANT-NAME TO GL-REFERENCE
+               MOVE "Loan disbursement - principal" TO GL-DESCRIPTION
+               WRITE GL-FEED-RECORD
+               ADD 1 TO WS-ENTRIES-WRITTEN
+
+               MOVE WS-ACCOUNT-CASH TO GL-ACCOUNT-CODE
+               MOVE "C" TO GL-DEBIT-CREDIT
+               MOVE "Loan disbursement - funding" TO GL-DESCRIPTION
+               WRITE GL-FEED-RECORD
+               ADD 1 TO WS-ENTRIES-WRITTEN
+
+               CLOSE GL-FEED-FILE
+               DISPLAY "GL-FEED-EXPORT: 2 entries posted to gl_feed.dat"
+           ELSE
+               DISPLAY "GL-FEED-EXPORT: Failed to open gl_feed.dat, "
+                       "status " GL-FEED-STATUS
+           END-IF.
+
+       BUILD-OUTPUT-CONTEXT.
+           MOVE WS-LOAN-AMOUNT TO WS-ED-AMOUNT
+           MOVE SPACES TO LS-OUTPUT-CONTEXT
+           STRING FUNCTION TRIM(LS-INPUT-CONTEXT) DELIMITED BY SIZE
+                   " GL Feed: " DELIMITED BY SIZE
+                   WS-ENTRIES-WRITTEN DELIMITED BY SIZE
+                   " entries posted, Amount: " DELIMITED BY SIZE
+                   WS-ED-AMOUNT DELIMITED BY SIZE
+               INTO LS-OUTPUT-CONTEXT
+           END-STRING.
+
+       END PROGRAM GL-FEED-EXPORT.
