@@ -29,19 +29,27 @@
        01  WS-MIDDLEWARE-NAME        PIC X(50).
        01  WS-MIDDLEWARE-DESCRIPTION PIC X(200).
 
-       01  WS-CURRENT-TIME           PIC X(20).
+       01  WS-CURRENT-DATE           PIC X(8).
+       01  WS-CURRENT-TIME           PIC X(8).
+       01  WS-FULL-TIMESTAMP         PIC X(20).
        01  WS-LOG-LEVEL              PIC X(10).
        01  WS-LOG-COMPONENT          PIC X(50).
        01  WS-LOG-MESSAGE            PIC X(500).
+       01  WS-OPERATION-KEYWORD      PIC X(20).
+       01  WS-SEVERITY-TOKEN         PIC X(10).
+       01  WS-COMPLIANCE-HITS        PIC S9(4) COMP.
+       01  WS-RUN-ID                 PIC X(14).
 
        LINKAGE SECTION.
-       01  LS-MIDDLEWARE-NAME.
-           05  LS-MIDDLEWARE-NAME-LEN    PIC S9(4) COMP.
-           05  LS-MIDDLEWARE-NAME-DATA   PIC X(30).
+       COPY "middleware-name.cob"
+           REPLACING PFX-MIDDLEWARE-NAME-LEN  BY LS-MIDDLEWARE-NAME-LEN
+                     PFX-MIDDLEWARE-NAME-DATA BY LS-MIDDLEWARE-NAME-DATA
+                     PFX-MIDDLEWARE-NAME      BY LS-MIDDLEWARE-NAME.
        01  LS-CONTEXT-DATA          PIC X(10000).
-       01  LS-OPERATION.
-           05  LS-OPERATION-LEN          PIC S9(4) COMP.
-           05  LS-OPERATION-DATA         PIC X(20).
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY LS-OPERATION-LEN
+                     PFX-OPERATION-DATA BY LS-OPERATION-DATA
+                     PFX-OPERATION      BY LS-OPERATION.
        01  LS-RESULT                PIC X(10).
 
        PROCEDURE DIVISION USING LS-MIDDLEWARE-NAME,
@@ -49,13 +57,26 @@
                                LS-OPERATION,
                                LS-RESULT.
 
-           EVALUATE LS-OPERATION-DATA(1:LS-OPERATION-LEN)
+           MOVE SPACES TO WS-OPERATION-KEYWORD
+           MOVE SPACES TO WS-SEVERITY-TOKEN
+           UNSTRING LS-OPERATION-DATA(1:LS-OPERATION-LEN)
+                   DELIMITED BY SPACE
+               INTO WS-OPERATION-KEYWORD WS-SEVERITY-TOKEN
+           END-UNSTRING
+
+           EVALUATE WS-OPERATION-KEYWORD
                WHEN "GET-NAME"
                    PERFORM GET-NAME-OPERATION
                WHEN "BEFORE"
                    PERFORM BEFORE-OPERATION
                WHEN "AFTER"
                    PERFORM AFTER-OPERATION
+               WHEN "LOG-ERROR"
+                   PERFORM LOG-ERROR-OPERATION
+               WHEN "JOB-START"
+                   PERFORM JOB-START-OPERATION
+               WHEN "JOB-END"
+                   PERFORM JOB-END-OPERATION
                WHEN OTHER
                    MOVE "INVALID" TO LS-RESULT
            END-EVALUATE.
@@ -67,13 +88,35 @@
            MOVE "LOGGING-MIDDLEWARE" TO LS-MIDDLEWARE-NAME-DATA
            MOVE "SUCCESS" TO LS-RESULT.
 
+      *----------------------------------------------------------------*
+      * BEFORE-OPERATION - logs the chain-starting entry and also     *
+      * acts as a simple compliance gate: a context carrying          *
+      * "Compliance: BLOCKED" (the way a blocklist-checking step      *
+      * upstream would flag it) is logged as a WARN and the operation *
+      * returns HALT instead of SUCCESS, so the calling chain skips   *
+      * its remaining links instead of processing blocked work.       *
+      *----------------------------------------------------------------*
        BEFORE-OPERATION.
            MOVE "INFO" TO WS-LOG-LEVEL
            MOVE "CHAIN" TO WS-LOG-COMPONENT
            MOVE "Chain execution starting" TO WS-LOG-MESSAGE
 
            PERFORM WRITE-LOG-ENTRY
-           MOVE "SUCCESS" TO LS-RESULT.
+
+           MOVE 0 TO WS-COMPLIANCE-HITS
+           INSPECT LS-CONTEXT-DATA TALLYING WS-COMPLIANCE-HITS
+               FOR ALL "Compliance: BLOCKED"
+
+           IF WS-COMPLIANCE-HITS > 0
+               MOVE "WARN" TO WS-LOG-LEVEL
+               MOVE "CHAIN" TO WS-LOG-COMPONENT
+               MOVE "Chain halted by compliance block"
+                   TO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG-ENTRY
+               MOVE "HALT" TO LS-RESULT
+           ELSE
+               MOVE "SUCCESS" TO LS-RESULT
+           END-IF.
 
        AFTER-OPERATION.
            MOVE "INFO" TO WS-LOG-LEVEL
@@ -83,13 +126,88 @@
            PERFORM WRITE-LOG-ENTRY
            MOVE "SUCCESS" TO LS-RESULT.
 
+      *----------------------------------------------------------------*
+      * LOG-ERROR-OPERATION - writes a real ERROR (or caller-chosen    *
+      * severity) entry instead of the two canned INFO messages, so a  *
+      * failing link shows up in codeuchain.log. The severity is the  *
+      * second space-delimited word in LS-OPERATION-DATA (defaulting  *
+      * to ERROR when the caller doesn't supply one) and the message  *
+      * text is passed in LS-CONTEXT-DATA.                             *
+      *----------------------------------------------------------------*
+       LOG-ERROR-OPERATION.
+           IF WS-SEVERITY-TOKEN = SPACES
+               MOVE "ERROR" TO WS-LOG-LEVEL
+           ELSE
+               MOVE WS-SEVERITY-TOKEN TO WS-LOG-LEVEL
+           END-IF
+           MOVE "CHAIN" TO WS-LOG-COMPONENT
+           MOVE LS-CONTEXT-DATA(1:500) TO WS-LOG-MESSAGE
+
+           PERFORM WRITE-LOG-ENTRY
+           MOVE "SUCCESS" TO LS-RESULT.
+
+      *----------------------------------------------------------------*
+      * JOB-START-OPERATION - writes a run-id header line marking the *
+      * start of a job (a batch run, not a single chain execution) in *
+      * the shared log, so one run's entries can be told apart from   *
+      * the next. The run-id (job start date/time) is handed back to  *
+      * the caller through LS-CONTEXT-DATA for use on JOB-END and in  *
+      * the job's own console/report output.                          *
+      *----------------------------------------------------------------*
+       JOB-START-OPERATION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE SPACES TO WS-RUN-ID
+           STRING WS-CURRENT-DATE DELIMITED BY SIZE
+                   WS-CURRENT-TIME DELIMITED BY SIZE
+                   INTO WS-RUN-ID
+           END-STRING
+
+           MOVE "INFO" TO WS-LOG-LEVEL
+           MOVE "JOB" TO WS-LOG-COMPONENT
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "===== RUN START run-id=" DELIMITED BY SIZE
+                   WS-RUN-ID DELIMITED BY SIZE
+                   " =====" DELIMITED BY SIZE
+                   INTO WS-LOG-MESSAGE
+           END-STRING
+           PERFORM WRITE-LOG-ENTRY
+
+           MOVE SPACES TO LS-CONTEXT-DATA
+           MOVE WS-RUN-ID TO LS-CONTEXT-DATA(1:14)
+           MOVE "SUCCESS" TO LS-RESULT.
+
+      *----------------------------------------------------------------*
+      * JOB-END-OPERATION - writes the matching trailer line. The     *
+      * caller passes its run-id and whatever summary text it wants   *
+      * (record counts, etc.) in LS-CONTEXT-DATA.                      *
+      *----------------------------------------------------------------*
+       JOB-END-OPERATION.
+           MOVE "INFO" TO WS-LOG-LEVEL
+           MOVE "JOB" TO WS-LOG-COMPONENT
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "===== RUN END " DELIMITED BY SIZE
+                   FUNCTION TRIM(LS-CONTEXT-DATA(1:400))
+                       DELIMITED BY SIZE
+                   " =====" DELIMITED BY SIZE
+                   INTO WS-LOG-MESSAGE
+           END-STRING
+           PERFORM WRITE-LOG-ENTRY
+           MOVE "SUCCESS" TO LS-RESULT.
+
        WRITE-LOG-ENTRY.
            OPEN EXTEND LOG-FILE
 
            IF LOG-STATUS = "00" OR LOG-STATUS = "05"
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
                ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE SPACES TO WS-FULL-TIMESTAMP
+               STRING WS-CURRENT-DATE DELIMITED BY SIZE
+                       WS-CURRENT-TIME DELIMITED BY SIZE
+                       INTO WS-FULL-TIMESTAMP
+               END-STRING
 
-               MOVE WS-CURRENT-TIME TO LOG-TIMESTAMP
+               MOVE WS-FULL-TIMESTAMP TO LOG-TIMESTAMP
                MOVE WS-LOG-LEVEL TO LOG-LEVEL
                MOVE WS-LOG-COMPONENT TO LOG-COMPONENT
                MOVE WS-LOG-MESSAGE TO LOG-MESSAGE
