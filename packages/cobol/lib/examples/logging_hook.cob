@@ -0,0 +1,152 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - Logging Hook                 *
+      *                                                                *
+      * A lifecycle hook (as opposed to LOGGING-MIDDLEWARE's chain-    *
+      * level BEFORE/AFTER/JOB-START/JOB-END vocabulary) that appends  *
+      * an INIT/BEFORE/AFTER/LOG/ERROR entry to the same shared        *
+      * codeuchain.log every other logging entry point already writes  *
+      * to, tagged with component HOOK so a reader can tell a hook's   *
+      * entries apart from the chain middleware's.                     *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGGING-HOOK.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "codeuchain.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-RECORD.
+           05  LOG-TIMESTAMP         PIC X(20).
+           05  LOG-LEVEL             PIC X(10).
+           05  LOG-COMPONENT         PIC X(50).
+           05  LOG-MESSAGE           PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       01  LOG-STATUS                PIC XX.
+
+       01  WS-HOOK-NAME-DISPLAY      PIC X(30).
+       01  WS-CURRENT-DATE           PIC X(8).
+       01  WS-CURRENT-TIME           PIC X(8).
+       01  WS-FULL-TIMESTAMP         PIC X(20).
+       01  WS-LOG-LEVEL              PIC X(10).
+       01  WS-LOG-COMPONENT          PIC X(50) VALUE "HOOK".
+       01  WS-LOG-MESSAGE            PIC X(500).
+
+       LINKAGE SECTION.
+       COPY "hook-name.cob"
+           REPLACING PFX-HOOK-NAME-LEN  BY LS-HOOK-NAME-LEN
+                     PFX-HOOK-NAME-DATA BY LS-HOOK-NAME-DATA
+                     PFX-HOOK-NAME      BY LS-HOOK-NAME.
+       01  LS-STATE-DATA            PIC X(10000).
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY LS-OPERATION-LEN
+                     PFX-OPERATION-DATA BY LS-OPERATION-DATA
+                     PFX-OPERATION      BY LS-OPERATION.
+       01  LS-RESULT                PIC X(10).
+
+       PROCEDURE DIVISION USING LS-HOOK-NAME,
+                                 LS-STATE-DATA,
+                                 LS-OPERATION,
+                                 LS-RESULT.
+
+           MOVE LS-HOOK-NAME-DATA(1:LS-HOOK-NAME-LEN)
+               TO WS-HOOK-NAME-DISPLAY
+
+           EVALUATE LS-OPERATION-DATA(1:LS-OPERATION-LEN)
+               WHEN "INIT"
+                   PERFORM INIT-OPERATION
+               WHEN "BEFORE"
+                   PERFORM BEFORE-OPERATION
+               WHEN "AFTER"
+                   PERFORM AFTER-OPERATION
+               WHEN "LOG"
+                   PERFORM LOG-OPERATION
+               WHEN "ERROR"
+                   PERFORM ERROR-OPERATION
+               WHEN OTHER
+                   MOVE "INVALID" TO LS-RESULT
+           END-EVALUATE
+
+           GOBACK.
+
+       INIT-OPERATION.
+           MOVE "INFO" TO WS-LOG-LEVEL
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "Hook initialized: " DELIMITED BY SIZE
+                   WS-HOOK-NAME-DISPLAY DELIMITED BY SIZE
+                   INTO WS-LOG-MESSAGE
+           END-STRING
+           PERFORM WRITE-LOG-ENTRY
+           MOVE "SUCCESS" TO LS-RESULT.
+
+       BEFORE-OPERATION.
+           MOVE "INFO" TO WS-LOG-LEVEL
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "Before: " DELIMITED BY SIZE
+                   LS-STATE-DATA(1:480) DELIMITED BY SIZE
+                   INTO WS-LOG-MESSAGE
+           END-STRING
+           PERFORM WRITE-LOG-ENTRY
+           MOVE "SUCCESS" TO LS-RESULT.
+
+       AFTER-OPERATION.
+           MOVE "INFO" TO WS-LOG-LEVEL
+           MOVE SPACES TO WS-LOG-MESSAGE
+           STRING "After: " DELIMITED BY SIZE
+                   LS-STATE-DATA(1:480) DELIMITED BY SIZE
+                   INTO WS-LOG-MESSAGE
+           END-STRING
+           PERFORM WRITE-LOG-ENTRY
+           MOVE "SUCCESS" TO LS-RESULT.
+
+       LOG-OPERATION.
+           MOVE "INFO" TO WS-LOG-LEVEL
+           MOVE LS-STATE-DATA(1:500) TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG-ENTRY
+           MOVE "SUCCESS" TO LS-RESULT.
+
+       ERROR-OPERATION.
+           MOVE "ERROR" TO WS-LOG-LEVEL
+           MOVE LS-STATE-DATA(1:500) TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG-ENTRY
+           MOVE "SUCCESS" TO LS-RESULT.
+
+       WRITE-LOG-ENTRY.
+           OPEN EXTEND LOG-FILE
+           IF LOG-STATUS = "35"
+               OPEN OUTPUT LOG-FILE
+               CLOSE LOG-FILE
+               OPEN EXTEND LOG-FILE
+           END-IF
+
+           IF LOG-STATUS = "00" OR LOG-STATUS = "05"
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-CURRENT-TIME FROM TIME
+               MOVE SPACES TO WS-FULL-TIMESTAMP
+               STRING WS-CURRENT-DATE DELIMITED BY SIZE
+                       WS-CURRENT-TIME DELIMITED BY SIZE
+                       INTO WS-FULL-TIMESTAMP
+               END-STRING
+
+               MOVE WS-FULL-TIMESTAMP TO LOG-TIMESTAMP
+               MOVE WS-LOG-LEVEL TO LOG-LEVEL
+               MOVE WS-LOG-COMPONENT TO LOG-COMPONENT
+               MOVE WS-LOG-MESSAGE TO LOG-MESSAGE
+
+               WRITE LOG-RECORD
+               DISPLAY "LOGGING-HOOK: Log entry written successfully"
+           ELSE
+               DISPLAY "LOGGING-HOOK: Failed to open log file"
+           END-IF
+
+           CLOSE LOG-FILE.
+
+       END PROGRAM LOGGING-HOOK.
