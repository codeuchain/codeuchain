@@ -0,0 +1,177 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - Rate Table Lookup Link      *
+      *                                                                *
+      * FINANCIAL-CALCULATOR and EARLY-PAYOFF-CALC both expect the     *
+      * caller to already know the rate to quote; this link is the     *
+      * piece that decides it, looking a borrower's credit tier up in  *
+      * a small static pricing table and handing back the rate that    *
+      * tier is currently quoted, so a chain can price a loan starting *
+      * from nothing more than principal/term/tier.                    *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATE-TABLE.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Static pricing table: built once per call by BUILD-RATE-TABLE
+      * below, the same append-a-row approach CHAIN-ORCHESTRATOR uses
+      * to build its own in-memory link table.
+       01  WS-RATE-TABLE.
+           05  WS-RATE-ENTRY OCCURS 10 TIMES
+                             INDEXED BY WS-RATE-IDX.
+               10  WS-RATE-TIER-CODE    PIC X(1).
+               10  WS-RATE-VALUE        PIC S9(3)V9(4) COMP-3.
+       01  WS-RATE-COUNT             PIC S9(4) COMP VALUE 0.
+       01  WS-NEW-TIER-CODE          PIC X(1).
+       01  WS-NEW-TIER-RATE          PIC S9(3)V9(4) COMP-3.
+
+      * Rate quoted when the caller's tier isn't on the table at all,
+      * so a typo or an unpriced tier still gets a usable quote instead
+      * of stalling the chain.
+       01  WS-STANDARD-RATE          PIC S9(3)V9(4) COMP-3 VALUE 6.50.
+
+       01  WS-CREDIT-TIER            PIC X(1).
+       01  WS-QUOTED-RATE            PIC S9(3)V9(4) COMP-3.
+       01  WS-TIER-FOUND-SWITCH      PIC X(1) VALUE "N".
+           88  WS-TIER-FOUND                 VALUE "Y".
+
+      * Working fields for pulling the tier code out of the free-text
+      * context, same approach the other links use.
+       01  WS-PARSE-REST             PIC X(10000).
+       01  WS-PARSE-JUNK             PIC X(10000).
+       01  WS-RAW-TOKEN              PIC X(50).
+
+       01  WS-EDITED-RATE-PCT        PIC Z9.99.
+
+       LINKAGE SECTION.
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY LS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY LS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY LS-LINK-NAME.
+       01  LS-INPUT-CONTEXT         PIC X(10000).
+       01  LS-OUTPUT-CONTEXT        PIC X(10000).
+       01  LS-LINK-RESULT           PIC X(10).
+
+       PROCEDURE DIVISION USING LS-LINK-NAME,
+                                 LS-INPUT-CONTEXT,
+                                 LS-OUTPUT-CONTEXT,
+                                 LS-LINK-RESULT.
+
+           DISPLAY "RATE-TABLE: Looking up rate for: "
+                   LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+
+           PERFORM BUILD-RATE-TABLE
+           PERFORM PARSE-CREDIT-TIER
+           PERFORM LOOKUP-RATE
+           PERFORM BUILD-OUTPUT-CONTEXT
+
+           MOVE "SUCCESS" TO LS-LINK-RESULT
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * BUILD-RATE-TABLE - today's pricing by credit tier, best to     *
+      * worst. A real shop would reload this from a rate sheet each    *
+      * morning; it is hardcoded here the same way FINANCIAL-          *
+      * CALCULATOR's formulas are, as a stand-in for that feed.        *
+      *----------------------------------------------------------------*
+       BUILD-RATE-TABLE.
+           MOVE 0 TO WS-RATE-COUNT
+           MOVE "A" TO WS-NEW-TIER-CODE
+           MOVE 4.50 TO WS-NEW-TIER-RATE
+           PERFORM APPEND-RATE-ENTRY
+           MOVE "B" TO WS-NEW-TIER-CODE
+           MOVE 5.75 TO WS-NEW-TIER-RATE
+           PERFORM APPEND-RATE-ENTRY
+           MOVE "C" TO WS-NEW-TIER-CODE
+           MOVE 7.25 TO WS-NEW-TIER-RATE
+           PERFORM APPEND-RATE-ENTRY
+           MOVE "D" TO WS-NEW-TIER-CODE
+           MOVE 9.99 TO WS-NEW-TIER-RATE
+           PERFORM APPEND-RATE-ENTRY.
+
+       APPEND-RATE-ENTRY.
+           IF WS-RATE-COUNT < 10
+               ADD 1 TO WS-RATE-COUNT
+               SET WS-RATE-IDX TO WS-RATE-COUNT
+               MOVE WS-NEW-TIER-CODE TO WS-RATE-TIER-CODE(WS-RATE-IDX)
+               MOVE WS-NEW-TIER-RATE TO WS-RATE-VALUE(WS-RATE-IDX)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * PARSE-CREDIT-TIER - pulls the one-letter tier code out of the  *
+      * caller's context text, defaulting to spaces (no match, so the  *
+      * standard rate applies) when no tier is supplied.                *
+      *----------------------------------------------------------------*
+       PARSE-CREDIT-TIER.
+           MOVE SPACES TO WS-PARSE-REST
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Credit Tier:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+           IF WS-PARSE-REST = SPACES
+               UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Tier:"
+                   INTO WS-PARSE-JUNK WS-PARSE-REST
+               END-UNSTRING
+           END-IF
+
+           MOVE SPACES TO WS-CREDIT-TIER
+           IF WS-PARSE-REST NOT = SPACES
+               MOVE SPACES TO WS-RAW-TOKEN
+               MOVE SPACES TO WS-PARSE-JUNK
+               UNSTRING WS-PARSE-REST DELIMITED BY SPACE
+                   INTO WS-PARSE-JUNK WS-RAW-TOKEN
+               END-UNSTRING
+               MOVE WS-RAW-TOKEN(1:1) TO WS-CREDIT-TIER
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOOKUP-RATE - linear scan of the pricing table for the         *
+      * caller's tier; an unmatched or missing tier falls back to the  *
+      * standard rate rather than failing the link.                     *
+      *----------------------------------------------------------------*
+       LOOKUP-RATE.
+           MOVE "N" TO WS-TIER-FOUND-SWITCH
+           MOVE WS-STANDARD-RATE TO WS-QUOTED-RATE
+           PERFORM CHECK-ONE-RATE-ENTRY
+               VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > WS-RATE-COUNT
+                  OR WS-TIER-FOUND.
+
+       CHECK-ONE-RATE-ENTRY.
+           IF WS-RATE-TIER-CODE(WS-RATE-IDX) = WS-CREDIT-TIER
+               MOVE WS-RATE-VALUE(WS-RATE-IDX) TO WS-QUOTED-RATE
+               MOVE "Y" TO WS-TIER-FOUND-SWITCH
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * BUILD-OUTPUT-CONTEXT - forwards the caller's own context       *
+      * fields (Principal, Term, and so on) along with the quoted      *
+      * rate, the same way the chain already carries every other       *
+      * link's output into the next link's input, so a link placed     *
+      * ahead of FINANCIAL-CALCULATOR in a chain doesn't wipe out the   *
+      * fields that link still needs.                                  *
+      *----------------------------------------------------------------*
+       BUILD-OUTPUT-CONTEXT.
+           MOVE WS-QUOTED-RATE TO WS-EDITED-RATE-PCT
+           MOVE SPACES TO LS-OUTPUT-CONTEXT
+           IF WS-TIER-FOUND
+               STRING FUNCTION TRIM(LS-INPUT-CONTEXT) DELIMITED BY SIZE
+                       " Rate: " DELIMITED BY SIZE
+                       WS-EDITED-RATE-PCT DELIMITED BY SIZE
+                       "% Credit Tier: " DELIMITED BY SIZE
+                       WS-CREDIT-TIER DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(LS-INPUT-CONTEXT) DELIMITED BY SIZE
+                       " Rate: " DELIMITED BY SIZE
+                       WS-EDITED-RATE-PCT DELIMITED BY SIZE
+                       "% Credit Tier: Standard" DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+           END-IF.
+
+       END PROGRAM RATE-TABLE.
