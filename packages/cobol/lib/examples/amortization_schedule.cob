@@ -0,0 +1,216 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - Amortization Schedule Link  *
+      *                                                                *
+      * Companion to FINANCIAL-CALCULATOR for the loan-servicing side *
+      * of the shop: instead of a single future-value figure, this    *
+      * link prices out a period-by-period schedule of principal,     *
+      * interest and remaining balance for a level-payment loan.      *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORTIZATION-SCHEDULE.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-PRINCIPAL-AMOUNT       PIC S9(15)V9(4) COMP-3.
+       01  WS-INTEREST-RATE          PIC S9(3)V9(4) COMP-3.
+       01  WS-TIME-PERIOD            PIC S9(5)V9(2) COMP-3.
+
+      * Principal, rate and term are parsed out of the context text by
+      * BUSINESS-CONTEXT (lib/src/business_context.cob) rather than
+      * re-running the same UNSTRING chain FINANCIAL-CALCULATOR uses.
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-BC-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-BC-OPERATION-DATA
+                     PFX-OPERATION      BY WS-BC-OPERATION.
+       COPY "business-context.cob"
+           REPLACING PFX-BC-APPLICANT-NAME     BY WS-BC-APPLICANT-NAME
+                     PFX-BC-PRINCIPAL-AMOUNT   BY WS-BC-PRINCIPAL-AMOUNT
+                     PFX-BC-INTEREST-RATE      BY WS-BC-INTEREST-RATE
+                     PFX-BC-TIME-PERIOD        BY WS-BC-TIME-PERIOD
+                     PFX-BC-COMPOUND-FREQUENCY BY
+                         WS-BC-COMPOUND-FREQUENCY
+                     PFX-BUSINESS-CONTEXT      BY WS-BUSINESS-CONTEXT.
+       01  WS-BC-RESULT              PIC X(10).
+
+      * Amortization math.
+       01  WS-MONTHLY-RATE           PIC S9(3)V9(6) COMP-3.
+       01  WS-TOTAL-PERIODS          PIC S9(5) COMP-3.
+       01  WS-DISCOUNT-FACTOR        PIC S9(9)V9(6) COMP-3.
+       01  WS-PAYMENT-NUMERATOR      PIC S9(15)V9(8) COMP-3.
+       01  WS-PAYMENT-DENOMINATOR    PIC S9(9)V9(6) COMP-3.
+       01  WS-MONTHLY-PAYMENT        PIC S9(15)V9(4) COMP-3.
+       01  WS-REMAINING-BALANCE      PIC S9(15)V9(4) COMP-3.
+       01  WS-PERIOD-INTEREST        PIC S9(15)V9(4) COMP-3.
+       01  WS-PERIOD-PRINCIPAL       PIC S9(15)V9(4) COMP-3.
+       01  WS-PERIOD-NUM             PIC S9(5) COMP.
+
+      * Edited fields for building the schedule text.
+       01  WS-ED-PERIOD-NUM          PIC Z(4)9.
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-ED-PRINCIPAL.
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-ED-INTEREST.
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-ED-BALANCE.
+       01  WS-SCHEDULE-PTR           PIC S9(4) COMP.
+       01  WS-SCHEDULE-ROOM-LEFT     PIC 9(1) VALUE 1.
+           88  WS-SCHEDULE-FULL             VALUE 0.
+
+      * A long enough term can still drive the discount-factor
+      * exponentiation past what WS-DISCOUNT-FACTOR/WS-MONTHLY-PAYMENT
+      * can hold; ON SIZE ERROR catches that overflow so the link
+      * returns INVALID instead of handing a truncated payment back to
+      * the caller, same guard FINANCIAL-CALCULATOR's own compound
+      * COMPUTE uses.
+       01  WS-OVERFLOW-SWITCH        PIC X(1) VALUE "N".
+           88  WS-RESULT-OVERFLOWED          VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY LS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY LS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY LS-LINK-NAME.
+       01  LS-INPUT-CONTEXT         PIC X(10000).
+       01  LS-OUTPUT-CONTEXT        PIC X(10000).
+       01  LS-LINK-RESULT           PIC X(10).
+
+       PROCEDURE DIVISION USING LS-LINK-NAME,
+                                 LS-INPUT-CONTEXT,
+                                 LS-OUTPUT-CONTEXT,
+                                 LS-LINK-RESULT.
+
+           DISPLAY "AMORTIZATION-SCHEDULE: Processing schedule for: "
+                   LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+
+           PERFORM PARSE-INPUT-CONTEXT
+           PERFORM COMPUTE-PAYMENT
+
+           IF WS-RESULT-OVERFLOWED
+               MOVE SPACES TO LS-OUTPUT-CONTEXT
+               STRING "Validation failed: Calculated payment exceeds "
+                       "supported range" DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+               MOVE "INVALID" TO LS-LINK-RESULT
+           ELSE
+               PERFORM BUILD-SCHEDULE
+               MOVE "SUCCESS" TO LS-LINK-RESULT
+           END-IF
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * PARSE-INPUT-CONTEXT - pulls principal, rate and term out of    *
+      * the caller's context text, same labels FINANCIAL-CALCULATOR    *
+      * recognizes.                                                    *
+      *----------------------------------------------------------------*
+       PARSE-INPUT-CONTEXT.
+           MOVE 5 TO WS-BC-OPERATION-LEN
+           MOVE "PARSE" TO WS-BC-OPERATION-DATA
+           CALL "BUSINESS-CONTEXT" USING
+               WS-BC-OPERATION,
+               LS-INPUT-CONTEXT,
+               WS-BUSINESS-CONTEXT,
+               WS-BC-RESULT
+
+           MOVE WS-BC-PRINCIPAL-AMOUNT TO WS-PRINCIPAL-AMOUNT
+           MOVE WS-BC-INTEREST-RATE TO WS-INTEREST-RATE
+           MOVE WS-BC-TIME-PERIOD TO WS-TIME-PERIOD.
+
+      *----------------------------------------------------------------*
+      * COMPUTE-PAYMENT - works out the level monthly payment that    *
+      * amortizes WS-PRINCIPAL-AMOUNT over WS-TIME-PERIOD years at    *
+      * WS-INTEREST-RATE, compounded monthly; ON SIZE ERROR traps an   *
+      * overflow (typically a very long term) so it surfaces as       *
+      * WS-RESULT-OVERFLOWED instead of a truncated payment figure.   *
+      *----------------------------------------------------------------*
+       COMPUTE-PAYMENT.
+           MOVE "N" TO WS-OVERFLOW-SWITCH
+           COMPUTE WS-TOTAL-PERIODS = WS-TIME-PERIOD * 12
+           IF WS-TOTAL-PERIODS < 1
+               MOVE 1 TO WS-TOTAL-PERIODS
+           END-IF
+
+           COMPUTE WS-MONTHLY-RATE = WS-INTEREST-RATE / 12
+
+           IF WS-MONTHLY-RATE = 0
+               COMPUTE WS-MONTHLY-PAYMENT =
+                   WS-PRINCIPAL-AMOUNT / WS-TOTAL-PERIODS
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-OVERFLOW-SWITCH
+               END-COMPUTE
+           ELSE
+               COMPUTE WS-DISCOUNT-FACTOR =
+                   (1 + WS-MONTHLY-RATE) ** WS-TOTAL-PERIODS
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-OVERFLOW-SWITCH
+               END-COMPUTE
+               COMPUTE WS-PAYMENT-NUMERATOR =
+                   WS-PRINCIPAL-AMOUNT * WS-MONTHLY-RATE
+                       * WS-DISCOUNT-FACTOR
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-OVERFLOW-SWITCH
+               END-COMPUTE
+               COMPUTE WS-PAYMENT-DENOMINATOR =
+                   WS-DISCOUNT-FACTOR - 1
+               COMPUTE WS-MONTHLY-PAYMENT =
+                   WS-PAYMENT-NUMERATOR / WS-PAYMENT-DENOMINATOR
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-OVERFLOW-SWITCH
+               END-COMPUTE
+           END-IF
+
+           MOVE WS-PRINCIPAL-AMOUNT TO WS-REMAINING-BALANCE.
+
+      *----------------------------------------------------------------*
+      * BUILD-SCHEDULE - STRINGs one line per period into             *
+      * LS-OUTPUT-CONTEXT until every period has been priced or the   *
+      * buffer is full, whichever comes first.                        *
+      *----------------------------------------------------------------*
+       BUILD-SCHEDULE.
+           MOVE SPACES TO LS-OUTPUT-CONTEXT
+           MOVE 1 TO WS-SCHEDULE-PTR
+           MOVE 1 TO WS-SCHEDULE-ROOM-LEFT
+
+           PERFORM CALC-ONE-PERIOD
+               VARYING WS-PERIOD-NUM FROM 1 BY 1
+               UNTIL WS-PERIOD-NUM > WS-TOTAL-PERIODS
+                  OR WS-SCHEDULE-FULL.
+
+       CALC-ONE-PERIOD.
+           COMPUTE WS-PERIOD-INTEREST ROUNDED =
+               WS-REMAINING-BALANCE * WS-MONTHLY-RATE
+           COMPUTE WS-PERIOD-PRINCIPAL =
+               WS-MONTHLY-PAYMENT - WS-PERIOD-INTEREST
+           SUBTRACT WS-PERIOD-PRINCIPAL FROM WS-REMAINING-BALANCE
+
+           IF WS-PERIOD-NUM = WS-TOTAL-PERIODS
+               ADD WS-REMAINING-BALANCE TO WS-PERIOD-PRINCIPAL
+               MOVE 0 TO WS-REMAINING-BALANCE
+           END-IF
+
+           IF WS-SCHEDULE-PTR > 9800
+               MOVE 0 TO WS-SCHEDULE-ROOM-LEFT
+           ELSE
+               MOVE WS-PERIOD-NUM TO WS-ED-PERIOD-NUM
+               MOVE WS-PERIOD-PRINCIPAL TO WS-ED-PRINCIPAL
+               MOVE WS-PERIOD-INTEREST TO WS-ED-INTEREST
+               MOVE WS-REMAINING-BALANCE TO WS-ED-BALANCE
+               STRING "Period " DELIMITED BY SIZE
+                       WS-ED-PERIOD-NUM DELIMITED BY SIZE
+                       " Principal " DELIMITED BY SIZE
+                       WS-ED-PRINCIPAL DELIMITED BY SIZE
+                       " Interest " DELIMITED BY SIZE
+                       WS-ED-INTEREST DELIMITED BY SIZE
+                       " Balance " DELIMITED BY SIZE
+                       WS-ED-BALANCE DELIMITED BY SIZE
+                       "; " DELIMITED BY SIZE
+                       INTO LS-OUTPUT-CONTEXT
+                       WITH POINTER WS-SCHEDULE-PTR
+               END-STRING
+           END-IF.
+
+       END PROGRAM AMORTIZATION-SCHEDULE.
