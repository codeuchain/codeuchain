@@ -0,0 +1,168 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - High Value Review Flag Link *
+      *                                                                *
+      * Answers one question for an underwriting chain: does this      *
+      * application's amount clear the threshold that requires a       *
+      * manual second-look before approval. Flags the amount rather    *
+      * than rejecting it -- review-required loans still proceed, they *
+      * just carry a marker downstream processes can act on.           *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HIGH-VALUE-REVIEW-FLAG.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Business rule: loans at or above this amount require a second
+      * reviewer's sign-off before the approval chain can complete.
+       01  WS-REVIEW-THRESHOLD       PIC S9(15)V9(4) COMP-3
+                                          VALUE 50000.
+
+       01  WS-LOAN-AMOUNT            PIC S9(15)V9(4) COMP-3.
+
+       01  WS-REVIEW-FLAG            PIC X(3) VALUE "NO".
+           88  WS-REVIEW-REQUIRED            VALUE "YES".
+
+      * The amount is parsed out of the context text by BUSINESS-
+      * CONTEXT (lib/src/business_context.cob) rather than re-running
+      * the same UNSTRING chain FINANCIAL-CALCULATOR uses.
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-BC-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-BC-OPERATION-DATA
+                     PFX-OPERATION      BY WS-BC-OPERATION.
+       COPY "business-context.cob"
+           REPLACING PFX-BC-APPLICANT-NAME     BY WS-BC-APPLICANT-NAME
+                     PFX-BC-PRINCIPAL-AMOUNT   BY WS-BC-PRINCIPAL-AMOUNT
+                     PFX-BC-INTEREST-RATE      BY WS-BC-INTEREST-RATE
+                     PFX-BC-TIME-PERIOD        BY WS-BC-TIME-PERIOD
+                     PFX-BC-COMPOUND-FREQUENCY BY
+                         WS-BC-COMPOUND-FREQUENCY
+                     PFX-BUSINESS-CONTEXT      BY WS-BUSINESS-CONTEXT.
+       01  WS-BC-RESULT              PIC X(10).
+
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-ED-AMOUNT.
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-ED-THRESHOLD.
+
+      * A flagged loan is logged through LOGGING-MIDDLEWARE's
+      * LOG-ERROR operation at WARN severity, so the flag lands
+      * somewhere durable and queryable (codeuchain.log) instead of
+      * only riding along in the chain's own transient context.
+       COPY "middleware-name.cob"
+           REPLACING PFX-MIDDLEWARE-NAME-LEN  BY WS-MIDDLEWARE-NAME-LEN
+                     PFX-MIDDLEWARE-NAME-DATA BY WS-MIDDLEWARE-NAME-DATA
+                     PFX-MIDDLEWARE-NAME      BY WS-MIDDLEWARE-NAME.
+       01  WS-MIDDLEWARE-RESULT      PIC X(10).
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-LOG-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-LOG-OPERATION-DATA
+                     PFX-OPERATION      BY WS-LOG-OPERATION.
+       01  WS-LOG-MESSAGE-TEXT       PIC X(10000).
+
+       LINKAGE SECTION.
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY LS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY LS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY LS-LINK-NAME.
+       01  LS-INPUT-CONTEXT         PIC X(10000).
+       01  LS-OUTPUT-CONTEXT        PIC X(10000).
+       01  LS-LINK-RESULT           PIC X(10).
+
+       PROCEDURE DIVISION USING LS-LINK-NAME,
+                                 LS-INPUT-CONTEXT,
+                                 LS-OUTPUT-CONTEXT,
+                                 LS-LINK-RESULT.
+
+           DISPLAY "HIGH-VALUE-REVIEW-FLAG: Checking amount for: "
+                   LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+
+           PERFORM PARSE-LOAN-AMOUNT
+           PERFORM DETERMINE-REVIEW-FLAG
+           IF WS-REVIEW-REQUIRED
+               PERFORM LOG-REVIEW-FLAGGED
+           END-IF
+           PERFORM BUILD-OUTPUT-CONTEXT
+
+           MOVE "SUCCESS" TO LS-LINK-RESULT
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * PARSE-LOAN-AMOUNT - hands the context text to BUSINESS-CONTEXT *
+      * for the principal amount, the same PARSE operation             *
+      * AMORTIZATION-SCHEDULE and FINANCIAL-CALCULATOR use.             *
+      *----------------------------------------------------------------*
+       PARSE-LOAN-AMOUNT.
+           MOVE 5 TO WS-BC-OPERATION-LEN
+           MOVE "PARSE" TO WS-BC-OPERATION-DATA
+           CALL "BUSINESS-CONTEXT" USING
+               WS-BC-OPERATION,
+               LS-INPUT-CONTEXT,
+               WS-BUSINESS-CONTEXT,
+               WS-BC-RESULT
+
+           MOVE WS-BC-PRINCIPAL-AMOUNT TO WS-LOAN-AMOUNT.
+
+      *----------------------------------------------------------------*
+      * DETERMINE-REVIEW-FLAG - amounts at or above the threshold      *
+      * require a manual second-look before approval can complete.     *
+      *----------------------------------------------------------------*
+       DETERMINE-REVIEW-FLAG.
+           IF WS-LOAN-AMOUNT >= WS-REVIEW-THRESHOLD
+               MOVE "YES" TO WS-REVIEW-FLAG
+           ELSE
+               MOVE "NO" TO WS-REVIEW-FLAG
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * LOG-REVIEW-FLAGGED - records the flagged loan through          *
+      * LOGGING-MIDDLEWARE's LOG-ERROR operation at WARN severity, so  *
+      * a reviewer can find every flagged loan in codeuchain.log       *
+      * instead of having to eyeball every context record for one.     *
+      *----------------------------------------------------------------*
+       LOG-REVIEW-FLAGGED.
+           MOVE WS-LOAN-AMOUNT TO WS-ED-AMOUNT
+           MOVE WS-REVIEW-THRESHOLD TO WS-ED-THRESHOLD
+           MOVE SPACES TO WS-LOG-MESSAGE-TEXT
+           STRING "High value loan flagged for review. Amount: "
+                       DELIMITED BY SIZE
+                   WS-ED-AMOUNT DELIMITED BY SIZE
+                   " Threshold: " DELIMITED BY SIZE
+                   WS-ED-THRESHOLD DELIMITED BY SIZE
+                   " Application: " DELIMITED BY SIZE
+                   FUNCTION TRIM(LS-INPUT-CONTEXT) DELIMITED BY SIZE
+               INTO WS-LOG-MESSAGE-TEXT
+           END-STRING
+
+           MOVE 14 TO WS-LOG-OPERATION-LEN
+           MOVE "LOG-ERROR WARN" TO WS-LOG-OPERATION-DATA
+           CALL "LOGGING-MIDDLEWARE" USING
+               WS-MIDDLEWARE-NAME,
+               WS-LOG-MESSAGE-TEXT,
+               WS-LOG-OPERATION,
+               WS-MIDDLEWARE-RESULT.
+
+      *----------------------------------------------------------------*
+      * BUILD-OUTPUT-CONTEXT - appends the review flag to the caller's *
+      * own context instead of replacing it, so a chain that places    *
+      * this link ahead of APPROVAL-QUEUE or FINANCIAL-CALCULATOR      *
+      * still hands those links the application fields they need.      *
+      *----------------------------------------------------------------*
+       BUILD-OUTPUT-CONTEXT.
+           MOVE WS-LOAN-AMOUNT TO WS-ED-AMOUNT
+           MOVE WS-REVIEW-THRESHOLD TO WS-ED-THRESHOLD
+           MOVE SPACES TO LS-OUTPUT-CONTEXT
+           STRING FUNCTION TRIM(LS-INPUT-CONTEXT) DELIMITED BY SIZE
+                   " Review Required: " DELIMITED BY SIZE
+                   WS-REVIEW-FLAG DELIMITED BY SIZE
+                   " Amount: " DELIMITED BY SIZE
+                   WS-ED-AMOUNT DELIMITED BY SIZE
+                   " Threshold: " DELIMITED BY SIZE
+                   WS-ED-THRESHOLD DELIMITED BY SIZE
+               INTO LS-OUTPUT-CONTEXT
+           END-STRING.
+
+       END PROGRAM HIGH-VALUE-REVIEW-FLAG.
