@@ -0,0 +1,402 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - Approval Queue Link          *
+      *                                                                *
+      * Dual-control follow-on to HIGH-VALUE-REVIEW-FLAG: an item it   *
+      * flagged "Review Required: YES" is parked here as PENDING       *
+      * instead of letting the chain complete unattended, the same way *
+      * LOGGING-MIDDLEWARE's compliance gate returns HALT to stop a    *
+      * chain short. A second call with "Approval: APPROVE" clears the *
+      * item -- but only if the approver is not the same person who    *
+      * submitted it; that check is the whole point of dual control.   *
+      * A cleared approval hands back the original application context *
+      * saved at submission time, with an "Approval Status: APPROVED"  *
+      * marker appended, so a chain can resume past this link into     *
+      * whatever was waiting on the sign-off (GL-FEED-EXPORT, say);    *
+      * APPROVAL-RESUME-DRIVER is the caller that drives this second   *
+      * call and then hands the approved context back to CHAIN-        *
+      * ORCHESTRATOR's own checkpoint/resume support to replay it.     *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APPROVAL-QUEUE.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPROVAL-FILE ASSIGN TO "approval_queue.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AQ-REFERENCE-ID
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPROVAL-FILE.
+       01  APPROVAL-RECORD.
+           05  AQ-REFERENCE-ID        PIC X(20).
+           05  AQ-STATUS              PIC X(10).
+           05  AQ-SUBMITTER-ID        PIC X(30).
+           05  AQ-APPROVER-ID         PIC X(30).
+           05  AQ-DESCRIPTION         PIC X(10000).
+
+       WORKING-STORAGE SECTION.
+       01  FILE-STATUS                PIC XX.
+           88  FILE-STATUS-BUSY              VALUES "91" THRU "99".
+
+      * Concurrent-access handling, the same short retry-with-delay    *
+      * loop CONTEXT and CUSTOMER-MASTER use around their own OPENs.   *
+       01  WS-RETRY-COUNT             PIC 9(02) VALUE 0.
+       01  WS-MAX-RETRIES             PIC 9(02) VALUE 10.
+       01  WS-RETRY-DELAY-SECS        PIC 9(04) COMP VALUE 1.
+
+       01  WS-APPROVAL-OPERATION      PIC X(10).
+       01  WS-REVIEW-REQUIRED-FLAG    PIC X(3) VALUE "NO".
+       01  WS-ALREADY-APPROVED-FLAG   PIC X(10).
+       01  WS-REFERENCE-ID            PIC X(20).
+       01  WS-SUBMITTED-BY            PIC X(30).
+       01  WS-APPROVED-BY             PIC X(30).
+
+      * Working fields for pulling labelled values out of the         *
+      * caller's free-text context, same approach every other link    *
+      * that reads HIGH-VALUE-REVIEW-FLAG-style context already uses. *
+       01  WS-PARSE-REST              PIC X(10000).
+       01  WS-PARSE-JUNK              PIC X(10000).
+       01  WS-RAW-TOKEN               PIC X(50).
+
+       LINKAGE SECTION.
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY LS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY LS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY LS-LINK-NAME.
+       01  LS-INPUT-CONTEXT         PIC X(10000).
+       01  LS-OUTPUT-CONTEXT        PIC X(10000).
+       01  LS-LINK-RESULT           PIC X(10).
+
+       PROCEDURE DIVISION USING LS-LINK-NAME,
+                                 LS-INPUT-CONTEXT,
+                                 LS-OUTPUT-CONTEXT,
+                                 LS-LINK-RESULT.
+
+           DISPLAY "APPROVAL-QUEUE: Processing for: "
+                   LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+
+           PERFORM PARSE-INPUT-FIELDS
+
+           EVALUATE WS-APPROVAL-OPERATION
+               WHEN "APPROVE"
+                   PERFORM APPROVE-OPERATION
+               WHEN OTHER
+                   PERFORM SUBMIT-OR-PASSTHROUGH
+           END-EVALUATE
+
+           GOBACK.
+
+       PARSE-INPUT-FIELDS.
+           PERFORM PARSE-APPROVAL-OPERATION
+           PERFORM PARSE-REVIEW-REQUIRED
+           PERFORM PARSE-ALREADY-APPROVED
+           PERFORM PARSE-REFERENCE
+           PERFORM PARSE-SUBMITTED-BY
+           PERFORM PARSE-APPROVED-BY.
+
+      *----------------------------------------------------------------*
+      * PARSE-APPROVAL-OPERATION - an explicit "Approval: APPROVE"     *
+      * routes to the approval path; anything else (including a plain  *
+      * HIGH-VALUE-REVIEW-FLAG hand-off with no Approval: label at     *
+      * all) falls through to SUBMIT-OR-PASSTHROUGH.                   *
+      *----------------------------------------------------------------*
+       PARSE-APPROVAL-OPERATION.
+           MOVE SPACES TO WS-PARSE-REST
+           MOVE SPACES TO WS-APPROVAL-OPERATION
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Approval:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+           IF WS-PARSE-REST NOT = SPACES
+               PERFORM EXTRACT-FIRST-TOKEN
+               MOVE WS-RAW-TOKEN TO WS-APPROVAL-OPERATION
+           END-IF.
+
+       PARSE-REVIEW-REQUIRED.
+           MOVE SPACES TO WS-PARSE-REST
+           MOVE "NO" TO WS-REVIEW-REQUIRED-FLAG
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Review Required:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+           IF WS-PARSE-REST NOT = SPACES
+               PERFORM EXTRACT-FIRST-TOKEN
+               MOVE WS-RAW-TOKEN TO WS-REVIEW-REQUIRED-FLAG
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * PARSE-REFERENCE - the queue key; space-delimited so a trailing *
+      * comma before the next label is stripped as a second pass.      *
+      *----------------------------------------------------------------*
+       PARSE-REFERENCE.
+           MOVE SPACES TO WS-PARSE-REST
+           MOVE SPACES TO WS-REFERENCE-ID
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Reference:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+           IF WS-PARSE-REST NOT = SPACES
+               PERFORM EXTRACT-FIRST-TOKEN
+               UNSTRING WS-RAW-TOKEN DELIMITED BY ","
+                   INTO WS-REFERENCE-ID WS-PARSE-JUNK
+               END-UNSTRING
+               MOVE FUNCTION TRIM(WS-REFERENCE-ID) TO WS-REFERENCE-ID
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * PARSE-SUBMITTED-BY / PARSE-APPROVED-BY - names may contain     *
+      * spaces, so (like GL-FEED-EXPORT's PARSE-APPLICANT-NAME) the    *
+      * label's remainder is split on the next comma rather than the   *
+      * next space; with no comma present the whole remainder is kept. *
+      *----------------------------------------------------------------*
+       PARSE-SUBMITTED-BY.
+           MOVE SPACES TO WS-PARSE-REST
+           MOVE SPACES TO WS-SUBMITTED-BY
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Submitted By:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+           IF WS-PARSE-REST NOT = SPACES
+               UNSTRING WS-PARSE-REST DELIMITED BY ","
+                   INTO WS-SUBMITTED-BY WS-PARSE-JUNK
+               END-UNSTRING
+               MOVE FUNCTION TRIM(WS-SUBMITTED-BY) TO WS-SUBMITTED-BY
+           END-IF.
+
+       PARSE-APPROVED-BY.
+           MOVE SPACES TO WS-PARSE-REST
+           MOVE SPACES TO WS-APPROVED-BY
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Approved By:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+           IF WS-PARSE-REST NOT = SPACES
+               UNSTRING WS-PARSE-REST DELIMITED BY ","
+                   INTO WS-APPROVED-BY WS-PARSE-JUNK
+               END-UNSTRING
+               MOVE FUNCTION TRIM(WS-APPROVED-BY) TO WS-APPROVED-BY
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * EXTRACT-FIRST-TOKEN - the space-delimited word right after a  *
+      * matched label (already isolated in WS-PARSE-REST).             *
+      *----------------------------------------------------------------*
+       EXTRACT-FIRST-TOKEN.
+           MOVE SPACES TO WS-RAW-TOKEN
+           MOVE SPACES TO WS-PARSE-JUNK
+           UNSTRING WS-PARSE-REST DELIMITED BY SPACE
+               INTO WS-PARSE-JUNK WS-RAW-TOKEN
+           END-UNSTRING.
+
+      *----------------------------------------------------------------*
+      * SUBMIT-OR-PASSTHROUGH - an item that did not come through      *
+      * flagged for review has nothing for this link to do; it passes  *
+      * its context straight on, unchanged, same as LINK-INTERFACE's   *
+      * own unrecognized-link fallback. An item already carrying an    *
+      * "Approval Status: APPROVED" marker -- the context a resumed    *
+      * chain replays back through this same link -- is cleared the    *
+      * same way, so re-entering this link after sign-off does not     *
+      * submit the item for approval all over again.                   *
+      *----------------------------------------------------------------*
+       SUBMIT-OR-PASSTHROUGH.
+           IF WS-REVIEW-REQUIRED-FLAG = "YES"
+                   AND WS-ALREADY-APPROVED-FLAG NOT = "APPROVED"
+               PERFORM SUBMIT-OPERATION
+           ELSE
+               MOVE LS-INPUT-CONTEXT TO LS-OUTPUT-CONTEXT
+               MOVE "SUCCESS" TO LS-LINK-RESULT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * PARSE-ALREADY-APPROVED - looks for the "Approval Status:"      *
+      * label's first token; a prior APPROVE-OPERATION always writes   *
+      * "Approval Status: APPROVED" immediately before "Reference:",   *
+      * so any other value (PENDING, or the label absent altogether)   *
+      * means this item has not cleared dual control yet.              *
+      *----------------------------------------------------------------*
+       PARSE-ALREADY-APPROVED.
+           MOVE SPACES TO WS-PARSE-REST
+           MOVE SPACES TO WS-ALREADY-APPROVED-FLAG
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Approval Status:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+           IF WS-PARSE-REST NOT = SPACES
+               PERFORM EXTRACT-FIRST-TOKEN
+               MOVE WS-RAW-TOKEN TO WS-ALREADY-APPROVED-FLAG
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * SUBMIT-OPERATION - parks the item as PENDING and returns HALT  *
+      * so the calling chain stops here instead of completing without  *
+      * the required second sign-off.                                  *
+      *----------------------------------------------------------------*
+       SUBMIT-OPERATION.
+           IF WS-REFERENCE-ID = SPACES
+               MOVE "ERROR" TO LS-LINK-RESULT
+               MOVE SPACES TO LS-OUTPUT-CONTEXT
+               STRING "Approval Queue: Missing Reference for submission"
+                       DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+           ELSE
+               PERFORM OPEN-I-O-APPROVAL-WITH-RETRY
+               IF FILE-STATUS = "35"
+                   OPEN OUTPUT APPROVAL-FILE
+                   CLOSE APPROVAL-FILE
+                   PERFORM OPEN-I-O-APPROVAL-WITH-RETRY
+               END-IF
+
+               IF FILE-STATUS = "00"
+                   MOVE WS-REFERENCE-ID TO AQ-REFERENCE-ID
+                   MOVE "PENDING" TO AQ-STATUS
+                   MOVE WS-SUBMITTED-BY TO AQ-SUBMITTER-ID
+                   MOVE SPACES TO AQ-APPROVER-ID
+                   MOVE LS-INPUT-CONTEXT TO AQ-DESCRIPTION
+                   WRITE APPROVAL-RECORD
+                   IF FILE-STATUS = "22"
+                       REWRITE APPROVAL-RECORD
+                   END-IF
+                   CLOSE APPROVAL-FILE
+
+                   MOVE "HALT" TO LS-LINK-RESULT
+                   MOVE SPACES TO LS-OUTPUT-CONTEXT
+                   STRING FUNCTION TRIM(LS-INPUT-CONTEXT)
+                           DELIMITED BY SIZE
+                           " Approval Status: PENDING Reference: "
+                           DELIMITED BY SIZE
+                           WS-REFERENCE-ID DELIMITED BY SIZE
+                           " Submitted By: " DELIMITED BY SIZE
+                           WS-SUBMITTED-BY DELIMITED BY SIZE
+                       INTO LS-OUTPUT-CONTEXT
+                   END-STRING
+               ELSE
+                   IF FILE-STATUS-BUSY
+                       MOVE "LOCKED" TO LS-LINK-RESULT
+                   ELSE
+                       MOVE "ERROR" TO LS-LINK-RESULT
+                   END-IF
+                   MOVE SPACES TO LS-OUTPUT-CONTEXT
+                   STRING "Approval Queue: Failed to open/create queue"
+                           DELIMITED BY SIZE
+                       INTO LS-OUTPUT-CONTEXT
+                   END-STRING
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * APPROVE-OPERATION - the dual-control check: an approver who is *
+      * the same person as the original submitter cannot clear the     *
+      * item, no matter how the names were supplied.                   *
+      *----------------------------------------------------------------*
+       APPROVE-OPERATION.
+           IF WS-REFERENCE-ID = SPACES OR WS-APPROVED-BY = SPACES
+               MOVE "ERROR" TO LS-LINK-RESULT
+               MOVE SPACES TO LS-OUTPUT-CONTEXT
+               STRING "Approval Queue: Reference and Approved By "
+                       "are both required" DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+           ELSE
+               PERFORM OPEN-I-O-APPROVAL-WITH-RETRY
+               IF FILE-STATUS = "35"
+                   MOVE "NOTFOUND" TO LS-LINK-RESULT
+                   MOVE SPACES TO LS-OUTPUT-CONTEXT
+                   STRING "Approval Queue: No such reference: "
+                           DELIMITED BY SIZE
+                           WS-REFERENCE-ID DELIMITED BY SIZE
+                       INTO LS-OUTPUT-CONTEXT
+                   END-STRING
+               ELSE
+                   IF FILE-STATUS = "00"
+                       MOVE WS-REFERENCE-ID TO AQ-REFERENCE-ID
+                       READ APPROVAL-FILE
+                           KEY IS AQ-REFERENCE-ID
+                           INVALID KEY
+                               PERFORM APPROVE-NOTFOUND
+                           NOT INVALID KEY
+                               PERFORM APPROVE-MATCHED-RECORD
+                       END-READ
+                       CLOSE APPROVAL-FILE
+                   ELSE
+                       IF FILE-STATUS-BUSY
+                           MOVE "LOCKED" TO LS-LINK-RESULT
+                       ELSE
+                           MOVE "ERROR" TO LS-LINK-RESULT
+                       END-IF
+                       MOVE SPACES TO LS-OUTPUT-CONTEXT
+                       STRING "Approval Queue: Failed to open queue"
+                               DELIMITED BY SIZE
+                           INTO LS-OUTPUT-CONTEXT
+                       END-STRING
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPROVE-NOTFOUND.
+           MOVE "NOTFOUND" TO LS-LINK-RESULT
+           MOVE SPACES TO LS-OUTPUT-CONTEXT
+           STRING "Approval Queue: No such reference: "
+                   DELIMITED BY SIZE
+                   WS-REFERENCE-ID DELIMITED BY SIZE
+               INTO LS-OUTPUT-CONTEXT
+           END-STRING.
+
+       APPROVE-MATCHED-RECORD.
+           IF AQ-STATUS NOT = "PENDING"
+               MOVE "INVALID" TO LS-LINK-RESULT
+               MOVE SPACES TO LS-OUTPUT-CONTEXT
+               STRING "Approval Queue: Reference " DELIMITED BY SIZE
+                       WS-REFERENCE-ID DELIMITED BY SIZE
+                       " is not pending (status " DELIMITED BY SIZE
+                       AQ-STATUS DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+           ELSE
+               IF FUNCTION TRIM(WS-APPROVED-BY) =
+                       FUNCTION TRIM(AQ-SUBMITTER-ID)
+                   MOVE "INVALID" TO LS-LINK-RESULT
+                   MOVE SPACES TO LS-OUTPUT-CONTEXT
+                   STRING "Approval Queue: Dual control violation -- "
+                           "approver must differ from submitter"
+                           DELIMITED BY SIZE
+                       INTO LS-OUTPUT-CONTEXT
+                   END-STRING
+               ELSE
+                   MOVE "APPROVED" TO AQ-STATUS
+                   MOVE WS-APPROVED-BY TO AQ-APPROVER-ID
+                   REWRITE APPROVAL-RECORD
+                   MOVE "SUCCESS" TO LS-LINK-RESULT
+                   MOVE SPACES TO LS-OUTPUT-CONTEXT
+                   STRING FUNCTION TRIM(AQ-DESCRIPTION)
+                           DELIMITED BY SIZE
+                           " Approval Status: APPROVED Reference: "
+                           DELIMITED BY SIZE
+                           WS-REFERENCE-ID DELIMITED BY SIZE
+                           " Approved By: " DELIMITED BY SIZE
+                           WS-APPROVED-BY DELIMITED BY SIZE
+                       INTO LS-OUTPUT-CONTEXT
+                   END-STRING
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * OPEN-I-O-APPROVAL-WITH-RETRY - same short retry-with-delay     *
+      * loop CONTEXT and CUSTOMER-MASTER use around their own OPENs,   *
+      * for the same reason: two jobs touching the queue at once.      *
+      *----------------------------------------------------------------*
+       OPEN-I-O-APPROVAL-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           OPEN I-O APPROVAL-FILE
+           PERFORM RETRY-I-O-OPEN
+               UNTIL NOT FILE-STATUS-BUSY
+                  OR WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+       RETRY-I-O-OPEN.
+           ADD 1 TO WS-RETRY-COUNT
+           CALL "C$SLEEP" USING WS-RETRY-DELAY-SECS
+           OPEN I-O APPROVAL-FILE.
+
+       END PROGRAM APPROVAL-QUEUE.
