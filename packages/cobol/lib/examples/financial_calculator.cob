@@ -2,6 +2,9 @@
       * CodeUChain COBOL Implementation - Financial Calculator Link   *
       *                                                                *
       * Demonstrates COBOL's strength in financial calculations.      *
+      * Loan terms are parsed out of the caller's context text        *
+      * instead of being hardcoded, so each call prices the actual    *
+      * principal/rate/term/frequency it was handed.                  *
       *================================================================*
 
        IDENTIFICATION DIVISION.
@@ -17,14 +20,77 @@
        01  WS-TIME-PERIOD            PIC S9(5)V9(2) COMP-3.
        01  WS-COMPOUND-FREQUENCY     PIC S9(2) COMP-3.
        01  WS-CALCULATED-RESULT      PIC S9(15)V9(4) COMP-3.
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-EDITED-RESULT.
+
+      * Interest Method: Simple" in the context switches the formula to
+      * simple interest (principal * (1 + rate * time)); anything else,
+      * including no Method label at all, keeps the existing compound
+      * calculation so every caller that predates this field is
+      * unaffected.
+       01  WS-INTEREST-METHOD        PIC X(8) VALUE "COMPOUND".
+
+      * "Currency: EUR" in the context tags the result with that ISO
+      * code in the output context; a caller that never names one
+      * gets "USD" the way every existing caller's context implicitly
+      * meant all along. The calculation itself is currency-agnostic
+      * (principal/rate/term are already plain numbers by the time
+      * they reach the COMPUTE) -- this is a label carried through to
+      * the result, not a conversion.
+       01  WS-CURRENCY-CODE          PIC X(3) VALUE "USD".
+       01  WS-VALID-CURRENCY-SWITCH  PIC X(1) VALUE "Y".
+           88  WS-CURRENCY-VALID             VALUE "Y".
+
+      * Working fields for pulling the Method/Currency fields out of
+      * the free-text context -- the labels BUSINESS-CONTEXT doesn't
+      * carry (e.g. "Currency: EUR").
+       01  WS-PARSE-REST             PIC X(10000).
+       01  WS-PARSE-JUNK             PIC X(10000).
+       01  WS-RAW-TOKEN              PIC X(50).
+
+      * Principal, rate, term and compounding frequency are parsed out
+      * of the context text by BUSINESS-CONTEXT (lib/src/business_
+      * context.cob) rather than re-running the same UNSTRING chain
+      * here.
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-BC-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-BC-OPERATION-DATA
+                     PFX-OPERATION      BY WS-BC-OPERATION.
+       COPY "business-context.cob"
+           REPLACING PFX-BC-APPLICANT-NAME     BY WS-BC-APPLICANT-NAME
+                     PFX-BC-PRINCIPAL-AMOUNT   BY WS-BC-PRINCIPAL-AMOUNT
+                     PFX-BC-INTEREST-RATE      BY WS-BC-INTEREST-RATE
+                     PFX-BC-TIME-PERIOD        BY WS-BC-TIME-PERIOD
+                     PFX-BC-COMPOUND-FREQUENCY BY
+                         WS-BC-COMPOUND-FREQUENCY
+                     PFX-BUSINESS-CONTEXT      BY WS-BUSINESS-CONTEXT.
+       01  WS-BC-RESULT              PIC X(10).
+
+      * Range validation of the parsed loan terms before the COMPUTE.
+       01  WS-VALIDATION-SWITCH      PIC X(1) VALUE "Y".
+           88  WS-INPUT-VALID                VALUE "Y".
+       01  WS-VALIDATION-REASON      PIC X(60).
+
+      * A term/rate/compounding combination that passes range
+      * validation can still drive the exponentiation past what
+      * WS-CALCULATED-RESULT can hold (e.g. a long term compounded
+      * daily); ON SIZE ERROR catches that overflow so the link
+      * returns INVALID instead of handing a truncated figure back
+      * to the caller.
+       01  WS-OVERFLOW-SWITCH        PIC X(1) VALUE "N".
+           88  WS-RESULT-OVERFLOWED          VALUE "Y".
 
        LINKAGE SECTION.
-       01  LS-LINK-NAME.
-           05  LS-LINK-NAME-LEN     PIC S9(4) COMP.
-           05  LS-LINK-NAME-DATA    PIC X(30).
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY LS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY LS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY LS-LINK-NAME.
        01  LS-INPUT-CONTEXT         PIC X(10000).
        01  LS-OUTPUT-CONTEXT        PIC X(10000).
-       01  LS-LINK-RESULT           PIC X(10).
+       COPY "result-status.cob"
+           REPLACING PFX-RESULT-STATUS  BY LS-LINK-RESULT
+                     PFX-RESULT-SUCCESS BY LS-LINK-RESULT-SUCCESS
+                     PFX-RESULT-INVALID BY LS-LINK-RESULT-INVALID.
 
        PROCEDURE DIVISION USING LS-LINK-NAME,
                                  LS-INPUT-CONTEXT,
@@ -34,17 +100,182 @@
            DISPLAY "FINANCIAL-CALCULATOR: Processing calculation for: "
                    LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
 
-           MOVE 10000.00 TO WS-PRINCIPAL-AMOUNT
-           MOVE 0.05 TO WS-INTEREST-RATE
-           MOVE 5.00 TO WS-TIME-PERIOD
-           MOVE 12 TO WS-COMPOUND-FREQUENCY
+           PERFORM PARSE-INPUT-CONTEXT
+           PERFORM VALIDATE-INPUT
 
-           COMPUTE WS-CALCULATED-RESULT = WS-PRINCIPAL-AMOUNT *
-               (1 + WS-INTEREST-RATE / WS-COMPOUND-FREQUENCY) **
-               (WS-COMPOUND-FREQUENCY * WS-TIME-PERIOD)
+           IF WS-INPUT-VALID
+               PERFORM COMPUTE-CALCULATED-RESULT
+           END-IF
 
-           MOVE "Result calculated" TO LS-OUTPUT-CONTEXT
-           MOVE "SUCCESS" TO LS-LINK-RESULT
+           IF WS-INPUT-VALID AND NOT WS-RESULT-OVERFLOWED
+               MOVE WS-CALCULATED-RESULT TO WS-EDITED-RESULT
+               MOVE SPACES TO LS-OUTPUT-CONTEXT
+               STRING "Future Value: " DELIMITED BY SIZE
+                       WS-EDITED-RESULT DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-CURRENCY-CODE DELIMITED BY SIZE
+                       INTO LS-OUTPUT-CONTEXT
+               END-STRING
+               SET LS-LINK-RESULT-SUCCESS TO TRUE
+           ELSE
+               IF WS-RESULT-OVERFLOWED
+                   MOVE "Calculated result exceeds supported range"
+                       TO WS-VALIDATION-REASON
+               END-IF
+               MOVE SPACES TO LS-OUTPUT-CONTEXT
+               STRING "Validation failed: " DELIMITED BY SIZE
+                       WS-VALIDATION-REASON DELIMITED BY SIZE
+                       INTO LS-OUTPUT-CONTEXT
+               END-STRING
+               SET LS-LINK-RESULT-INVALID TO TRUE
+           END-IF
            GOBACK.
 
-       END PROGRAM FINANCIAL-CALCULATOR.
\ No newline at end of file
+      *----------------------------------------------------------------*
+      * COMPUTE-CALCULATED-RESULT - runs the priced formula for the    *
+      * selected method; ON SIZE ERROR traps an overflow (typically a  *
+      * long term compounded at a high frequency) so it surfaces as an *
+      * INVALID result instead of a truncated or abended COMPUTE.      *
+      *----------------------------------------------------------------*
+       COMPUTE-CALCULATED-RESULT.
+           MOVE "N" TO WS-OVERFLOW-SWITCH
+           EVALUATE WS-INTEREST-METHOD
+               WHEN "SIMPLE"
+                   COMPUTE WS-CALCULATED-RESULT =
+                       WS-PRINCIPAL-AMOUNT *
+                       (1 + WS-INTEREST-RATE * WS-TIME-PERIOD)
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-OVERFLOW-SWITCH
+                   END-COMPUTE
+               WHEN OTHER
+                   COMPUTE WS-CALCULATED-RESULT =
+                       WS-PRINCIPAL-AMOUNT *
+                       (1 + WS-INTEREST-RATE /
+                           WS-COMPOUND-FREQUENCY) **
+                       (WS-COMPOUND-FREQUENCY * WS-TIME-PERIOD)
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-OVERFLOW-SWITCH
+                   END-COMPUTE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      * VALIDATE-INPUT - rejects a principal, rate, term, or           *
+      * compounding frequency that can't produce a meaningful result   *
+      * (or that would drive the exponentiation into overflow) before  *
+      * the COMPUTE runs. Only the first failing check's reason is     *
+      * kept since fixing it may well cure the others.                 *
+      *----------------------------------------------------------------*
+       VALIDATE-INPUT.
+           MOVE "Y" TO WS-VALIDATION-SWITCH
+           MOVE SPACES TO WS-VALIDATION-REASON
+
+           IF WS-PRINCIPAL-AMOUNT NOT > 0
+               MOVE "N" TO WS-VALIDATION-SWITCH
+               MOVE "Principal must be greater than zero"
+                   TO WS-VALIDATION-REASON
+           END-IF
+
+           IF WS-INPUT-VALID
+               AND (WS-INTEREST-RATE < 0 OR WS-INTEREST-RATE > 1)
+               MOVE "N" TO WS-VALIDATION-SWITCH
+               MOVE "Interest rate out of range"
+                   TO WS-VALIDATION-REASON
+           END-IF
+
+           IF WS-INPUT-VALID AND WS-TIME-PERIOD NOT > 0
+               MOVE "N" TO WS-VALIDATION-SWITCH
+               MOVE "Time period must be greater than zero"
+                   TO WS-VALIDATION-REASON
+           END-IF
+
+           IF WS-INPUT-VALID AND WS-COMPOUND-FREQUENCY NOT > 0
+               MOVE "N" TO WS-VALIDATION-SWITCH
+               MOVE "Compounding frequency must be greater than zero"
+                   TO WS-VALIDATION-REASON
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * PARSE-INPUT-CONTEXT - pulls principal, rate, term and         *
+      * compounding frequency out of the caller's context text.       *
+      *----------------------------------------------------------------*
+       PARSE-INPUT-CONTEXT.
+           PERFORM PARSE-VIA-BUSINESS-CONTEXT
+           PERFORM PARSE-INTEREST-METHOD
+           PERFORM PARSE-CURRENCY.
+
+      *----------------------------------------------------------------*
+      * PARSE-VIA-BUSINESS-CONTEXT - hands the context text to         *
+      * BUSINESS-CONTEXT's PARSE operation for the fields every link   *
+      * that understands loan terms already agrees on (principal,      *
+      * rate, term, compounding frequency), instead of re-running the  *
+      * same UNSTRING chain here.                                      *
+      *----------------------------------------------------------------*
+       PARSE-VIA-BUSINESS-CONTEXT.
+           MOVE 5 TO WS-BC-OPERATION-LEN
+           MOVE "PARSE" TO WS-BC-OPERATION-DATA
+           CALL "BUSINESS-CONTEXT" USING
+               WS-BC-OPERATION,
+               LS-INPUT-CONTEXT,
+               WS-BUSINESS-CONTEXT,
+               WS-BC-RESULT
+
+           MOVE WS-BC-PRINCIPAL-AMOUNT TO WS-PRINCIPAL-AMOUNT
+           MOVE WS-BC-INTEREST-RATE TO WS-INTEREST-RATE
+           MOVE WS-BC-TIME-PERIOD TO WS-TIME-PERIOD
+           MOVE WS-BC-COMPOUND-FREQUENCY TO WS-COMPOUND-FREQUENCY.
+
+       PARSE-INTEREST-METHOD.
+           MOVE SPACES TO WS-PARSE-REST
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Method:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+
+           MOVE "COMPOUND" TO WS-INTEREST-METHOD
+           IF WS-PARSE-REST NOT = SPACES
+               PERFORM EXTRACT-FIRST-TOKEN
+               IF WS-RAW-TOKEN(1:6) = "Simple"
+                   MOVE "SIMPLE" TO WS-INTEREST-METHOD
+               END-IF
+           END-IF.
+
+       PARSE-CURRENCY.
+           MOVE SPACES TO WS-PARSE-REST
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Currency:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+
+           MOVE "USD" TO WS-CURRENCY-CODE
+           IF WS-PARSE-REST NOT = SPACES
+               PERFORM EXTRACT-FIRST-TOKEN
+               MOVE "Y" TO WS-VALID-CURRENCY-SWITCH
+               EVALUATE WS-RAW-TOKEN(1:3)
+                   WHEN "USD"
+                   WHEN "EUR"
+                   WHEN "GBP"
+                   WHEN "JPY"
+                   WHEN "CAD"
+                       MOVE WS-RAW-TOKEN(1:3) TO WS-CURRENCY-CODE
+                   WHEN OTHER
+                       MOVE "N" TO WS-VALID-CURRENCY-SWITCH
+               END-EVALUATE
+               IF NOT WS-CURRENCY-VALID
+                   DISPLAY "FINANCIAL-CALCULATOR: Unrecognized "
+                           "currency '" WS-RAW-TOKEN(1:3)
+                           "', defaulting to USD"
+                   MOVE "USD" TO WS-CURRENCY-CODE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * EXTRACT-FIRST-TOKEN - takes the space-delimited word right    *
+      * after a matched label (already isolated in WS-PARSE-REST) and *
+      * returns it in WS-RAW-TOKEN.                                   *
+      *----------------------------------------------------------------*
+       EXTRACT-FIRST-TOKEN.
+           MOVE SPACES TO WS-RAW-TOKEN
+           MOVE SPACES TO WS-PARSE-JUNK
+           UNSTRING WS-PARSE-REST DELIMITED BY SPACE
+               INTO WS-PARSE-JUNK WS-RAW-TOKEN
+           END-UNSTRING.
+
+       END PROGRAM FINANCIAL-CALCULATOR.
