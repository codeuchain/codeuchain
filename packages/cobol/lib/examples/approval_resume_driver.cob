@@ -0,0 +1,178 @@
+      *================================================================*
+      * CodeUChain COBOL Example - Approval Resume Driver             *
+      *                                                                *
+      * The operator-facing second half of dual control: prompts for  *
+      * the chain name, reference, and approver an item was parked    *
+      * under by APPROVAL-QUEUE, drives APPROVAL-QUEUE's own APPROVE  *
+      * operation directly, and -- on a clean approval -- writes the  *
+      * approved context into that chain's CHAIN-ORCHESTRATOR          *
+      * checkpoint and re-invokes CHAIN-ORCHESTRATOR so the run        *
+      * resumes past the approval link instead of staying parked      *
+      * forever.                                                       *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APPROVAL-RESUME-DRIVER.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Operator input.
+       01  WS-CHAIN-NAME-ENTRY       PIC X(30).
+       01  WS-REFERENCE-ENTRY        PIC X(20).
+       01  WS-APPROVED-BY-ENTRY      PIC X(30).
+
+      * APPROVAL-QUEUE call, invoked directly (the same way CUSTOMER-
+      * LOOKUP-MENU calls RATE-TABLE directly) rather than through
+      * LINK-INTERFACE, since this is a one-off operator action and
+      * not a step in some other chain's own link table.
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY WS-APQ-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY WS-APQ-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY WS-APQ-LINK-NAME.
+       01  WS-APQ-INPUT-CONTEXT      PIC X(10000).
+       01  WS-APQ-OUTPUT-CONTEXT     PIC X(10000).
+       01  WS-APQ-RESULT             PIC X(10).
+
+      * The resumed chain's own name/checkpoint, built the same way
+      * CHAIN-ORCHESTRATOR's own BUILD-CHECKPOINT-KEYS derives a
+      * CKPTCTX- key from a chain name, so the key this driver writes
+      * is the exact one CHAIN-ORCHESTRATOR will read back on resume.
+       COPY "chain-name.cob"
+           REPLACING PFX-CHAIN-NAME-LEN  BY WS-CHAIN-NAME-LEN
+                     PFX-CHAIN-NAME-DATA BY WS-CHAIN-NAME-DATA
+                     PFX-CHAIN-NAME      BY WS-CHAIN-NAME.
+       01  WS-CHECKPOINT-CTX-KEY     PIC X(50).
+       01  WS-CONTEXT-OP-KEY         PIC X(50).
+       01  WS-CONTEXT-RESULT         PIC X(10).
+
+       01  WS-CHAIN-DUMMY-INITIAL    PIC X(10000) VALUE SPACES.
+       01  WS-CHAIN-FINAL-CONTEXT    PIC X(10000).
+       01  WS-CHAIN-RESULT           PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY "=========================================="
+           DISPLAY "CodeUChain COBOL - Approval Resume Driver"
+           DISPLAY "=========================================="
+
+           PERFORM PROMPT-FOR-APPROVAL-DETAILS
+           PERFORM CALL-APPROVAL-QUEUE
+
+           IF WS-APQ-RESULT = "SUCCESS"
+               DISPLAY "Approved. " FUNCTION TRIM(WS-APQ-OUTPUT-CONTEXT)
+               PERFORM SAVE-APPROVED-CONTEXT-TO-CHECKPOINT
+               PERFORM RESUME-CHAIN
+           ELSE
+               DISPLAY "Not approved (" WS-APQ-RESULT "): "
+                       FUNCTION TRIM(WS-APQ-OUTPUT-CONTEXT)
+           END-IF
+
+           DISPLAY "=========================================="
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * PROMPT-FOR-APPROVAL-DETAILS - the three facts dual control      *
+      * needs: which chain is waiting, which queued item, and who is    *
+      * clearing it. The approver's identity is typed here, not taken  *
+      * from the job's own run-id or userid, the same way APPROVAL-     *
+      * QUEUE itself takes "Approved By:" from the caller's context.    *
+      *----------------------------------------------------------------*
+       PROMPT-FOR-APPROVAL-DETAILS.
+           DISPLAY "Chain name (e.g. LOAN-DISBURSEMENT-CHAIN): "
+                   WITH NO ADVANCING
+           ACCEPT WS-CHAIN-NAME-ENTRY
+
+           DISPLAY "Reference to approve: " WITH NO ADVANCING
+           ACCEPT WS-REFERENCE-ENTRY
+
+           DISPLAY "Approved By: " WITH NO ADVANCING
+           ACCEPT WS-APPROVED-BY-ENTRY.
+
+      *----------------------------------------------------------------*
+      * CALL-APPROVAL-QUEUE - builds the "Approval: APPROVE" context   *
+      * PARSE-APPROVAL-OPERATION looks for and calls APPROVAL-QUEUE    *
+      * directly, the same input shape a resumed chain would never     *
+      * build on its own, since approving is this driver's job alone.  *
+      *----------------------------------------------------------------*
+       CALL-APPROVAL-QUEUE.
+           MOVE 14 TO WS-APQ-LINK-NAME-LEN
+           MOVE "APPROVAL-QUEUE" TO WS-APQ-LINK-NAME-DATA
+
+           MOVE SPACES TO WS-APQ-INPUT-CONTEXT
+           STRING "Approval: APPROVE Reference: " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-REFERENCE-ENTRY) DELIMITED BY SIZE
+                   ", Approved By: " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-APPROVED-BY-ENTRY) DELIMITED BY SIZE
+               INTO WS-APQ-INPUT-CONTEXT
+           END-STRING
+
+           CALL "APPROVAL-QUEUE" USING
+               WS-APQ-LINK-NAME,
+               WS-APQ-INPUT-CONTEXT,
+               WS-APQ-OUTPUT-CONTEXT,
+               WS-APQ-RESULT.
+
+      *----------------------------------------------------------------*
+      * SAVE-APPROVED-CONTEXT-TO-CHECKPOINT - writes the approved      *
+      * context into the chain's own CKPTCTX- key, the same key        *
+      * CHAIN-ORCHESTRATOR's LOAD-CHECKPOINT-CONTEXT reads on its next *
+      * call for this chain name, so that next call replays the        *
+      * halted link with the approval already in hand instead of the   *
+      * stale PENDING context it halted on.                             *
+      *----------------------------------------------------------------*
+       SAVE-APPROVED-CONTEXT-TO-CHECKPOINT.
+           MOVE WS-CHAIN-NAME-ENTRY TO WS-CHAIN-NAME-DATA
+           MOVE 30 TO WS-CHAIN-NAME-LEN
+           INSPECT WS-CHAIN-NAME-DATA
+               TALLYING WS-CHAIN-NAME-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           MOVE SPACES TO WS-CHECKPOINT-CTX-KEY
+           STRING "CKPTCTX-" DELIMITED BY SIZE
+                   WS-CHAIN-NAME-DATA(1:WS-CHAIN-NAME-LEN)
+                       DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-CTX-KEY
+           END-STRING
+
+           MOVE SPACES TO WS-CONTEXT-OP-KEY
+           STRING "INSERT " DELIMITED BY SIZE
+                   WS-CHECKPOINT-CTX-KEY DELIMITED BY SPACE
+                   INTO WS-CONTEXT-OP-KEY
+           END-STRING
+
+           CALL "CONTEXT" USING WS-CONTEXT-OP-KEY, WS-APQ-OUTPUT-CONTEXT,
+               WS-CONTEXT-RESULT
+
+           IF WS-CONTEXT-RESULT NOT = "SUCCESS"
+               DISPLAY "APPROVAL-RESUME-DRIVER: Could not save "
+                       "approved context to checkpoint ("
+                       WS-CONTEXT-RESULT
+                       "), resume will not see the approval"
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * RESUME-CHAIN - re-invokes CHAIN-ORCHESTRATOR for this chain     *
+      * name; its own LOAD-CHECKPOINT picks up the index checkpointed   *
+      * when the chain halted and the context just saved above, so     *
+      * execution continues from the approval link forward instead of  *
+      * starting the chain over.                                        *
+      *----------------------------------------------------------------*
+       RESUME-CHAIN.
+           MOVE SPACES TO WS-CHAIN-FINAL-CONTEXT
+           CALL "CHAIN-ORCHESTRATOR" USING
+               WS-CHAIN-NAME,
+               WS-CHAIN-DUMMY-INITIAL,
+               WS-CHAIN-FINAL-CONTEXT,
+               WS-CHAIN-RESULT
+
+           DISPLAY "Chain resumed, result: " WS-CHAIN-RESULT
+           DISPLAY "Final context: "
+                   FUNCTION TRIM(WS-CHAIN-FINAL-CONTEXT).
+
+       END PROGRAM APPROVAL-RESUME-DRIVER.
