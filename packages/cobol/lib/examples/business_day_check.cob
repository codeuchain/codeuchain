@@ -0,0 +1,141 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - Business Day Check Link     *
+      *                                                                *
+      * Pulls a "Date:" out of the context text and answers whether    *
+      * it's a business day, or -- when the context also carries       *
+      * "Operation: NEXT-BUSINESS-DAY" -- hands back the next one,     *
+      * the same way a chain would roll a due date that lands on a     *
+      * weekend or holiday forward to the next day the shop is open.   *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSINESS-DAY-CHECK.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-OPERATION-DATA
+                     PFX-OPERATION      BY WS-OPERATION.
+       01  WS-CALC-DATE              PIC 9(8).
+       01  WS-IS-BUSINESS-DAY        PIC X(1).
+       COPY "result-status.cob"
+           REPLACING PFX-RESULT-STATUS  BY WS-CALC-RESULT
+                     PFX-RESULT-SUCCESS BY WS-CALC-SUCCESS.
+
+       01  WS-PARSE-REST             PIC X(10000).
+       01  WS-PARSE-JUNK             PIC X(10000).
+       01  WS-RAW-TOKEN              PIC X(50).
+
+       LINKAGE SECTION.
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY LS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY LS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY LS-LINK-NAME.
+       01  LS-INPUT-CONTEXT         PIC X(10000).
+       01  LS-OUTPUT-CONTEXT        PIC X(10000).
+       01  LS-LINK-RESULT           PIC X(10).
+
+       PROCEDURE DIVISION USING LS-LINK-NAME,
+                                 LS-INPUT-CONTEXT,
+                                 LS-OUTPUT-CONTEXT,
+                                 LS-LINK-RESULT.
+
+           DISPLAY "BUSINESS-DAY-CHECK: Processing: "
+                   LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+
+           PERFORM PARSE-DATE
+           PERFORM PARSE-OPERATION
+           PERFORM CALL-BUSINESS-DAY-CALC
+           PERFORM BUILD-OUTPUT-CONTEXT
+
+           MOVE "SUCCESS" TO LS-LINK-RESULT
+           GOBACK.
+
+       PARSE-DATE.
+           MOVE SPACES TO WS-PARSE-REST
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Date:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+
+           MOVE 0 TO WS-CALC-DATE
+           IF WS-PARSE-REST NOT = SPACES
+               MOVE SPACES TO WS-RAW-TOKEN
+               MOVE SPACES TO WS-PARSE-JUNK
+               UNSTRING WS-PARSE-REST DELIMITED BY SPACE
+                   INTO WS-PARSE-JUNK WS-RAW-TOKEN
+               END-UNSTRING
+               MOVE WS-RAW-TOKEN(1:8) TO WS-CALC-DATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * PARSE-OPERATION - "Operation: NEXT-BUSINESS-DAY" asks for the  *
+      * next business day on or after the given date; anything else,   *
+      * including no Operation label at all, just checks the date as   *
+      * given.                                                         *
+      *----------------------------------------------------------------*
+       PARSE-OPERATION.
+           MOVE SPACES TO WS-PARSE-REST
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Operation:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+
+           MOVE 15 TO WS-OPERATION-LEN
+           MOVE "IS-BUSINESS-DAY" TO WS-OPERATION-DATA
+           IF WS-PARSE-REST NOT = SPACES
+               MOVE SPACES TO WS-RAW-TOKEN
+               MOVE SPACES TO WS-PARSE-JUNK
+               UNSTRING WS-PARSE-REST DELIMITED BY SPACE
+                   INTO WS-PARSE-JUNK WS-RAW-TOKEN
+               END-UNSTRING
+               IF WS-RAW-TOKEN(1:17) = "NEXT-BUSINESS-DAY"
+                   MOVE 17 TO WS-OPERATION-LEN
+                   MOVE "NEXT-BUSINESS-DAY" TO WS-OPERATION-DATA
+               END-IF
+           END-IF.
+
+       CALL-BUSINESS-DAY-CALC.
+           MOVE SPACES TO WS-IS-BUSINESS-DAY
+           CALL "BUSINESS-DAY-CALC" USING
+               WS-OPERATION,
+               WS-CALC-DATE,
+               WS-IS-BUSINESS-DAY,
+               WS-CALC-RESULT.
+
+      *----------------------------------------------------------------*
+      * BUILD-OUTPUT-CONTEXT - appends this check's result to the      *
+      * caller's own context instead of replacing it, so a chain that  *
+      * runs this link mid-chain still hands later links the fields    *
+      * they need.                                                     *
+      *----------------------------------------------------------------*
+       BUILD-OUTPUT-CONTEXT.
+           MOVE SPACES TO LS-OUTPUT-CONTEXT
+           IF NOT WS-CALC-SUCCESS
+               STRING FUNCTION TRIM(LS-INPUT-CONTEXT) DELIMITED BY SIZE
+                       " Business Day Check: Unavailable ("
+                       DELIMITED BY SIZE
+                       WS-CALC-RESULT DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+           ELSE IF WS-OPERATION-DATA(1:WS-OPERATION-LEN)
+                   = "NEXT-BUSINESS-DAY"
+               STRING FUNCTION TRIM(LS-INPUT-CONTEXT) DELIMITED BY SIZE
+                       " Next Business Day: " DELIMITED BY SIZE
+                       WS-CALC-DATE DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(LS-INPUT-CONTEXT) DELIMITED BY SIZE
+                       " Business Day: " DELIMITED BY SIZE
+                       WS-IS-BUSINESS-DAY DELIMITED BY SIZE
+                       " Date: " DELIMITED BY SIZE
+                       WS-CALC-DATE DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+           END-IF.
+
+       END PROGRAM BUSINESS-DAY-CHECK.
