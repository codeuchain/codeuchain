@@ -0,0 +1,297 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - Early Payoff Calculator Link*
+      *                                                                *
+      * Companion to AMORTIZATION-SCHEDULE: instead of pricing out the *
+      * whole schedule, this link answers the one question a borrower  *
+      * asking about an early payoff actually wants -- what's the      *
+      * payoff balance right now, and how much interest does paying    *
+      * off early save versus riding the loan out to term.             *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EARLY-PAYOFF-CALC.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-PRINCIPAL-AMOUNT       PIC S9(15)V9(4) COMP-3.
+       01  WS-INTEREST-RATE          PIC S9(3)V9(4) COMP-3.
+       01  WS-TIME-PERIOD            PIC S9(5)V9(2) COMP-3.
+       01  WS-PERIODS-PAID           PIC S9(5) COMP-3.
+
+      * Principal, rate and term are parsed out of the context text by
+      * BUSINESS-CONTEXT (lib/src/business_context.cob) rather than
+      * re-running the same UNSTRING chain FINANCIAL-CALCULATOR uses;
+      * "Periods Paid:" still needs its own token extraction below
+      * since BUSINESS-CONTEXT doesn't know that label.
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-BC-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-BC-OPERATION-DATA
+                     PFX-OPERATION      BY WS-BC-OPERATION.
+       COPY "business-context.cob"
+           REPLACING PFX-BC-APPLICANT-NAME     BY WS-BC-APPLICANT-NAME
+                     PFX-BC-PRINCIPAL-AMOUNT   BY WS-BC-PRINCIPAL-AMOUNT
+                     PFX-BC-INTEREST-RATE      BY WS-BC-INTEREST-RATE
+                     PFX-BC-TIME-PERIOD        BY WS-BC-TIME-PERIOD
+                     PFX-BC-COMPOUND-FREQUENCY BY
+                         WS-BC-COMPOUND-FREQUENCY
+                     PFX-BUSINESS-CONTEXT      BY WS-BUSINESS-CONTEXT.
+       01  WS-BC-RESULT              PIC X(10).
+
+      * Working fields for pulling "Periods Paid:" out of the
+      * free-text context; BUSINESS-CONTEXT doesn't parse this label,
+      * so it still needs its own token extraction.
+       01  WS-PARSE-REST             PIC X(10000).
+       01  WS-PARSE-JUNK             PIC X(10000).
+       01  WS-RAW-TOKEN              PIC X(50).
+       01  WS-CLEAN-TOKEN            PIC X(50).
+       01  WS-NUMERIC-VALUE          PIC S9(15)V9(4) COMP-3.
+       01  WS-CHAR-IDX               PIC S9(4) COMP.
+       01  WS-OUT-PTR                PIC S9(4) COMP.
+       01  WS-ONE-CHAR               PIC X(1).
+
+      * Amortization math, same formulas AMORTIZATION-SCHEDULE uses to
+      * derive the level monthly payment, then walked forward only as
+      * far as WS-PERIODS-PAID instead of the full term.
+       01  WS-MONTHLY-RATE           PIC S9(3)V9(6) COMP-3.
+       01  WS-TOTAL-PERIODS          PIC S9(5) COMP-3.
+       01  WS-DISCOUNT-FACTOR        PIC S9(9)V9(6) COMP-3.
+       01  WS-PAYMENT-NUMERATOR      PIC S9(15)V9(8) COMP-3.
+       01  WS-PAYMENT-DENOMINATOR    PIC S9(9)V9(6) COMP-3.
+       01  WS-MONTHLY-PAYMENT        PIC S9(15)V9(4) COMP-3.
+       01  WS-REMAINING-BALANCE      PIC S9(15)V9(4) COMP-3.
+       01  WS-PERIOD-INTEREST        PIC S9(15)V9(4) COMP-3.
+       01  WS-PERIOD-PRINCIPAL       PIC S9(15)V9(4) COMP-3.
+       01  WS-PERIOD-NUM             PIC S9(5) COMP.
+
+       01  WS-PERIODS-REMAINING      PIC S9(5) COMP-3.
+       01  WS-SCHEDULED-REMAINDER    PIC S9(15)V9(4) COMP-3.
+       01  WS-PAYOFF-AMOUNT          PIC S9(15)V9(4) COMP-3.
+       01  WS-INTEREST-SAVED         PIC S9(15)V9(4) COMP-3.
+
+      * A long enough term can still drive the discount-factor
+      * exponentiation past what WS-DISCOUNT-FACTOR/WS-MONTHLY-PAYMENT
+      * can hold; ON SIZE ERROR catches that overflow so the link
+      * returns INVALID instead of handing a truncated payoff figure
+      * back to the caller, same guard AMORTIZATION-SCHEDULE's own
+      * COMPUTE-PAYMENT uses.
+       01  WS-OVERFLOW-SWITCH        PIC X(1) VALUE "N".
+           88  WS-RESULT-OVERFLOWED          VALUE "Y".
+
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-ED-PAYOFF.
+       COPY "money-edit.cob"
+           REPLACING PFX-EDITED-MONEY BY WS-ED-SAVED.
+
+       LINKAGE SECTION.
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY LS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY LS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY LS-LINK-NAME.
+       01  LS-INPUT-CONTEXT         PIC X(10000).
+       01  LS-OUTPUT-CONTEXT        PIC X(10000).
+       01  LS-LINK-RESULT           PIC X(10).
+
+       PROCEDURE DIVISION USING LS-LINK-NAME,
+                                 LS-INPUT-CONTEXT,
+                                 LS-OUTPUT-CONTEXT,
+                                 LS-LINK-RESULT.
+
+           DISPLAY "EARLY-PAYOFF-CALC: Processing payoff for: "
+                   LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+
+           PERFORM PARSE-INPUT-CONTEXT
+           PERFORM COMPUTE-PAYMENT
+
+           IF WS-RESULT-OVERFLOWED
+               MOVE SPACES TO LS-OUTPUT-CONTEXT
+               STRING "Validation failed: Calculated payment exceeds "
+                       "supported range" DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+               MOVE "INVALID" TO LS-LINK-RESULT
+           ELSE
+               PERFORM COMPUTE-PAYOFF
+
+               MOVE WS-PAYOFF-AMOUNT TO WS-ED-PAYOFF
+               MOVE WS-INTEREST-SAVED TO WS-ED-SAVED
+               MOVE SPACES TO LS-OUTPUT-CONTEXT
+               STRING FUNCTION TRIM(LS-INPUT-CONTEXT) DELIMITED BY SIZE
+                       " Payoff Amount: " DELIMITED BY SIZE
+                       WS-ED-PAYOFF DELIMITED BY SIZE
+                       " Interest Saved: " DELIMITED BY SIZE
+                       WS-ED-SAVED DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+
+               MOVE "SUCCESS" TO LS-LINK-RESULT
+           END-IF
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * PARSE-INPUT-CONTEXT - pulls principal, rate, term and the      *
+      * number of periods already paid out of the caller's context     *
+      * text; "Periods Paid:" defaults to zero (payoff quoted at       *
+      * origination) when the caller doesn't supply one.                *
+      *----------------------------------------------------------------*
+       PARSE-INPUT-CONTEXT.
+           PERFORM PARSE-VIA-BUSINESS-CONTEXT
+           PERFORM PARSE-PERIODS-PAID.
+
+      *----------------------------------------------------------------*
+      * PARSE-VIA-BUSINESS-CONTEXT - hands the context text to         *
+      * BUSINESS-CONTEXT for principal, rate and term, the same PARSE  *
+      * operation AMORTIZATION-SCHEDULE and FINANCIAL-CALCULATOR use.  *
+      *----------------------------------------------------------------*
+       PARSE-VIA-BUSINESS-CONTEXT.
+           MOVE 5 TO WS-BC-OPERATION-LEN
+           MOVE "PARSE" TO WS-BC-OPERATION-DATA
+           CALL "BUSINESS-CONTEXT" USING
+               WS-BC-OPERATION,
+               LS-INPUT-CONTEXT,
+               WS-BUSINESS-CONTEXT,
+               WS-BC-RESULT
+
+           MOVE WS-BC-PRINCIPAL-AMOUNT TO WS-PRINCIPAL-AMOUNT
+           MOVE WS-BC-INTEREST-RATE TO WS-INTEREST-RATE
+           MOVE WS-BC-TIME-PERIOD TO WS-TIME-PERIOD.
+
+       PARSE-PERIODS-PAID.
+           MOVE SPACES TO WS-PARSE-REST
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Periods Paid:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+
+           IF WS-PARSE-REST NOT = SPACES
+               PERFORM EXTRACT-FIRST-TOKEN
+               PERFORM CLEAN-TOKEN-TO-NUMBER
+               MOVE WS-NUMERIC-VALUE TO WS-PERIODS-PAID
+           ELSE
+               MOVE 0 TO WS-PERIODS-PAID
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * EXTRACT-FIRST-TOKEN - takes the space-delimited word right    *
+      * after a matched label (already isolated in WS-PARSE-REST) and *
+      * returns it in WS-RAW-TOKEN.                                   *
+      *----------------------------------------------------------------*
+       EXTRACT-FIRST-TOKEN.
+           MOVE SPACES TO WS-RAW-TOKEN
+           MOVE SPACES TO WS-PARSE-JUNK
+           UNSTRING WS-PARSE-REST DELIMITED BY SPACE
+               INTO WS-PARSE-JUNK WS-RAW-TOKEN
+           END-UNSTRING.
+
+      *----------------------------------------------------------------*
+      * CLEAN-TOKEN-TO-NUMBER - strips currency signs, thousands      *
+      * separators, percent signs and trailing punctuation out of     *
+      * WS-RAW-TOKEN, leaving only digits and a decimal point, then   *
+      * converts the result into WS-NUMERIC-VALUE.                    *
+      *----------------------------------------------------------------*
+       CLEAN-TOKEN-TO-NUMBER.
+           MOVE SPACES TO WS-CLEAN-TOKEN
+           MOVE 1 TO WS-OUT-PTR
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > 50
+               MOVE WS-RAW-TOKEN(WS-CHAR-IDX:1) TO WS-ONE-CHAR
+               IF WS-ONE-CHAR IS NUMERIC OR WS-ONE-CHAR = "."
+                   STRING WS-ONE-CHAR DELIMITED BY SIZE
+                       INTO WS-CLEAN-TOKEN
+                       WITH POINTER WS-OUT-PTR
+               END-IF
+           END-PERFORM
+
+           IF WS-CLEAN-TOKEN = SPACES
+               MOVE 0 TO WS-NUMERIC-VALUE
+           ELSE
+               COMPUTE WS-NUMERIC-VALUE =
+                   FUNCTION NUMVAL(WS-CLEAN-TOKEN)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * COMPUTE-PAYMENT - works out the level monthly payment that    *
+      * amortizes WS-PRINCIPAL-AMOUNT over WS-TIME-PERIOD years at    *
+      * WS-INTEREST-RATE, compounded monthly -- identical to           *
+      * AMORTIZATION-SCHEDULE's own COMPUTE-PAYMENT, including its     *
+      * ON SIZE ERROR overflow guard.                                  *
+      *----------------------------------------------------------------*
+       COMPUTE-PAYMENT.
+           MOVE "N" TO WS-OVERFLOW-SWITCH
+           COMPUTE WS-TOTAL-PERIODS = WS-TIME-PERIOD * 12
+           IF WS-TOTAL-PERIODS < 1
+               MOVE 1 TO WS-TOTAL-PERIODS
+           END-IF
+
+           COMPUTE WS-MONTHLY-RATE = WS-INTEREST-RATE / 12
+
+           IF WS-MONTHLY-RATE = 0
+               COMPUTE WS-MONTHLY-PAYMENT =
+                   WS-PRINCIPAL-AMOUNT / WS-TOTAL-PERIODS
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-OVERFLOW-SWITCH
+               END-COMPUTE
+           ELSE
+               COMPUTE WS-DISCOUNT-FACTOR =
+                   (1 + WS-MONTHLY-RATE) ** WS-TOTAL-PERIODS
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-OVERFLOW-SWITCH
+               END-COMPUTE
+               COMPUTE WS-PAYMENT-NUMERATOR =
+                   WS-PRINCIPAL-AMOUNT * WS-MONTHLY-RATE
+                       * WS-DISCOUNT-FACTOR
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-OVERFLOW-SWITCH
+               END-COMPUTE
+               COMPUTE WS-PAYMENT-DENOMINATOR =
+                   WS-DISCOUNT-FACTOR - 1
+               COMPUTE WS-MONTHLY-PAYMENT =
+                   WS-PAYMENT-NUMERATOR / WS-PAYMENT-DENOMINATOR
+                   ON SIZE ERROR
+                       MOVE "Y" TO WS-OVERFLOW-SWITCH
+               END-COMPUTE
+           END-IF
+
+           MOVE WS-PRINCIPAL-AMOUNT TO WS-REMAINING-BALANCE.
+
+      *----------------------------------------------------------------*
+      * COMPUTE-PAYOFF - walks the balance forward through the        *
+      * periods already paid (clamped to the full term, for a loan     *
+      * that's already matured) to get today's payoff balance, then    *
+      * compares it against what's scheduled to be paid over the       *
+      * remaining periods to get the interest an early payoff saves.   *
+      *----------------------------------------------------------------*
+       COMPUTE-PAYOFF.
+           IF WS-PERIODS-PAID > WS-TOTAL-PERIODS
+               MOVE WS-TOTAL-PERIODS TO WS-PERIODS-PAID
+           END-IF
+
+           PERFORM AGE-ONE-PERIOD
+               VARYING WS-PERIOD-NUM FROM 1 BY 1
+               UNTIL WS-PERIOD-NUM > WS-PERIODS-PAID
+
+           MOVE WS-REMAINING-BALANCE TO WS-PAYOFF-AMOUNT
+
+           COMPUTE WS-PERIODS-REMAINING =
+               WS-TOTAL-PERIODS - WS-PERIODS-PAID
+           COMPUTE WS-SCHEDULED-REMAINDER =
+               WS-MONTHLY-PAYMENT * WS-PERIODS-REMAINING
+           COMPUTE WS-INTEREST-SAVED =
+               WS-SCHEDULED-REMAINDER - WS-PAYOFF-AMOUNT
+           IF WS-INTEREST-SAVED < 0
+               MOVE 0 TO WS-INTEREST-SAVED
+           END-IF.
+
+       AGE-ONE-PERIOD.
+           COMPUTE WS-PERIOD-INTEREST ROUNDED =
+               WS-REMAINING-BALANCE * WS-MONTHLY-RATE
+           COMPUTE WS-PERIOD-PRINCIPAL =
+               WS-MONTHLY-PAYMENT - WS-PERIOD-INTEREST
+           SUBTRACT WS-PERIOD-PRINCIPAL FROM WS-REMAINING-BALANCE
+
+           IF WS-PERIOD-NUM = WS-TOTAL-PERIODS
+               MOVE 0 TO WS-REMAINING-BALANCE
+           END-IF.
+
+       END PROGRAM EARLY-PAYOFF-CALC.
