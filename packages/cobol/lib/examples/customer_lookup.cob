@@ -0,0 +1,123 @@
+      *================================================================*
+      * CodeUChain COBOL Implementation - Customer Lookup Link         *
+      *                                                                *
+      * Pulls a "Customer ID:" out of the context text and hands back  *
+      * that customer's name/credit tier/phone from CUSTOMER-MASTER,   *
+      * so a chain can enrich a loan application with the borrower's   *
+      * on-file details without every link having to know the master   *
+      * file's layout.                                                 *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-LOOKUP.
+       AUTHOR. CodeUChain Team.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY "operation.cob"
+           REPLACING PFX-OPERATION-LEN  BY WS-OPERATION-LEN
+                     PFX-OPERATION-DATA BY WS-OPERATION-DATA
+                     PFX-OPERATION      BY WS-OPERATION.
+       01  WS-CUSTOMER-ID            PIC X(10).
+       COPY "customer-record.cob"
+           REPLACING PFX-CUST-NAME        BY WS-CUST-NAME
+                     PFX-CUST-CREDIT-TIER BY WS-CUST-CREDIT-TIER
+                     PFX-CUST-PHONE       BY WS-CUST-PHONE
+                     PFX-CUSTOMER-RECORD  BY WS-CUSTOMER-RECORD.
+       COPY "result-status.cob"
+           REPLACING PFX-RESULT-STATUS   BY WS-MASTER-RESULT
+                     PFX-RESULT-SUCCESS  BY WS-MASTER-SUCCESS
+                     PFX-RESULT-NOTFOUND BY WS-MASTER-NOTFOUND.
+
+       01  WS-PARSE-REST             PIC X(10000).
+       01  WS-PARSE-JUNK             PIC X(10000).
+       01  WS-RAW-TOKEN              PIC X(50).
+
+       LINKAGE SECTION.
+       COPY "link-name.cob"
+           REPLACING PFX-LINK-NAME-LEN  BY LS-LINK-NAME-LEN
+                     PFX-LINK-NAME-DATA BY LS-LINK-NAME-DATA
+                     PFX-LINK-NAME      BY LS-LINK-NAME.
+       01  LS-INPUT-CONTEXT         PIC X(10000).
+       01  LS-OUTPUT-CONTEXT        PIC X(10000).
+       01  LS-LINK-RESULT           PIC X(10).
+
+       PROCEDURE DIVISION USING LS-LINK-NAME,
+                                 LS-INPUT-CONTEXT,
+                                 LS-OUTPUT-CONTEXT,
+                                 LS-LINK-RESULT.
+
+           DISPLAY "CUSTOMER-LOOKUP: Looking up customer for: "
+                   LS-LINK-NAME-DATA(1:LS-LINK-NAME-LEN)
+
+           PERFORM PARSE-CUSTOMER-ID
+           PERFORM CALL-CUSTOMER-MASTER
+           PERFORM BUILD-OUTPUT-CONTEXT
+
+           MOVE "SUCCESS" TO LS-LINK-RESULT
+           GOBACK.
+
+       PARSE-CUSTOMER-ID.
+           MOVE SPACES TO WS-PARSE-REST
+           UNSTRING LS-INPUT-CONTEXT DELIMITED BY "Customer ID:"
+               INTO WS-PARSE-JUNK WS-PARSE-REST
+           END-UNSTRING
+
+           MOVE SPACES TO WS-CUSTOMER-ID
+           IF WS-PARSE-REST NOT = SPACES
+               MOVE SPACES TO WS-RAW-TOKEN
+               MOVE SPACES TO WS-PARSE-JUNK
+               UNSTRING WS-PARSE-REST DELIMITED BY SPACE
+                   INTO WS-PARSE-JUNK WS-RAW-TOKEN
+               END-UNSTRING
+               MOVE WS-RAW-TOKEN(1:10) TO WS-CUSTOMER-ID
+           END-IF.
+
+       CALL-CUSTOMER-MASTER.
+           MOVE SPACES TO WS-CUSTOMER-RECORD
+           MOVE 3 TO WS-OPERATION-LEN
+           MOVE "GET" TO WS-OPERATION-DATA
+           CALL "CUSTOMER-MASTER" USING
+               WS-OPERATION,
+               WS-CUSTOMER-ID,
+               WS-CUSTOMER-RECORD,
+               WS-MASTER-RESULT.
+
+      *----------------------------------------------------------------*
+      * BUILD-OUTPUT-CONTEXT - on a successful lookup, the enrichment  *
+      * fields are appended to the caller's own context rather than    *
+      * replacing it, so the loan-application fields the next link in  *
+      * the chain needs (Principal, Term, and so on) are still there.  *
+      *----------------------------------------------------------------*
+       BUILD-OUTPUT-CONTEXT.
+           MOVE SPACES TO LS-OUTPUT-CONTEXT
+           IF WS-MASTER-SUCCESS
+               STRING FUNCTION TRIM(LS-INPUT-CONTEXT) DELIMITED BY SIZE
+                       " Customer Name: " DELIMITED BY SIZE
+                       WS-CUST-NAME DELIMITED BY SIZE
+                       " Credit Tier: " DELIMITED BY SIZE
+                       WS-CUST-CREDIT-TIER DELIMITED BY SIZE
+                       " Phone: " DELIMITED BY SIZE
+                       WS-CUST-PHONE DELIMITED BY SIZE
+                   INTO LS-OUTPUT-CONTEXT
+               END-STRING
+           ELSE
+               IF WS-MASTER-NOTFOUND
+                   STRING "Customer Lookup: Not found for ID "
+                           DELIMITED BY SIZE
+                           WS-CUSTOMER-ID DELIMITED BY SIZE
+                       INTO LS-OUTPUT-CONTEXT
+                   END-STRING
+               ELSE
+                   STRING "Customer Lookup: Unavailable ("
+                           DELIMITED BY SIZE
+                           WS-MASTER-RESULT DELIMITED BY SIZE
+                           ")" DELIMITED BY SIZE
+                       INTO LS-OUTPUT-CONTEXT
+                   END-STRING
+               END-IF
+           END-IF.
+
+       END PROGRAM CUSTOMER-LOOKUP.
